@@ -0,0 +1,1031 @@
+000100*****************************************************************
+000110*  COBLSC01                                                      *
+000120*****************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.    COBLSC01.
+000150 AUTHOR.        R L HUTCHENS.
+000160 INSTALLATION.  PARK  BOARD  DATA  PROCESSING.
+000170 DATE-WRITTEN.  2026-08-09.
+000180 DATE-COMPILED.
+000190*****************************************************************
+000200*  PURPOSE.  CAMPGROUND RESERVATION ENTRY.  PROMPTS A GATE       *
+000210*  CLERK FOR A CAMPGROUND, SITE, STAY, ARRIVAL DATE, GUEST NAME, *
+000220*  AMOUNT, AND CREDIT CARD, EDITS EACH FIELD, AND WRITES AN      *
+000230*  ACCEPTED RESERVATION TO THE RESERVATION FILE.                 *
+000240*                                                                *
+000250*  MOD-LOG                                                       *
+000260*  DATE       BY   DESCRIPTION                                   *
+000270*  ---------- ---- ------------------------------------------    *
+000280*  2026-08-09 RLH  ORIGINAL PROGRAM.  CAMPGROUND FIELD NOW        *
+000290*                  EDITED AGAINST THE CAMPGROUND-MASTER FILE     *
+000300*                  INSTEAD OF A HARD-CODED LIST OF NAMES.         *
+000301*  2026-08-09 RLH  ADDED SITE OCCUPANCY EDIT AGAINST THE          *
+000302*                  RESERVATION FILE AND A STAY-TYPE FIELD SO A    *
+000303*                  SEASONAL STAY SKIPS THE 11-DAY CEILING AND IS  *
+000304*                  CHECKED AGAINST THE APRIL-OCTOBER SEASON.      *
+000305*  2026-08-09 RLH  A CREDIT CARD THAT PASSES ITS FORMAT EDITS IS  *
+000306*                  NOW SENT TO THE CARDAUTH SUBPROGRAM FOR        *
+000307*                  AUTHORIZATION; A DECLINED CARD IS REJECTED     *
+000308*                  LIKE ANY OTHER FAILED EDIT.                    *
+000309*  2026-08-09 RLH  PAY TYPE C (CASH) ADDED.  A CASH PAYMENT       *
+000309*                  SKIPS THE CARD NUMBER/EXPIRATION EDITS AND     *
+000309*                  THE CARDAUTH CALL AND CARRIES NO CARD DATA     *
+000309*                  ON THE RESERVATION RECORD.                     *
+000309*  2026-08-09 RLH  ADDED THE OPERATOR ID PROMPT AND THE           *
+000309*                  REJECTION AUDIT TRAIL (AUDIT-FILE).  EVERY     *
+000309*                  ENTRY REJECTED BY AN EDIT NOW WRITES AN        *
+000309*                  AUDIT RECORD, AND AN ACCEPTED RESERVATION IS   *
+000309*                  NOW STAMPED WITH THE OPERATOR ID AND DATE.     *
+000310*****************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SPECIAL-NAMES.
+000350     CONSOLE IS CRT.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT CAMPGROUND-MASTER-FILE ASSIGN TO "CAMPMSTR"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS RANDOM
+000410         RECORD KEY IS CM-CAMPGROUND-NAME
+000420         FILE STATUS IS CM-FILE-STATUS.
+000430
+000440     SELECT RESERVATION-FILE ASSIGN TO "RESERVE"
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS DYNAMIC
+000470         RECORD KEY IS RES-KEY
+000480         FILE STATUS IS RES-FILE-STATUS.
+000481
+000482     SELECT AUDIT-FILE ASSIGN TO "AUDIT"
+000483         ORGANIZATION IS SEQUENTIAL
+000484         FILE STATUS IS AUD-FILE-STATUS.
+000485
+000486     SELECT WAITLIST-FILE ASSIGN TO "WAITLIST"
+000487         ORGANIZATION IS INDEXED
+000488         ACCESS MODE IS DYNAMIC
+000489         RECORD KEY IS WL-KEY
+000490         FILE STATUS IS WL-FILE-STATUS.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  CAMPGROUND-MASTER-FILE.
+000530 COPY CAMPMSTR.CPY.
+000540
+000550 FD  RESERVATION-FILE.
+000560 COPY RESERV.CPY.
+000561
+000562 FD  AUDIT-FILE.
+000563 COPY AUDIT.CPY.
+000564
+000565 FD  WAITLIST-FILE.
+000566 COPY WAITLIST.CPY.
+000570
+000580 WORKING-STORAGE SECTION.
+000590*****************************************************************
+000600*  SWITCHES AND COUNTERS                                        *
+000610*****************************************************************
+000620 77  CM-FILE-STATUS              PIC X(02) VALUE ZERO.
+000630 77  RES-FILE-STATUS             PIC X(02) VALUE ZERO.
+000631 77  AUD-FILE-STATUS             PIC X(02) VALUE ZERO.
+000632
+000633 77  RSV-OPERATOR-ID             PIC X(08) VALUE SPACES.
+000634
+000635 77  WL-FILE-STATUS              PIC X(02) VALUE ZERO.
+000636
+000637 77  RSV-WAITLIST-ANSWER         PIC X(01) VALUE 'N'.
+000638     88  RSV-ADD-TO-WAITLIST     VALUE 'Y'.
+000639
+000639 77  RSV-WAITLIST-SITE           PIC X(03) VALUE SPACES.
+000640
+000650 77  RSV-EOJ-SWITCH              PIC X(01) VALUE 'N'.
+000660     88  RSV-EOJ                 VALUE 'Y'.
+000670
+000680 77  RSV-VALID-SWITCH            PIC X(01) VALUE 'Y'.
+000690     88  RSV-DATA-VALID          VALUE 'Y'.
+000700     88  RSV-DATA-INVALID        VALUE 'N'.
+000710
+000720 77  RSV-ERROR-NUMBER            PIC 9(02) VALUE ZERO.
+000730
+000740 77  RSV-CONTINUE-ANSWER         PIC X(01) VALUE 'Y'.
+000750     88  RSV-CONTINUE            VALUE 'Y'.
+000760     88  RSV-DO-NOT-CONTINUE     VALUE 'N'.
+000770
+000780 77  RSV-DISPLAY-MSG             PIC X(63) VALUE SPACES.
+000781
+000782 77  RSV-LEAP-YEAR-SWITCH        PIC X(01) VALUE 'N'.
+000783     88  RSV-LEAP-YEAR           VALUE 'Y'.
+000784     88  RSV-NOT-LEAP-YEAR       VALUE 'N'.
+000785
+000786 77  RSV-DIVIDE-QUOTIENT         PIC 9(04) VALUE ZERO.
+000787 77  RSV-DIVIDE-REMAINDER        PIC 9(04) VALUE ZERO.
+000788
+000789 77  RSV-EXPECTED-AMOUNT         PIC 9(05)V99 VALUE ZERO.
+000791
+000792 77  RSV-SCAN-DONE-SWITCH        PIC X(01) VALUE 'N'.
+000793     88  RSV-SCAN-DONE           VALUE 'Y'.
+000793
+000794 77  RSV-CARRY-DONE-SWITCH       PIC X(01) VALUE 'N'.
+000795     88  RSV-CARRY-DONE          VALUE 'Y'.
+000796
+000797 77  RSV-DAYS-IN-MONTH           PIC 9(02) VALUE ZERO.
+000798 77  RSV-RAW-DEP-DAY             PIC 9(05) VALUE ZERO.
+000798
+000799 77  RSV-SUPERSEDE-SWITCH        PIC X(01) VALUE 'N'.
+000800     88  RSV-SUPERSEDE           VALUE 'Y'.
+000801
+000794 77  RSV-CARD-AUTH-STATUS        PIC X(01) VALUE SPACE.
+000795     88  RSV-CARD-APPROVED       VALUE 'A'.
+000796     88  RSV-CARD-DECLINED       VALUE 'D'.
+000797 77  RSV-CARD-AUTH-CODE          PIC X(06) VALUE SPACES.
+000794
+000795*****************************************************************
+000796*  REQUESTED ARRIVAL/DEPARTURE, USED TO CHECK THE SITE FOR       *
+000797*  DOUBLE-BOOKING AGAINST OTHER RESERVATIONS ON FILE             *
+000798*****************************************************************
+000799 01  RSV-REQUESTED-ARRIVAL.
+000800    05  RSV-REQ-ARR-YEAR        PIC 9(04).
+000801    05  RSV-REQ-ARR-MONTH       PIC 9(02).
+000802    05  RSV-REQ-ARR-DAY         PIC 9(02).
+000803 01  RSV-REQUESTED-DEPARTURE.
+000804    05  RSV-REQ-DEP-YEAR        PIC 9(04).
+000805    05  RSV-REQ-DEP-MONTH       PIC 9(02).
+000805        88  RSV-DEP-30-DAY-MO   VALUES 4 6 9 11.
+000805        88  RSV-DEP-31-DAY-MO   VALUES 1 3 5 7 8 10 12.
+000805        88  RSV-DEP-FEB-MO      VALUE 2.
+000806    05  RSV-REQ-DEP-DAY         PIC 9(02).
+000807
+000800*****************************************************************
+000810*  TODAY'S DATE, USED TO EDIT THAT ARRIVAL AND EXPIRATION        *
+000820*  DATES ARE NOT IN THE PAST                                     *
+000830*****************************************************************
+000840 01  RSV-CURRENT-DATE.
+000850     05  RSV-CURR-YEAR           PIC 9(04).
+000860     05  RSV-CURR-MONTH          PIC 9(02).
+000870     05  RSV-CURR-DAY            PIC 9(02).
+000871 01  RSV-CURRENT-DATE-N REDEFINES RSV-CURRENT-DATE
+000872                             PIC 9(08).
+000880
+000890*****************************************************************
+000900*  SCREEN ENTRY AREA.  KEPT SEPARATE FROM THE RESERVATION        *
+000910*  RECORD SO A REJECTED ENTRY NEVER TOUCHES THE FILE RECORD.     *
+000920*****************************************************************
+000930 01  RSV-ENTRY-AREA.
+000940     05  RSV-IN-CAMPGROUND       PIC X(20).
+000950     05  RSV-IN-SITE             PIC X(03).
+000955     05  RSV-IN-STAY-TYPE        PIC X(01).
+000956         88  RSV-STAY-SHORT-TERM VALUE 'S'.
+000957         88  RSV-STAY-SEASONAL   VALUE 'L'.
+000960     05  RSV-IN-STAY             PIC X(03).
+000970     05  RSV-IN-STAY-N REDEFINES RSV-IN-STAY
+000980                                 PIC 9(03).
+000990     05  RSV-IN-ARR-MONTH        PIC X(02).
+001000     05  RSV-IN-ARR-MONTH-N REDEFINES RSV-IN-ARR-MONTH
+001010                                 PIC 9(02).
+001020         88  RSV-30-DAY-MONTH    VALUES 4 6 9 11.
+001030         88  RSV-31-DAY-MONTH    VALUES 1 3 5 7 8 10 12.
+001040         88  RSV-FEB-MONTH       VALUE 2.
+001050     05  RSV-IN-ARR-DAY          PIC X(02).
+001060     05  RSV-IN-ARR-DAY-N REDEFINES RSV-IN-ARR-DAY
+001070                                 PIC 9(02).
+001080     05  RSV-IN-ARR-YEAR         PIC X(04).
+001090     05  RSV-IN-ARR-YEAR-N REDEFINES RSV-IN-ARR-YEAR
+001100                                 PIC 9(04).
+001110     05  RSV-IN-LAST-NAME        PIC X(20).
+001120     05  RSV-IN-FIRST-NAME       PIC X(15).
+001125     05  RSV-IN-PHONE            PIC X(10).
+001130     05  RSV-IN-AMOUNT           PIC X(07).
+001140     05  RSV-IN-AMOUNT-N REDEFINES RSV-IN-AMOUNT
+001150                                 PIC 9(05)V99.
+001160     05  RSV-IN-CARD-TYPE        PIC X(01).
+001170     05  RSV-IN-CARD-NUMBER      PIC X(16).
+001180     05  RSV-IN-CARD-NUMBER-N REDEFINES RSV-IN-CARD-NUMBER
+001190                                 PIC 9(16).
+001200     05  RSV-IN-EXP-MONTH        PIC X(02).
+001210     05  RSV-IN-EXP-MONTH-N REDEFINES RSV-IN-EXP-MONTH
+001220                                 PIC 9(02).
+001230         88  RSV-30-DAY-EXP-MO   VALUES 4 6 9 11.
+001240         88  RSV-31-DAY-EXP-MO   VALUES 1 3 5 7 8 10 12.
+001250         88  RSV-FEB-EXP-MO      VALUE 2.
+001260     05  RSV-IN-EXP-YEAR         PIC X(04).
+001270     05  RSV-IN-EXP-YEAR-N REDEFINES RSV-IN-EXP-YEAR
+001280                                 PIC 9(04).
+001290
+001300 COPY ERROR.CPY.
+001310
+001320 SCREEN SECTION.
+001330 01  RSV-ENTRY-SCREEN.
+001340     05  BLANK SCREEN.
+001350     05  LINE 01 COL 01 VALUE "PARK BOARD CAMPGROUND RESERVATION".
+001360     05  LINE 03 COL 01 VALUE "CAMPGROUND........:".
+001370     05  LINE 03 COL 21 PIC X(20) USING RSV-IN-CAMPGROUND.
+001380     05  LINE 04 COL 01 VALUE "SITE..............:".
+001390     05  LINE 04 COL 21 PIC X(03) USING RSV-IN-SITE.
+001395     05  LINE 04 COL 30 VALUE "TYPE(S=SHORT/L=SEASON):".
+001396     05  LINE 04 COL 54 PIC X(01) USING RSV-IN-STAY-TYPE.
+001400     05  LINE 05 COL 01 VALUE "STAY (DAYS).......:".
+001410     05  LINE 05 COL 21 PIC X(03) USING RSV-IN-STAY.
+001420     05  LINE 06 COL 01 VALUE "ARRIVAL MM DD YYYY:".
+001430     05  LINE 06 COL 21 PIC X(02) USING RSV-IN-ARR-MONTH.
+001440     05  LINE 06 COL 24 PIC X(02) USING RSV-IN-ARR-DAY.
+001450     05  LINE 06 COL 27 PIC X(04) USING RSV-IN-ARR-YEAR.
+001460     05  LINE 07 COL 01 VALUE "LAST NAME.........:".
+001470     05  LINE 07 COL 21 PIC X(20) USING RSV-IN-LAST-NAME.
+001480     05  LINE 08 COL 01 VALUE "FIRST NAME........:".
+001490     05  LINE 08 COL 21 PIC X(15) USING RSV-IN-FIRST-NAME.
+001495     05  LINE 08 COL 40 VALUE "PHONE:".
+001496     05  LINE 08 COL 47 PIC X(10) USING RSV-IN-PHONE.
+001500     05  LINE 09 COL 01 VALUE "AMOUNT............:".
+001510     05  LINE 09 COL 21 PIC X(07) USING RSV-IN-AMOUNT.
+001520     05  LINE 10 COL 01 VALUE "PAY TYPE (V/M/A/C):".
+001530     05  LINE 10 COL 21 PIC X(01) USING RSV-IN-CARD-TYPE.
+001540     05  LINE 11 COL 01 VALUE "CARD NUMBER.......:".
+001550     05  LINE 11 COL 21 PIC X(16) USING RSV-IN-CARD-NUMBER.
+001560     05  LINE 12 COL 01 VALUE "EXPIRATION MM YYYY:".
+001570     05  LINE 12 COL 21 PIC X(02) USING RSV-IN-EXP-MONTH.
+001580     05  LINE 12 COL 24 PIC X(04) USING RSV-IN-EXP-YEAR.
+001590
+001600 01  RSV-MESSAGE-SCREEN.
+001610     05  LINE 22 COL 01 ERASE EOL PIC X(63) USING RSV-DISPLAY-MSG.
+001620
+001630 01  RSV-CONTINUE-SCREEN.
+001640     05  LINE 24 COL 01 ERASE EOL
+001650             VALUE "ANOTHER RESERVATION (Y/N)?".
+001660     05  LINE 24 COL 29 PIC X(01) USING RSV-CONTINUE-ANSWER.
+001670
+001671 01  RSV-OPERATOR-SCREEN.
+001672     05  BLANK SCREEN.
+001673     05  LINE 01 COL 01 VALUE "PARK BOARD CAMPGROUND RESERVATION".
+001674     05  LINE 03 COL 01 VALUE "OPERATOR ID.......:".
+001675     05  LINE 03 COL 21 PIC X(08) USING RSV-OPERATOR-ID.
+001676
+001677 01  RSV-WAITLIST-SCREEN.
+001678     05  LINE 24 COL 01 ERASE EOL
+001679             VALUE "SITE NOT AVAILABLE - ADD TO WAITLIST (Y/N)?".
+001679     05  LINE 24 COL 46 PIC X(01) USING RSV-WAITLIST-ANSWER.
+001676
+001677 01  RSV-WAITLIST-SITE-SCREEN.
+001678     05  LINE 24 COL 01 ERASE EOL
+001679             VALUE "DESIRED SITE, OR BLANK FOR ANY SITE:".
+001679     05  LINE 24 COL 39 PIC X(03) USING RSV-WAITLIST-SITE.
+001676
+001680 PROCEDURE DIVISION.
+001690*****************************************************************
+001700*  0000-MAINLINE                                                *
+001710*****************************************************************
+001720 0000-MAINLINE.
+001730     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001740     PERFORM 2000-PROCESS-RESERVATION THRU 2000-EXIT
+001750         UNTIL RSV-EOJ.
+001760     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001770     STOP RUN.
+001780
+001790*****************************************************************
+001800*  1000-INITIALIZE - OPEN FILES AND GET TODAY'S DATE             *
+001810*****************************************************************
+001820 1000-INITIALIZE.
+001830     OPEN INPUT CAMPGROUND-MASTER-FILE.
+001840     IF CM-FILE-STATUS NOT = "00"
+001850         DISPLAY "UNABLE TO OPEN CAMPGROUND MASTER FILE"
+001860         MOVE 'Y' TO RSV-EOJ-SWITCH
+001870         GO TO 1000-EXIT
+001880     END-IF.
+001890
+001900     OPEN I-O RESERVATION-FILE.
+001910     IF RES-FILE-STATUS = "35"
+001920         CLOSE RESERVATION-FILE
+001930         OPEN OUTPUT RESERVATION-FILE
+001940         CLOSE RESERVATION-FILE
+001950         OPEN I-O RESERVATION-FILE
+001960     END-IF.
+001970     IF RES-FILE-STATUS NOT = "00"
+001980         DISPLAY "UNABLE TO OPEN RESERVATION FILE"
+001990         MOVE 'Y' TO RSV-EOJ-SWITCH
+002000         GO TO 1000-EXIT
+002010     END-IF.
+002020
+002021     OPEN EXTEND AUDIT-FILE.
+002022     IF AUD-FILE-STATUS = "35"
+002023         OPEN OUTPUT AUDIT-FILE
+002024         CLOSE AUDIT-FILE
+002025         OPEN EXTEND AUDIT-FILE
+002026     END-IF.
+002027     IF AUD-FILE-STATUS NOT = "00"
+002028         DISPLAY "UNABLE TO OPEN AUDIT FILE"
+002029         MOVE 'Y' TO RSV-EOJ-SWITCH
+002030         GO TO 1000-EXIT
+002031     END-IF.
+002032
+002036     OPEN I-O WAITLIST-FILE.
+002037     IF WL-FILE-STATUS = "35"
+002038         CLOSE WAITLIST-FILE
+002039         OPEN OUTPUT WAITLIST-FILE
+002040         CLOSE WAITLIST-FILE
+002041         OPEN I-O WAITLIST-FILE
+002042     END-IF.
+002043     IF WL-FILE-STATUS NOT = "00"
+002044         DISPLAY "UNABLE TO OPEN WAITLIST FILE"
+002045         MOVE 'Y' TO RSV-EOJ-SWITCH
+002046         GO TO 1000-EXIT
+002047     END-IF.
+002048
+002033     DISPLAY RSV-OPERATOR-SCREEN.
+002034     ACCEPT RSV-OPERATOR-SCREEN.
+002035
+002030     ACCEPT RSV-CURRENT-DATE FROM DATE YYYYMMDD.
+002040 1000-EXIT.
+002050     EXIT.
+002060
+002070*****************************************************************
+002080*  2000-PROCESS-RESERVATION - ACCEPT, EDIT, AND FILE ONE ENTRY   *
+002090*****************************************************************
+002100 2000-PROCESS-RESERVATION.
+002110     SET RSV-DATA-VALID TO TRUE.
+002120     PERFORM 2100-ACCEPT-SCREEN THRU 2100-EXIT.
+002130     PERFORM 2200-EDIT-CAMPGROUND THRU 2200-EXIT.
+002140     PERFORM 2300-EDIT-SITE THRU 2300-EXIT.
+002145     PERFORM 2350-EDIT-STAY-TYPE THRU 2350-EXIT.
+002150     PERFORM 2400-EDIT-STAY THRU 2400-EXIT.
+002160     PERFORM 2500-EDIT-ARRIVAL-DATE THRU 2500-EXIT.
+002161     PERFORM 8300-COMPUTE-DEPARTURE-DATE THRU 8300-EXIT.
+002162     PERFORM 2520-EDIT-SEASON-WINDOW THRU 2520-EXIT.
+002165     PERFORM 2550-EDIT-SITE-OCCUPANCY THRU 2550-EXIT.
+002170     PERFORM 2600-EDIT-NAME THRU 2600-EXIT.
+002180     PERFORM 2700-EDIT-AMOUNT THRU 2700-EXIT.
+002190     PERFORM 2800-EDIT-CREDIT-CARD THRU 2800-EXIT.
+002195     PERFORM 2850-AUTHORIZE-CREDIT-CARD THRU 2850-EXIT.
+002200     IF RSV-DATA-VALID
+002210         PERFORM 3000-WRITE-RESERVATION THRU 3000-EXIT
+002220     END-IF.
+002230     PERFORM 2900-ASK-CONTINUE THRU 2900-EXIT.
+002240 2000-EXIT.
+002250     EXIT.
+002260
+002270 2100-ACCEPT-SCREEN.
+002280     MOVE SPACES TO RSV-ENTRY-AREA.
+002290     DISPLAY RSV-ENTRY-SCREEN.
+002300     ACCEPT RSV-ENTRY-SCREEN.
+002310 2100-EXIT.
+002320     EXIT.
+002330
+002340*****************************************************************
+002350*  2200-EDIT-CAMPGROUND (T-ERR-MSG 1) - CAMPGROUND MUST BE ON    *
+002360*  THE ACTIVE CAMPGROUND-MASTER FILE.  READS DIRECT ON THE       *
+002370*  ENTERED NAME SO THE VALID LIST IS DATA, NOT PROGRAM LOGIC.    *
+002380*****************************************************************
+002390 2200-EDIT-CAMPGROUND.
+002400     MOVE RSV-IN-CAMPGROUND TO CM-CAMPGROUND-NAME.
+002410     READ CAMPGROUND-MASTER-FILE
+002420         INVALID KEY
+002430             MOVE 01 TO RSV-ERROR-NUMBER
+002440             PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+002450             SET RSV-DATA-INVALID TO TRUE
+002460             GO TO 2000-EXIT
+002470     END-READ.
+002480     IF CM-INACTIVE
+002490         MOVE 01 TO RSV-ERROR-NUMBER
+002500         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+002510         SET RSV-DATA-INVALID TO TRUE
+002520         GO TO 2000-EXIT
+002530     END-IF.
+002540 2200-EXIT.
+002550     EXIT.
+002560
+002570*****************************************************************
+002580*  2300-EDIT-SITE (T-ERR-MSG 2, 3) - 1 LETTER + 2 DIGITS > 0     *
+002590*****************************************************************
+002600 2300-EDIT-SITE.
+002610     IF RSV-IN-SITE(1:1) IS NOT ALPHABETIC
+002620        OR RSV-IN-SITE(2:2) IS NOT NUMERIC
+002630         MOVE 02 TO RSV-ERROR-NUMBER
+002640         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+002650         SET RSV-DATA-INVALID TO TRUE
+002660         GO TO 2000-EXIT
+002670     END-IF.
+002680     IF RSV-IN-SITE(2:2) = "00"
+002690         MOVE 03 TO RSV-ERROR-NUMBER
+002700         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+002710         SET RSV-DATA-INVALID TO TRUE
+002720         GO TO 2000-EXIT
+002730     END-IF.
+002740 2300-EXIT.
+002750     EXIT.
+002760
+002761*****************************************************************
+002762*  2350-EDIT-STAY-TYPE (T-ERR-MSG 29) - S FOR A SHORT-TERM STAY  *
+002763*  OR L FOR A SEASONAL STAY.  A SEASONAL STAY IS NOT HELD TO     *
+002764*  THE SHORT-TERM 2-11 DAY CEILING; IT IS CHECKED AGAINST THE    *
+002765*  APRIL-OCTOBER SEASON WINDOW INSTEAD (SEE 2520).               *
+002766*****************************************************************
+002767 2350-EDIT-STAY-TYPE.
+002768     IF NOT RSV-STAY-SHORT-TERM AND NOT RSV-STAY-SEASONAL
+002769         MOVE 29 TO RSV-ERROR-NUMBER
+002770         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+002771         SET RSV-DATA-INVALID TO TRUE
+002772         GO TO 2000-EXIT
+002773     END-IF.
+002774 2350-EXIT.
+002775     EXIT.
+002776
+002770*****************************************************************
+002780*  2400-EDIT-STAY (T-ERR-MSG 4, 5, 34) - NUMERIC.  THE 2-11 DAY  *
+002785*  RANGE (MSG 5) APPLIES TO A SHORT-TERM STAY; A SEASONAL STAY   *
+002786*  HAS NO CEILING BUT MUST BE AT LEAST 12 DAYS (MSG 34) - THAT'S *
+002787*  THE WHOLE REASON STAY-TYPE HAS A SEASONAL OPTION.             *
+002790*****************************************************************
+002800 2400-EDIT-STAY.
+002810     IF RSV-IN-STAY IS NOT NUMERIC
+002820         MOVE 04 TO RSV-ERROR-NUMBER
+002830         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+002840         SET RSV-DATA-INVALID TO TRUE
+002850         GO TO 2000-EXIT
+002860     END-IF.
+002865     IF RSV-STAY-SHORT-TERM
+002870         IF RSV-IN-STAY-N < 2 OR > 11
+002880             MOVE 05 TO RSV-ERROR-NUMBER
+002890             PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+002900             SET RSV-DATA-INVALID TO TRUE
+002910             GO TO 2000-EXIT
+002920         END-IF
+002921     ELSE
+002922         IF RSV-IN-STAY-N < 12
+002923             MOVE 34 TO RSV-ERROR-NUMBER
+002924             PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+002925             SET RSV-DATA-INVALID TO TRUE
+002926             GO TO 2000-EXIT
+002927         END-IF
+002925     END-IF.
+002930 2400-EXIT.
+002940     EXIT.
+002950
+002960*****************************************************************
+002970*  2500-EDIT-ARRIVAL-DATE (T-ERR-MSG 6-13) - NUMERIC, VALID      *
+002980*  MONTH, YEAR NOT IN THE PAST, VALID DAY FOR THE MONTH          *
+002990*  (INCLUDING LEAP YEAR), AND NOT BEFORE TODAY.                  *
+003000*****************************************************************
+003010 2500-EDIT-ARRIVAL-DATE.
+003020     IF RSV-IN-ARR-MONTH IS NOT NUMERIC
+003030        OR RSV-IN-ARR-DAY IS NOT NUMERIC
+003040        OR RSV-IN-ARR-YEAR IS NOT NUMERIC
+003050         MOVE 06 TO RSV-ERROR-NUMBER
+003060         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003070         SET RSV-DATA-INVALID TO TRUE
+003080         GO TO 2000-EXIT
+003090     END-IF.
+003100
+003110     IF RSV-IN-ARR-MONTH-N < 1 OR > 12
+003120         MOVE 07 TO RSV-ERROR-NUMBER
+003130         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003140         SET RSV-DATA-INVALID TO TRUE
+003150         GO TO 2000-EXIT
+003160     END-IF.
+003170
+003180     IF RSV-IN-ARR-YEAR-N < RSV-CURR-YEAR
+003190         MOVE 08 TO RSV-ERROR-NUMBER
+003200         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003210         SET RSV-DATA-INVALID TO TRUE
+003220         GO TO 2000-EXIT
+003230     END-IF.
+003240
+003250     IF RSV-30-DAY-MONTH AND RSV-IN-ARR-DAY-N > 30
+003260         MOVE 09 TO RSV-ERROR-NUMBER
+003270         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003280         SET RSV-DATA-INVALID TO TRUE
+003290         GO TO 2000-EXIT
+003300     END-IF.
+003310
+003320     IF RSV-31-DAY-MONTH AND RSV-IN-ARR-DAY-N > 31
+003330         MOVE 10 TO RSV-ERROR-NUMBER
+003340         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003350         SET RSV-DATA-INVALID TO TRUE
+003360         GO TO 2000-EXIT
+003370     END-IF.
+003380
+003390     IF RSV-FEB-MONTH
+003400         PERFORM 8200-CHECK-LEAP-YEAR THRU 8200-EXIT
+003410         IF RSV-LEAP-YEAR AND RSV-IN-ARR-DAY-N > 29
+003420             MOVE 11 TO RSV-ERROR-NUMBER
+003430             PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003440             SET RSV-DATA-INVALID TO TRUE
+003450             GO TO 2000-EXIT
+003460         END-IF
+003470         IF RSV-NOT-LEAP-YEAR AND RSV-IN-ARR-DAY-N > 28
+003480             MOVE 12 TO RSV-ERROR-NUMBER
+003490             PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003500             SET RSV-DATA-INVALID TO TRUE
+003510             GO TO 2000-EXIT
+003520         END-IF
+003530     END-IF.
+003540
+003550     IF RSV-IN-ARR-YEAR-N = RSV-CURR-YEAR
+003560        AND RSV-IN-ARR-MONTH-N = RSV-CURR-MONTH
+003570        AND RSV-IN-ARR-DAY-N NOT > RSV-CURR-DAY
+003580         MOVE 13 TO RSV-ERROR-NUMBER
+003590         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003600         SET RSV-DATA-INVALID TO TRUE
+003610         GO TO 2000-EXIT
+003620     END-IF.
+003630 2500-EXIT.
+003640     EXIT.
+003641
+003642*****************************************************************
+003643*  2520-EDIT-SEASON-WINDOW (T-ERR-MSG 30) - A SEASONAL STAY      *
+003644*  MUST FALL ENTIRELY WITHIN APRIL THROUGH OCTOBER.  RUNS AFTER  *
+003645*  8300-COMPUTE-DEPARTURE-DATE HAS SET THE REQUESTED ARRIVAL     *
+003646*  AND DEPARTURE GROUPS.                                        *
+003647*****************************************************************
+003648 2520-EDIT-SEASON-WINDOW.
+003649     IF RSV-STAY-SEASONAL
+003650         IF RSV-REQ-ARR-MONTH < 4 OR > 10
+003651            OR RSV-REQ-DEP-MONTH < 4 OR > 10
+003652             MOVE 30 TO RSV-ERROR-NUMBER
+003653             PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003654             SET RSV-DATA-INVALID TO TRUE
+003655             GO TO 2000-EXIT
+003656         END-IF
+003657     END-IF.
+003658 2520-EXIT.
+003659     EXIT.
+003660
+003661*****************************************************************
+003662*  2550-EDIT-SITE-OCCUPANCY (T-ERR-MSG 28) - THE SITE MUST NOT   *
+003663*  ALREADY BE HELD, BY AN ACTIVE RESERVATION, FOR ANY PART OF    *
+003664*  THE REQUESTED STAY.  SCANS THE RESERVATION FILE STARTING AT   *
+003665*  THE FIRST RECORD FOR THIS CAMPGROUND/SITE SINCE THE FILE IS   *
+003666*  KEYED BY CAMPGROUND, SITE, AND ARRIVAL DATE.                  *
+003667*****************************************************************
+003649 2550-EDIT-SITE-OCCUPANCY.
+
+003651     MOVE RSV-IN-CAMPGROUND TO RES-CAMPGROUND-NAME.
+003652     MOVE RSV-IN-SITE       TO RES-SITE.
+003653     MOVE ZEROS             TO RES-ARRIVAL-DATE.
+003654     START RESERVATION-FILE KEY IS NOT LESS THAN RES-KEY
+003655         INVALID KEY
+003656             GO TO 2550-EXIT
+003657     END-START.
+
+003658     MOVE 'N' TO RSV-SCAN-DONE-SWITCH.
+003659     PERFORM 2560-SCAN-SITE-RESERVATIONS THRU 2560-EXIT
+003660         UNTIL RSV-SCAN-DONE.
+003661 2550-EXIT.
+003662     EXIT.
+
+003663 2560-SCAN-SITE-RESERVATIONS.
+003664     READ RESERVATION-FILE NEXT RECORD
+003665         AT END
+003666             SET RSV-SCAN-DONE TO TRUE
+003667             GO TO 2560-EXIT
+003668     END-READ.
+003669     IF RES-CAMPGROUND-NAME NOT = RSV-IN-CAMPGROUND
+003670        OR RES-SITE NOT = RSV-IN-SITE
+003671         SET RSV-SCAN-DONE TO TRUE
+003672         GO TO 2560-EXIT
+003673     END-IF.
+003674     IF RES-ACTIVE
+003675        AND RSV-REQUESTED-ARRIVAL < RES-DEPARTURE-DATE
+003676        AND RSV-REQUESTED-DEPARTURE > RES-ARRIVAL-DATE
+003677        MOVE 28 TO RSV-ERROR-NUMBER
+003678        PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003679        SET RSV-DATA-INVALID TO TRUE
+003680        SET RSV-SCAN-DONE TO TRUE
+003682        PERFORM 2570-OFFER-WAITLIST THRU 2570-EXIT
+003681        GO TO 2000-EXIT
+003677     END-IF.
+003678 2560-EXIT.
+003679     EXIT.
+003680
+003681*****************************************************************
+003682*  2570-OFFER-WAITLIST - THE SITE THE CLERK ASKED FOR IS TAKEN   *
+003683*  FOR PART OF THE STAY.  OFFER TO HOLD THE GUEST'S NAME/PHONE   *
+003684*  ON THE WAITLIST FILE FOR THAT CAMPGROUND AND ARRIVAL DATE.    *
+003684*  THE CLERK CAN KEEP THE SITE JUST ASKED FOR AS THE DESIRED     *
+003684*  SITE OR BLANK IT OUT TO WAITLIST FOR ANY SITE THAT OPENS UP.  *
+003685*****************************************************************
+003686 2570-OFFER-WAITLIST.
+003687     MOVE 'N' TO RSV-WAITLIST-ANSWER.
+003688     DISPLAY RSV-WAITLIST-SCREEN.
+003689     ACCEPT RSV-WAITLIST-SCREEN.
+003690     IF RSV-ADD-TO-WAITLIST
+003689         MOVE RSV-IN-SITE TO RSV-WAITLIST-SITE
+003689         DISPLAY RSV-WAITLIST-SITE-SCREEN
+003689         ACCEPT RSV-WAITLIST-SITE-SCREEN
+003691         PERFORM 2580-ADD-WAITLIST-RECORD THRU 2580-EXIT
+003692     END-IF.
+003693 2570-EXIT.
+003694     EXIT.
+003695
+003696*****************************************************************
+003697*  2580-ADD-WAITLIST-RECORD - WRITE A WAITLIST RECORD FOR THIS   *
+003698*  CAMPGROUND AND ARRIVAL DATE, USING THE GUEST'S NAME/PHONE     *
+003699*  ALREADY ENTERED ON THE RESERVATION SCREEN AND THE DESIRED     *
+003699*  SITE (OR SPACES FOR ANY SITE) JUST ENTERED ON THE WAITLIST    *
+003699*  SCREEN.                                                       *
+003700*****************************************************************
+003701 2580-ADD-WAITLIST-RECORD.
+003702     MOVE SPACES TO WAITLIST-RECORD.
+003703     MOVE RSV-IN-CAMPGROUND     TO WL-CAMPGROUND-NAME.
+003704     MOVE RSV-REQUESTED-ARRIVAL TO WL-ARRIVAL-DATE.
+003705     MOVE RSV-IN-LAST-NAME      TO WL-LAST-NAME.
+003706     MOVE RSV-WAITLIST-SITE     TO WL-DESIRED-SITE.
+003707     MOVE RSV-REQUESTED-DEPARTURE TO WL-DEPARTURE-DATE.
+003708     MOVE RSV-IN-FIRST-NAME     TO WL-FIRST-NAME.
+003709     MOVE RSV-IN-PHONE          TO WL-PHONE.
+003710     SET WL-WAITING TO TRUE.
+003711     MOVE RSV-CURRENT-DATE-N    TO WL-ADDED-DATE.
+003712     WRITE WAITLIST-RECORD
+003713         INVALID KEY
+003714             DISPLAY "ALREADY ON THE WAITLIST FOR THAT DATE"
+003715     END-WRITE.
+003716 2580-EXIT.
+003717     EXIT.
+003718
+003690*****************************************************************
+003691*  2600-EDIT-NAME (T-ERR-MSG 14, 15, 32)                         *
+003680*****************************************************************
+003690 2600-EDIT-NAME.
+003700     IF RSV-IN-LAST-NAME = SPACES
+003710         MOVE 14 TO RSV-ERROR-NUMBER
+003720         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003730         SET RSV-DATA-INVALID TO TRUE
+003740         GO TO 2000-EXIT
+003750     END-IF.
+003760     IF RSV-IN-FIRST-NAME = SPACES
+003770         MOVE 15 TO RSV-ERROR-NUMBER
+003780         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003790         SET RSV-DATA-INVALID TO TRUE
+003800         GO TO 2000-EXIT
+003810     END-IF.
+003811     IF RSV-IN-PHONE = SPACES
+003812         MOVE 32 TO RSV-ERROR-NUMBER
+003813         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003814         SET RSV-DATA-INVALID TO TRUE
+003815         GO TO 2000-EXIT
+003816     END-IF.
+003820 2600-EXIT.
+003830     EXIT.
+003840
+003850*****************************************************************
+003860*  2700-EDIT-AMOUNT (T-ERR-MSG 16, 17) - NUMERIC AND EQUAL TO    *
+003870*  THE CAMPGROUND'S NIGHTLY RATE TIMES THE LENGTH OF STAY        *
+003880*****************************************************************
+003890 2700-EDIT-AMOUNT.
+003900     IF RSV-IN-AMOUNT IS NOT NUMERIC
+003910         MOVE 16 TO RSV-ERROR-NUMBER
+003920         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003930         SET RSV-DATA-INVALID TO TRUE
+003940         GO TO 2000-EXIT
+003950     END-IF.
+003960
+003970     COMPUTE RSV-EXPECTED-AMOUNT
+003980         = CM-NIGHTLY-RATE * RSV-IN-STAY-N.
+003990     IF RSV-IN-AMOUNT-N NOT = RSV-EXPECTED-AMOUNT
+004000         MOVE 17 TO RSV-ERROR-NUMBER
+004010         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+004020         SET RSV-DATA-INVALID TO TRUE
+004030         GO TO 2000-EXIT
+004040     END-IF.
+004050 2700-EXIT.
+004060     EXIT.
+004070
+004080*****************************************************************
+004090*  2800-EDIT-CREDIT-CARD (T-ERR-MSG 18-27) - CARD TYPE, NUMBER,  *
+004100*  AND EXPIRATION DATE FORMAT AND EXPIRATION CHECKS              *
+004110*****************************************************************
+004120 2800-EDIT-CREDIT-CARD.
+004125     IF RSV-IN-CARD-TYPE NOT = "V" AND NOT = "M" AND NOT = "A"
+004126        AND NOT = "C"
+004140         MOVE 18 TO RSV-ERROR-NUMBER
+004150         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+004160         SET RSV-DATA-INVALID TO TRUE
+004170         GO TO 2000-EXIT
+004180     END-IF.
+004185
+004186*    A CASH PAYMENT HAS NO CARD NUMBER OR EXPIRATION TO EDIT AND
+004187*    IS NEVER SENT TO THE CARD PROCESSOR.
+004188     IF RSV-IN-CARD-TYPE = "C"
+004189         GO TO 2800-EXIT
+004190     END-IF.
+004195
+004200     IF RSV-IN-CARD-NUMBER IS NOT NUMERIC
+004210         MOVE 19 TO RSV-ERROR-NUMBER
+004220         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+004230         SET RSV-DATA-INVALID TO TRUE
+004240         GO TO 2000-EXIT
+004250     END-IF.
+004260
+004270     IF RSV-IN-EXP-MONTH IS NOT NUMERIC
+004280        OR RSV-IN-EXP-YEAR IS NOT NUMERIC
+004290         MOVE 20 TO RSV-ERROR-NUMBER
+004300         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+004310         SET RSV-DATA-INVALID TO TRUE
+004320         GO TO 2000-EXIT
+004330     END-IF.
+004340
+004350     IF RSV-IN-EXP-MONTH-N < 1 OR > 12
+004360         MOVE 21 TO RSV-ERROR-NUMBER
+004370         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+004380         SET RSV-DATA-INVALID TO TRUE
+004390         GO TO 2000-EXIT
+004400     END-IF.
+004410
+004420     IF RSV-IN-EXP-YEAR-N < RSV-CURR-YEAR
+004430         MOVE 22 TO RSV-ERROR-NUMBER
+004440         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+004450         SET RSV-DATA-INVALID TO TRUE
+004460         GO TO 2000-EXIT
+004470     END-IF.
+004480
+004490*    EXPIRATION DATES ARE THE LAST DAY OF THE EXPIRATION MONTH,
+004500*    SO THE DAY-OF-MONTH EDITS (23-26) EXIST TO KEEP THE TABLE
+004510*    OF MESSAGES SYMMETRIC WITH THE ARRIVAL DATE EDITS AND ARE
+004520*    SATISFIED BY THE MONTH/YEAR CHECKS ABOVE.
+004530
+004540     IF RSV-IN-EXP-YEAR-N = RSV-CURR-YEAR
+004550        AND RSV-IN-EXP-MONTH-N < RSV-CURR-MONTH
+004560         MOVE 27 TO RSV-ERROR-NUMBER
+004570         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+004580         SET RSV-DATA-INVALID TO TRUE
+004590         GO TO 2000-EXIT
+004600     END-IF.
+004610 2800-EXIT.
+004620     EXIT.
+004630
+004631*****************************************************************
+004632*  2850-AUTHORIZE-CREDIT-CARD (T-ERR-MSG 31) - CALLS THE CARD    *
+004633*  PROCESSOR ONCE THE CARD HAS PASSED ITS OWN FORMAT AND         *
+004634*  EXPIRATION EDITS.  A DECLINED CARD IS KICKED BACK LIKE ANY    *
+004635*  OTHER FAILED EDIT.  THE APPROVAL STATUS AND AUTHORIZATION     *
+004636*  CODE ARE CARRIED IN WORKING-STORAGE UNTIL THE RECORD IS       *
+004637*  WRITTEN (SEE 3000-WRITE-RESERVATION).                        *
+004638*****************************************************************
+004639 2850-AUTHORIZE-CREDIT-CARD.
+004639     MOVE SPACE TO RSV-CARD-AUTH-STATUS.
+004640     IF RSV-IN-CARD-TYPE = "C"
+004641         GO TO 2850-EXIT
+004642     END-IF.
+004640     CALL 'CARDAUTH' USING RSV-IN-CARD-NUMBER-N
+004641                           RSV-IN-AMOUNT-N
+004642                           RSV-CARD-AUTH-STATUS
+004643                           RSV-CARD-AUTH-CODE.
+004644     IF RSV-CARD-DECLINED
+004645         MOVE 31 TO RSV-ERROR-NUMBER
+004646         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+004647         SET RSV-DATA-INVALID TO TRUE
+004648         GO TO 2000-EXIT
+004649     END-IF.
+004650 2850-EXIT.
+004651     EXIT.
+004652
+004653*****************************************************************
+004660*  2900-ASK-CONTINUE                                             *
+004660*****************************************************************
+004670 2900-ASK-CONTINUE.
+004680     DISPLAY RSV-CONTINUE-SCREEN.
+004690     ACCEPT RSV-CONTINUE-SCREEN.
+004700     IF RSV-DO-NOT-CONTINUE
+004710         MOVE 'Y' TO RSV-EOJ-SWITCH
+004720     END-IF.
+004730 2900-EXIT.
+004740     EXIT.
+004750
+004760*****************************************************************
+004770*  3000-WRITE-RESERVATION - MOVE THE EDITED ENTRY TO THE FILE    *
+004780*  RECORD AND WRITE IT                                           *
+004790*****************************************************************
+004800 3000-WRITE-RESERVATION.
+004801     MOVE RSV-IN-CAMPGROUND     TO RES-CAMPGROUND-NAME.
+004802     MOVE RSV-IN-SITE           TO RES-SITE.
+004803     MOVE RSV-REQUESTED-ARRIVAL TO RES-ARRIVAL-DATE.
+004804*    A CANCELLED RESERVATION AT THIS EXACT CAMPGROUND/SITE/
+004805*    ARRIVAL-DATE KEY DOES NOT FREE THE KEY ON THIS FILE
+004806*    ORGANIZATION - A NEW BOOKING AT THE SAME KEY SUPERSEDES IT
+004807*    BY REWRITING THE CANCELLED RECORD RATHER THAN ATTEMPTING A
+004808*    SECOND WRITE, WHICH THE FILE WOULD REJECT AS A DUPLICATE.
+004809     MOVE 'N' TO RSV-SUPERSEDE-SWITCH.
+004810     READ RESERVATION-FILE
+004811         INVALID KEY
+004812             CONTINUE
+004813         NOT INVALID KEY
+004814             IF RES-CANCELLED
+004815                 SET RSV-SUPERSEDE TO TRUE
+004816             END-IF
+004817     END-READ.
+004818
+004819     MOVE SPACES TO RESERVATION-RECORD.
+004820     MOVE RSV-IN-CAMPGROUND    TO RES-CAMPGROUND-NAME.
+004830     MOVE RSV-IN-SITE          TO RES-SITE.
+004870     MOVE RSV-IN-STAY-TYPE     TO RES-STAY-TYPE.
+004880     MOVE RSV-IN-STAY-N        TO RES-STAY.
+004890     MOVE RSV-IN-LAST-NAME     TO RES-LAST-NAME.
+004900     MOVE RSV-IN-FIRST-NAME    TO RES-FIRST-NAME.
+004905     MOVE RSV-IN-PHONE         TO RES-PHONE.
+004910     MOVE RSV-IN-AMOUNT-N      TO RES-AMOUNT.
+004920     MOVE RSV-IN-CARD-TYPE     TO RES-CARD-TYPE.
+004925*    A CASH PAYMENT HAS NO CARD NUMBER, EXPIRATION, OR
+004926*    AUTHORIZATION TO CARRY ON THE RESERVATION RECORD.
+004927     IF RSV-IN-CARD-TYPE = "C"
+004928         MOVE ZERO TO RES-CARD-NUMBER
+004929         MOVE ZERO TO RES-EXP-YEAR
+004930         MOVE ZERO TO RES-EXP-MONTH
+004931     ELSE
+004932         MOVE RSV-IN-CARD-NUMBER-N TO RES-CARD-NUMBER
+004940         MOVE RSV-IN-EXP-YEAR-N    TO RES-EXP-YEAR
+004950         MOVE RSV-IN-EXP-MONTH-N   TO RES-EXP-MONTH
+004955     END-IF.
+004960     MOVE RSV-CARD-AUTH-STATUS TO RES-CARD-AUTH-STATUS.
+004965     MOVE RSV-CARD-AUTH-CODE   TO RES-CARD-AUTH-CODE.
+004970     SET RES-ACTIVE            TO TRUE.
+004971     MOVE RSV-OPERATOR-ID      TO RES-OPERATOR-ID.
+004972     MOVE RSV-CURRENT-DATE-N   TO RES-LAST-CHANGE-DATE.
+004973     MOVE RSV-CURRENT-DATE-N   TO RES-AMOUNT-CHANGE-DATE.
+
+004975*    2550-EDIT-SITE-OCCUPANCY ALREADY COMPUTED THE REQUESTED
+004976*    ARRIVAL/DEPARTURE RANGE TO CHECK FOR A DOUBLE-BOOKING;
+004977*    REUSE IT RATHER THAN COMPUTING IT A SECOND TIME.
+005030     MOVE RSV-REQUESTED-ARRIVAL   TO RES-ARRIVAL-DATE.
+005040     MOVE RSV-REQUESTED-DEPARTURE TO RES-DEPARTURE-DATE.
+
+005065     IF RSV-SUPERSEDE
+005066         REWRITE RESERVATION-RECORD
+005067             INVALID KEY
+005085                 MOVE 28 TO RSV-ERROR-NUMBER
+005086                 PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+005087                 SET RSV-DATA-INVALID TO TRUE
+005088                 GO TO 2000-EXIT
+005089         END-REWRITE
+005090     ELSE
+005070         WRITE RESERVATION-RECORD
+005080             INVALID KEY
+005095                 MOVE 28 TO RSV-ERROR-NUMBER
+005096                 PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+005097                 SET RSV-DATA-INVALID TO TRUE
+005098                 GO TO 2000-EXIT
+005100         END-WRITE
+005101     END-IF.
+005110 3000-EXIT.
+005120     EXIT.
+005130
+005140*****************************************************************
+005150*  8100-DISPLAY-ERROR - SHOW THE MESSAGE FOR RSV-ERROR-NUMBER    *
+005160*****************************************************************
+005170 8100-DISPLAY-ERROR.
+005180     MOVE T-ERR-MSG(RSV-ERROR-NUMBER) TO RSV-DISPLAY-MSG.
+005190     DISPLAY RSV-MESSAGE-SCREEN.
+005195     PERFORM 8150-WRITE-AUDIT-RECORD THRU 8150-EXIT.
+005200 8100-EXIT.
+005210     EXIT.
+005211
+005212*****************************************************************
+005213*  8150-WRITE-AUDIT-RECORD - LOG THE CAMPGROUND, SITE, DATE/TIME, *
+005214*  OPERATOR, AND MESSAGE NUMBER FOR THIS REJECTION.  CALLED BY     *
+005215*  8100-DISPLAY-ERROR SO EVERY EDIT THAT REJECTS AN ENTRY IS       *
+005216*  LOGGED THE SAME WAY WITHOUT EACH ONE HAVING TO SAY SO.          *
+005217*****************************************************************
+005218 8150-WRITE-AUDIT-RECORD.
+005219     MOVE SPACES         TO AUDIT-RECORD.
+005220     MOVE RSV-IN-CAMPGROUND TO AUD-CAMPGROUND-NAME.
+005221     MOVE RSV-IN-SITE       TO AUD-SITE.
+005222     ACCEPT AUD-AUDIT-DATE FROM DATE YYYYMMDD.
+005223     ACCEPT AUD-AUDIT-TIME FROM TIME.
+005224     MOVE RSV-OPERATOR-ID   TO AUD-OPERATOR-ID.
+005225     MOVE RSV-ERROR-NUMBER  TO AUD-ERROR-NUMBER.
+005226     MOVE T-ERR-MSG(RSV-ERROR-NUMBER) TO AUD-ERROR-MESSAGE.
+005227     WRITE AUDIT-RECORD.
+005228 8150-EXIT.
+005229     EXIT.
+005230
+005220
+005230*****************************************************************
+005240*  8200-CHECK-LEAP-YEAR - SETS RSV-LEAP-YEAR-SWITCH FOR THE      *
+005250*  ARRIVAL YEAR.  A YEAR IS A LEAP YEAR WHEN IT DIVIDES BY 4     *
+005260*  AND (DOES NOT DIVIDE BY 100 OR DOES DIVIDE BY 400).           *
+005270*****************************************************************
+005280 8200-CHECK-LEAP-YEAR.
+005290     SET RSV-NOT-LEAP-YEAR TO TRUE.
+005300     DIVIDE RSV-IN-ARR-YEAR-N BY 4
+005310         GIVING RSV-DIVIDE-QUOTIENT
+005320         REMAINDER RSV-DIVIDE-REMAINDER.
+005330     IF RSV-DIVIDE-REMAINDER = 0
+005340         DIVIDE RSV-IN-ARR-YEAR-N BY 100
+005350             GIVING RSV-DIVIDE-QUOTIENT
+005360             REMAINDER RSV-DIVIDE-REMAINDER
+005370         IF RSV-DIVIDE-REMAINDER NOT = 0
+005380             SET RSV-LEAP-YEAR TO TRUE
+005390         ELSE
+005400             DIVIDE RSV-IN-ARR-YEAR-N BY 400
+005410                 GIVING RSV-DIVIDE-QUOTIENT
+005420                 REMAINDER RSV-DIVIDE-REMAINDER
+005430             IF RSV-DIVIDE-REMAINDER = 0
+005440                 SET RSV-LEAP-YEAR TO TRUE
+005450             END-IF
+005460         END-IF
+005470     END-IF.
+005480 8200-EXIT.
+005490     EXIT.
+005491
+005492*****************************************************************
+005493*  8210-CHECK-DEP-LEAP-YEAR - SAME LEAP YEAR TEST AS 8200, BUT     *
+005494*  FOR THE DEPARTURE YEAR, WHICH CAN ROLL PAST THE ARRIVAL YEAR    *
+005495*  ON A SEASONAL STAY THAT RUNS INTO NEXT JANUARY.                *
+005496*****************************************************************
+005497 8210-CHECK-DEP-LEAP-YEAR.
+005498     SET RSV-NOT-LEAP-YEAR TO TRUE.
+005499     DIVIDE RSV-REQ-DEP-YEAR BY 4
+005499         GIVING RSV-DIVIDE-QUOTIENT
+005500         REMAINDER RSV-DIVIDE-REMAINDER.
+005501     IF RSV-DIVIDE-REMAINDER = 0
+005502         DIVIDE RSV-REQ-DEP-YEAR BY 100
+005502             GIVING RSV-DIVIDE-QUOTIENT
+005503             REMAINDER RSV-DIVIDE-REMAINDER
+005504         IF RSV-DIVIDE-REMAINDER NOT = 0
+005505             SET RSV-LEAP-YEAR TO TRUE
+005506         ELSE
+005507             DIVIDE RSV-REQ-DEP-YEAR BY 400
+005508                 GIVING RSV-DIVIDE-QUOTIENT
+005509                 REMAINDER RSV-DIVIDE-REMAINDER
+005510             IF RSV-DIVIDE-REMAINDER = 0
+005511                 SET RSV-LEAP-YEAR TO TRUE
+005512             END-IF
+005513         END-IF
+005514     END-IF.
+005515 8210-EXIT.
+005516     EXIT.
+005517
+005518*****************************************************************
+005519*  8300-COMPUTE-DEPARTURE-DATE - ARRIVAL PLUS THE LENGTH OF STAY,  *
+005520*  CARRYING INTO LATER MONTHS (AND YEARS) AS NEEDED SO A STAY     *
+005521*  THAT CROSSES A MONTH OR YEAR BOUNDARY - INCLUDING A LEAP        *
+005522*  FEBRUARY - LANDS ON A REAL CALENDAR DATE INSTEAD OF AN         *
+005523*  OUT-OF-RANGE DAY OF MONTH.                                     *
+005524*****************************************************************
+005525 8300-COMPUTE-DEPARTURE-DATE.
+005526     MOVE RSV-IN-ARR-YEAR-N  TO RSV-REQ-ARR-YEAR.
+005527     MOVE RSV-IN-ARR-MONTH-N TO RSV-REQ-ARR-MONTH.
+005528     MOVE RSV-IN-ARR-DAY-N   TO RSV-REQ-ARR-DAY.
+005529     MOVE RSV-IN-ARR-YEAR-N  TO RSV-REQ-DEP-YEAR.
+005530     MOVE RSV-IN-ARR-MONTH-N TO RSV-REQ-DEP-MONTH.
+005531*    A SEASONAL STAY CAN RUN WELL PAST 99 DAYS, SO THE RAW SUM
+005531*    IS COMPUTED INTO A WIDE INTERMEDIATE, NOT DIRECTLY INTO THE
+005531*    2-DIGIT RSV-REQ-DEP-DAY, SO IT CANNOT TRUNCATE BEFORE THE
+005531*    CARRY LOOP HAS A CHANCE TO ROLL IT INTO LATER MONTHS.
+005531     COMPUTE RSV-RAW-DEP-DAY = RSV-IN-ARR-DAY-N + RSV-IN-STAY-N.
+005532
+005533     MOVE 'N' TO RSV-CARRY-DONE-SWITCH.
+005534     PERFORM 8310-CARRY-DEPARTURE-DATE THRU 8310-EXIT
+005535         UNTIL RSV-CARRY-DONE.
+005535     MOVE RSV-RAW-DEP-DAY TO RSV-REQ-DEP-DAY.
+005536 8300-EXIT.
+005537     EXIT.
+005538
+005539*****************************************************************
+005540*  8310-CARRY-DEPARTURE-DATE - IF THE DEPARTURE DAY RUNS PAST     *
+005541*  THE END OF ITS MONTH, DROP BACK BY THAT MONTH'S LENGTH AND     *
+005542*  ADVANCE TO THE NEXT MONTH (ROLLING THE YEAR AT DECEMBER),      *
+005543*  THEN CHECK AGAIN - A LONG SEASONAL STAY CAN CROSS MORE THAN    *
+005544*  ONE MONTH BOUNDARY.                                            *
+005545*****************************************************************
+005546 8310-CARRY-DEPARTURE-DATE.
+005547     PERFORM 8320-GET-DEP-MONTH-LENGTH THRU 8320-EXIT.
+005548     IF RSV-RAW-DEP-DAY > RSV-DAYS-IN-MONTH
+005549         SUBTRACT RSV-DAYS-IN-MONTH FROM RSV-RAW-DEP-DAY
+005549         ADD 1 TO RSV-REQ-DEP-MONTH
+005550         IF RSV-REQ-DEP-MONTH > 12
+005551             MOVE 1 TO RSV-REQ-DEP-MONTH
+005552             ADD 1 TO RSV-REQ-DEP-YEAR
+005553         END-IF
+005554     ELSE
+005555         SET RSV-CARRY-DONE TO TRUE
+005556     END-IF.
+005557 8310-EXIT.
+005558     EXIT.
+005559
+005560*****************************************************************
+005561*  8320-GET-DEP-MONTH-LENGTH - HOW MANY DAYS ARE IN THE CURRENT   *
+005562*  DEPARTURE MONTH, INCLUDING A LEAP-YEAR FEBRUARY.               *
+005563*****************************************************************
+005564 8320-GET-DEP-MONTH-LENGTH.
+005565     IF RSV-DEP-30-DAY-MO
+005566         MOVE 30 TO RSV-DAYS-IN-MONTH
+005567     ELSE
+005568         IF RSV-DEP-31-DAY-MO
+005569             MOVE 31 TO RSV-DAYS-IN-MONTH
+005570         ELSE
+005571             PERFORM 8210-CHECK-DEP-LEAP-YEAR THRU 8210-EXIT
+005572             IF RSV-LEAP-YEAR
+005573                 MOVE 29 TO RSV-DAYS-IN-MONTH
+005574             ELSE
+005574                 MOVE 28 TO RSV-DAYS-IN-MONTH
+005575             END-IF
+005576         END-IF
+005577     END-IF.
+005578 8320-EXIT.
+005579     EXIT.
+005580
+005510*****************************************************************
+005520*  9000-TERMINATE - CLOSE FILES                                 *
+005530*****************************************************************
+005540 9000-TERMINATE.
+005550     CLOSE CAMPGROUND-MASTER-FILE.
+005560     CLOSE RESERVATION-FILE.
+005565     CLOSE AUDIT-FILE.
+005566     CLOSE WAITLIST-FILE.
+005570 9000-EXIT.
+005580     EXIT.
