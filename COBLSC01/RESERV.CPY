@@ -0,0 +1,57 @@
+000100*****************************************************************
+000110*  RESERV.CPY                                                   *
+000120*  RESERVATION MASTER RECORD LAYOUT                             *
+000130*                                                                *
+000140*  ONE RECORD PER CAMPSITE BOOKING.  RECORD KEY IS THE           *
+000150*  CAMPGROUND NAME, SITE NUMBER, AND ARRIVAL DATE, WHICH ALSO    *
+000160*  LETS COBLSC01 USE THIS FILE TO CHECK REAL SITE OCCUPANCY      *
+000170*  RATHER THAN JUST THE ENTRY FORMAT.                            *
+000180*                                                                *
+000190*  MOD-LOG                                                       *
+000200*  DATE       BY   DESCRIPTION                                   *
+000210*  ---------- ---- ------------------------------------------    *
+000220*  2026-08-09 RLH  ORIGINAL RECORD LAYOUT.                        *
+000221*  2026-08-09 RLH  ADDED RES-AMOUNT-CHANGE-DATE, STAMPED ONLY     *
+000222*                  WHEN RES-AMOUNT ITSELF CHANGES, SO THE         *
+000223*                  DEPOSIT REPORT CAN TELL A DAY MONEY ACTUALLY   *
+000224*                  MOVED FROM A DAY SOME OTHER FIELD WAS MERELY   *
+000225*                  CORRECTED.                                    *
+000230*****************************************************************
+000240 01  RESERVATION-RECORD.
+000250     05  RES-KEY.
+000260         10  RES-CAMPGROUND-NAME     PIC X(20).
+000270         10  RES-SITE                PIC X(03).
+000280         10  RES-ARRIVAL-DATE.
+000290             15  RES-ARR-YEAR        PIC 9(04).
+000300             15  RES-ARR-MONTH       PIC 9(02).
+000310             15  RES-ARR-DAY         PIC 9(02).
+000320     05  RES-STAY-TYPE               PIC X(01).
+000330         88  RES-STAY-SHORT-TERM     VALUE 'S'.
+000340         88  RES-STAY-SEASONAL       VALUE 'L'.
+000350     05  RES-STAY                    PIC 9(03).
+000360     05  RES-DEPARTURE-DATE.
+000370         10  RES-DEP-YEAR            PIC 9(04).
+000380         10  RES-DEP-MONTH           PIC 9(02).
+000390         10  RES-DEP-DAY             PIC 9(02).
+000400     05  RES-LAST-NAME               PIC X(20).
+000410     05  RES-FIRST-NAME              PIC X(15).
+000420     05  RES-PHONE                   PIC X(10).
+000430     05  RES-AMOUNT                  PIC 9(05)V99.
+000440     05  RES-CARD-TYPE               PIC X(01).
+000450     05  RES-CARD-NUMBER             PIC 9(16).
+000460     05  RES-CARD-EXP-DATE.
+000470         10  RES-EXP-YEAR            PIC 9(04).
+000480         10  RES-EXP-MONTH           PIC 9(02).
+000490     05  RES-CARD-AUTH-RESULT.
+000500         10  RES-CARD-AUTH-STATUS    PIC X(01).
+000510             88  RES-CARD-APPROVED   VALUE 'A'.
+000520             88  RES-CARD-DECLINED   VALUE 'D'.
+000530             88  RES-CARD-NOT-RUN    VALUE ' '.
+000540         10  RES-CARD-AUTH-CODE      PIC X(06).
+000550     05  RES-STATUS                  PIC X(01).
+000560         88  RES-ACTIVE              VALUE 'A'.
+000570         88  RES-CANCELLED           VALUE 'C'.
+000580     05  RES-OPERATOR-ID             PIC X(08).
+000590     05  RES-LAST-CHANGE-DATE        PIC 9(08).
+000595     05  RES-AMOUNT-CHANGE-DATE      PIC 9(08).
+000600     05  FILLER                      PIC X(02).
