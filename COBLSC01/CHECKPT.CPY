@@ -0,0 +1,22 @@
+000100*****************************************************************
+000110*  CHECKPT.CPY                                                  *
+000120*  HOLDING FILE LOAD CHECKPOINT RECORD LAYOUT                   *
+000130*                                                                *
+000140*  ONE RECORD, KEYED BY THE CONSTANT RUN ID '1', REMEMBERING     *
+000150*  THE HIGHEST HOLDING-FILE SEQUENCE NUMBER COBLSC04 HAS         *
+000160*  FINISHED LOADING.  REWRITTEN AFTER EVERY HOLDING RECORD IS    *
+000170*  PROCESSED SO A RUN THAT ABENDS PARTWAY THROUGH CAN BE         *
+000180*  RESTARTED WITHOUT RELOADING WHAT ALREADY MADE IT TO THE       *
+000190*  RESERVATION FILE.                                             *
+000200*                                                                *
+000210*  MOD-LOG                                                       *
+000220*  DATE       BY   DESCRIPTION                                   *
+000230*  ---------- ---- ------------------------------------------    *
+000240*  2026-08-09 RLH  ORIGINAL RECORD LAYOUT.                        *
+000250*****************************************************************
+000260 01  CHECKPOINT-RECORD.
+000270     05  CP-RUN-ID                   PIC X(01).
+000280     05  CP-LAST-SEQ-NO              PIC 9(08).
+000290     05  CP-LAST-UPDATE-DATE         PIC 9(08).
+000300     05  CP-LAST-UPDATE-TIME         PIC 9(08).
+000310     05  FILLER                      PIC X(20).
