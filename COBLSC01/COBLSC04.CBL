@@ -0,0 +1,1088 @@
+000100*****************************************************************
+000110*  COBLSC04                                                      *
+000120*****************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.    COBLSC04.
+000150 AUTHOR.        R L HUTCHENS.
+000160 INSTALLATION.  PARK  BOARD  DATA  PROCESSING.
+000170 DATE-WRITTEN.  2026-08-09.
+000180 DATE-COMPILED.
+000190*****************************************************************
+000200*  PURPOSE.  OVERNIGHT LOAD OF MAIL-IN AND PHONE RESERVATION      *
+000210*  REQUESTS.  BATCH PROGRAM THAT READS THE HOLDING FILE (KEYED    *
+000220*  UP DURING THE DAY BY THE OFFICE FROM MAIL AND PHONE REQUESTS)  *
+000230*  AND RUNS EACH REQUEST THROUGH THE SAME EDITS COBLSC01 APPLIES  *
+000240*  AT THE COUNTER, WRITING EVERY REQUEST THAT PASSES TO THE       *
+000250*  RESERVATION FILE AND LOGGING EVERY ONE THAT FAILS TO THE       *
+000260*  AUDIT TRAIL.  A CHECKPOINT RECORD IS REWRITTEN AFTER EACH      *
+000270*  HOLDING RECORD SO A RUN THAT ABENDS PARTWAY THROUGH THE NIGHT  *
+000280*  CAN BE RESTARTED WITHOUT RELOADING WHAT ALREADY MADE IT TO     *
+000290*  THE RESERVATION FILE.                                          *
+000300*                                                                *
+000310*  MOD-LOG                                                       *
+000320*  DATE       BY   DESCRIPTION                                   *
+000330*  ---------- ---- ------------------------------------------    *
+000340*  2026-08-09 RLH  ORIGINAL PROGRAM.                              *
+000350*****************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT CAMPGROUND-MASTER-FILE ASSIGN TO "CAMPMSTR"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS RANDOM
+000430         RECORD KEY IS CM-CAMPGROUND-NAME
+000440         FILE STATUS IS CM-FILE-STATUS.
+000450
+000460     SELECT RESERVATION-FILE ASSIGN TO "RESERVE"
+000470         ORGANIZATION IS INDEXED
+000480         ACCESS MODE IS DYNAMIC
+000490         RECORD KEY IS RES-KEY
+000500         FILE STATUS IS RES-FILE-STATUS.
+000510
+000520     SELECT AUDIT-FILE ASSIGN TO "AUDIT"
+000530         ORGANIZATION IS SEQUENTIAL
+000540         FILE STATUS IS AUD-FILE-STATUS.
+000550
+000560     SELECT HOLDING-FILE ASSIGN TO "HOLDING"
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS HLD-FILE-STATUS.
+000590
+000600     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+000610         ORGANIZATION IS INDEXED
+000620         ACCESS MODE IS RANDOM
+000630         RECORD KEY IS CP-RUN-ID
+000640         FILE STATUS IS CP-FILE-STATUS.
+000650
+000660     SELECT LOAD-REPORT-FILE ASSIGN TO "LOADRPT"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS LR-FILE-STATUS.
+000690
+000700 DATA DIVISION.
+000710 FILE SECTION.
+000720 FD  CAMPGROUND-MASTER-FILE.
+000730 COPY CAMPMSTR.CPY.
+000740
+000750 FD  RESERVATION-FILE.
+000760 COPY RESERV.CPY.
+000770
+000780 FD  AUDIT-FILE.
+000790 COPY AUDIT.CPY.
+000800
+000810 FD  HOLDING-FILE.
+000820 COPY HOLDIN.CPY.
+000830
+000840 FD  CHECKPOINT-FILE.
+000850 COPY CHECKPT.CPY.
+000860
+000870 FD  LOAD-REPORT-FILE.
+000880 01  LOAD-REPORT-RECORD              PIC X(146).
+000890
+000900 WORKING-STORAGE SECTION.
+000910*****************************************************************
+000920*  SWITCHES AND FILE STATUS                                     *
+000930*****************************************************************
+000940 77  CM-FILE-STATUS              PIC X(02) VALUE ZERO.
+000950 77  RES-FILE-STATUS             PIC X(02) VALUE ZERO.
+000960 77  AUD-FILE-STATUS             PIC X(02) VALUE ZERO.
+000970 77  HLD-FILE-STATUS             PIC X(02) VALUE ZERO.
+000980 77  CP-FILE-STATUS              PIC X(02) VALUE ZERO.
+000990 77  LR-FILE-STATUS              PIC X(02) VALUE ZERO.
+001000
+001010 77  BLD-EOJ-SWITCH              PIC X(01) VALUE 'N'.
+001020     88  BLD-EOJ                 VALUE 'Y'.
+001030
+001040 77  BLD-HOLDING-EOF-SWITCH      PIC X(01) VALUE 'N'.
+001050     88  BLD-HOLDING-EOF         VALUE 'Y'.
+001060
+001070 77  BLD-VALID-SWITCH            PIC X(01) VALUE 'Y'.
+001080     88  BLD-DATA-VALID          VALUE 'Y'.
+001090     88  BLD-DATA-INVALID        VALUE 'N'.
+001100
+001110 77  BLD-ERROR-NUMBER            PIC 9(02) VALUE ZERO.
+001120
+001130 77  BLD-SCAN-DONE-SWITCH        PIC X(01) VALUE 'N'.
+001140     88  BLD-SCAN-DONE           VALUE 'Y'.
+001150
+001151 77  BLD-CARRY-DONE-SWITCH       PIC X(01) VALUE 'N'.
+001152     88  BLD-CARRY-DONE          VALUE 'Y'.
+001153
+001154 77  BLD-DAYS-IN-MONTH           PIC 9(02) VALUE ZERO.
+001155 77  BLD-RAW-DEP-DAY             PIC 9(05) VALUE ZERO.
+001156 77  BLD-SUPERSEDE-SWITCH        PIC X(01) VALUE 'N'.
+001157     88  BLD-SUPERSEDE           VALUE 'Y'.
+001155
+001158 77  BLD-ALREADY-LOADED-SWITCH   PIC X(01) VALUE 'N'.
+001159     88  BLD-ALREADY-LOADED      VALUE 'Y'.
+001155
+001160 77  BLD-LEAP-YEAR-SWITCH        PIC X(01) VALUE 'N'.
+001170     88  BLD-LEAP-YEAR           VALUE 'Y'.
+001180     88  BLD-NOT-LEAP-YEAR       VALUE 'N'.
+001190
+001200 77  BLD-DIVIDE-QUOTIENT         PIC 9(04) VALUE ZERO.
+001210 77  BLD-DIVIDE-REMAINDER        PIC 9(04) VALUE ZERO.
+001220
+001230 77  BLD-EXPECTED-AMOUNT         PIC 9(05)V99 VALUE ZERO.
+001240
+001250 77  BLD-CARD-AUTH-STATUS        PIC X(01) VALUE SPACE.
+001260     88  BLD-CARD-APPROVED       VALUE 'A'.
+001270     88  BLD-CARD-DECLINED       VALUE 'D'.
+001280 77  BLD-CARD-AUTH-CODE          PIC X(06) VALUE SPACES.
+001290
+001300 77  BLD-ACCEPTED-COUNT          PIC 9(06) VALUE ZERO.
+001310 77  BLD-REJECTED-COUNT          PIC 9(06) VALUE ZERO.
+001320 77  BLD-SKIPPED-COUNT           PIC 9(06) VALUE ZERO.
+001330
+001340*****************************************************************
+001350*  REQUESTED ARRIVAL/DEPARTURE, USED TO CHECK THE SITE FOR       *
+001360*  DOUBLE-BOOKING AGAINST OTHER RESERVATIONS ON FILE             *
+001370*****************************************************************
+001380 01  BLD-REQUESTED-ARRIVAL.
+001390    05  BLD-REQ-ARR-YEAR         PIC 9(04).
+001400    05  BLD-REQ-ARR-MONTH        PIC 9(02).
+001410    05  BLD-REQ-ARR-DAY          PIC 9(02).
+001420 01  BLD-REQUESTED-DEPARTURE.
+001430    05  BLD-REQ-DEP-YEAR         PIC 9(04).
+001440    05  BLD-REQ-DEP-MONTH        PIC 9(02).
+001441        88  BLD-DEP-30-DAY-MO    VALUES 4 6 9 11.
+001442        88  BLD-DEP-31-DAY-MO    VALUES 1 3 5 7 8 10 12.
+001443        88  BLD-DEP-FEB-MO       VALUE 2.
+001450    05  BLD-REQ-DEP-DAY          PIC 9(02).
+001460
+001470*****************************************************************
+001480*  TODAY'S DATE, USED TO EDIT THAT ARRIVAL AND EXPIRATION        *
+001490*  DATES ARE NOT IN THE PAST, AND TO STAMP A LOADED RESERVATION  *
+001500*****************************************************************
+001510 01  BLD-CURRENT-DATE.
+001520     05  BLD-CURR-YEAR            PIC 9(04).
+001530     05  BLD-CURR-MONTH           PIC 9(02).
+001540     05  BLD-CURR-DAY             PIC 9(02).
+001550 01  BLD-CURRENT-DATE-N REDEFINES BLD-CURRENT-DATE
+001560                             PIC 9(08).
+001570
+001580*****************************************************************
+001590*  HOLDING ENTRY AREA, MOVED IN FROM THE HOLDING RECORD AND      *
+001600*  RUN THROUGH THE SAME EDITS AS COBLSC01'S ENTRY SCREEN         *
+001610*****************************************************************
+001620 01  BLD-ENTRY-AREA.
+001630     05  BLD-IN-OPERATOR-ID       PIC X(08).
+001640     05  BLD-IN-CAMPGROUND        PIC X(20).
+001650     05  BLD-IN-SITE              PIC X(03).
+001660     05  BLD-IN-STAY-TYPE         PIC X(01).
+001670         88  BLD-STAY-SHORT-TERM  VALUE 'S'.
+001680         88  BLD-STAY-SEASONAL    VALUE 'L'.
+001690     05  BLD-IN-STAY              PIC X(03).
+001700     05  BLD-IN-STAY-N REDEFINES BLD-IN-STAY
+001710                                  PIC 9(03).
+001720     05  BLD-IN-ARR-MONTH         PIC X(02).
+001730     05  BLD-IN-ARR-MONTH-N REDEFINES BLD-IN-ARR-MONTH
+001740                                  PIC 9(02).
+001750         88  BLD-30-DAY-MONTH     VALUES 4 6 9 11.
+001760         88  BLD-31-DAY-MONTH     VALUES 1 3 5 7 8 10 12.
+001770         88  BLD-FEB-MONTH        VALUE 2.
+001780     05  BLD-IN-ARR-DAY           PIC X(02).
+001790     05  BLD-IN-ARR-DAY-N REDEFINES BLD-IN-ARR-DAY
+001800                                  PIC 9(02).
+001810     05  BLD-IN-ARR-YEAR          PIC X(04).
+001820     05  BLD-IN-ARR-YEAR-N REDEFINES BLD-IN-ARR-YEAR
+001830                                  PIC 9(04).
+001840     05  BLD-IN-LAST-NAME         PIC X(20).
+001850     05  BLD-IN-FIRST-NAME        PIC X(15).
+001860     05  BLD-IN-PHONE             PIC X(10).
+001870     05  BLD-IN-AMOUNT            PIC X(07).
+001880     05  BLD-IN-AMOUNT-N REDEFINES BLD-IN-AMOUNT
+001890                                  PIC 9(05)V99.
+001900     05  BLD-IN-CARD-TYPE         PIC X(01).
+001910     05  BLD-IN-CARD-NUMBER       PIC X(16).
+001920     05  BLD-IN-CARD-NUMBER-N REDEFINES BLD-IN-CARD-NUMBER
+001930                                  PIC 9(16).
+001940     05  BLD-IN-EXP-MONTH         PIC X(02).
+001950     05  BLD-IN-EXP-MONTH-N REDEFINES BLD-IN-EXP-MONTH
+001960                                  PIC 9(02).
+001970         88  BLD-30-DAY-EXP-MO    VALUES 4 6 9 11.
+001980         88  BLD-31-DAY-EXP-MO    VALUES 1 3 5 7 8 10 12.
+001990         88  BLD-FEB-EXP-MO       VALUE 2.
+002000     05  BLD-IN-EXP-YEAR          PIC X(04).
+002010     05  BLD-IN-EXP-YEAR-N REDEFINES BLD-IN-EXP-YEAR
+002020                                  PIC 9(04).
+002030
+002040 COPY ERROR.CPY.
+002050
+002060*****************************************************************
+002070*  REPORT LINES                                                 *
+002080*****************************************************************
+002090 01  LR-HEADING-1.
+002100     05  FILLER                   PIC X(28) VALUE SPACES.
+002110     05  FILLER                   PIC X(24)
+002120             VALUE "OVERNIGHT LOAD REPORT".
+002130     05  FILLER                   PIC X(28) VALUE SPACES.
+002140
+002150 01  LR-HEADING-2.
+002160     05  FILLER                   PIC X(10) VALUE "RUN DATE: ".
+002170     05  LR-H2-RUN-DATE           PIC 9(08).
+002180     05  FILLER                   PIC X(10) VALUE SPACES.
+002190     05  FILLER                   PIC X(18)
+002200             VALUE "RESTARTED AFTER: ".
+002210     05  LR-H2-RESTART-SEQ        PIC ZZZZZZZ9.
+002220     05  FILLER                   PIC X(26) VALUE SPACES.
+002230
+002240 01  LR-COLUMN-HEADING.
+002250     05  FILLER                   PIC X(08) VALUE "SEQ NO".
+002251     05  FILLER                   PIC X(01) VALUE SPACE.
+002252     05  FILLER                   PIC X(20) VALUE "CAMPGROUND".
+002253     05  FILLER                   PIC X(01) VALUE SPACE.
+002254     05  FILLER                   PIC X(03) VALUE "STE".
+002255     05  FILLER                   PIC X(02) VALUE SPACES.
+002256     05  FILLER                   PIC X(20) VALUE "LAST NAME".
+002257     05  FILLER                   PIC X(01) VALUE SPACE.
+002258     05  FILLER                   PIC X(15) VALUE "FIRST NAME".
+002259     05  FILLER                   PIC X(02) VALUE SPACES.
+002260     05  FILLER                   PIC X(10) VALUE "RESULT".
+002270     05  FILLER                   PIC X(63) VALUE "REASON".
+002300
+002301*****************************************************************
+002302*  LR-DETAIL-LINE - ONE COLUMN PER FIELD, EACH SIZED TO ITS OWN    *
+002303*  HOLDING-RECORD SOURCE FIELD, MOVED IN BY 8050-PRINT-ACCEPTED-   *
+002304*  LINE/8100-REJECT-ENTRY ONE FIELD AT A TIME - THE SAME WAY       *
+002305*  COBLSC02/COBLSC05 BUILD THEIR REPORT LINES - SO NO FIELD CAN    *
+002306*  RUN INTO ITS NEIGHBOR THE WAY A STRING'D, SPACE-PADDED SOURCE   *
+002307*  FIELD CAN.                                                     *
+002308*****************************************************************
+002310 01  LR-DETAIL-LINE.
+002320     05  LR-D-SEQ-NO              PIC ZZZZZZZ9.
+002330     05  FILLER                   PIC X(01).
+002331     05  LR-D-CAMPGROUND          PIC X(20).
+002332     05  FILLER                   PIC X(01).
+002333     05  LR-D-SITE                PIC X(03).
+002334     05  FILLER                   PIC X(02).
+002335     05  LR-D-LAST-NAME           PIC X(20).
+002336     05  FILLER                   PIC X(01).
+002337     05  LR-D-FIRST-NAME          PIC X(15).
+002338     05  FILLER                   PIC X(02).
+002360     05  LR-D-RESULT              PIC X(10).
+002370     05  LR-D-REASON              PIC X(63).
+002380
+002390 01  LR-SUMMARY-LINE.
+002400     05  FILLER                   PIC X(20)
+002410             VALUE "LOADED..........: ".
+002420     05  LR-S-ACCEPTED            PIC ZZZZZ9.
+002430     05  FILLER                   PIC X(53) VALUE SPACES.
+002440
+002450 01  LR-SUMMARY-LINE-2.
+002460     05  FILLER                   PIC X(20)
+002470             VALUE "REJECTED.........: ".
+002480     05  LR-S-REJECTED            PIC ZZZZZ9.
+002490     05  FILLER                   PIC X(53) VALUE SPACES.
+002500
+002510 01  LR-SUMMARY-LINE-3.
+002520     05  FILLER                   PIC X(20)
+002530             VALUE "SKIPPED (RESTART): ".
+002540     05  LR-S-SKIPPED             PIC ZZZZZ9.
+002550     05  FILLER                   PIC X(53) VALUE SPACES.
+002560
+002570 PROCEDURE DIVISION.
+002580*****************************************************************
+002590*  0000-MAINLINE                                                *
+002600*****************************************************************
+002610 0000-MAINLINE.
+002620     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002630     PERFORM 2000-PROCESS-HOLDING-RECORDS THRU 2000-EXIT
+002640         UNTIL BLD-HOLDING-EOF.
+002650     PERFORM 7000-PRINT-SUMMARY THRU 7000-EXIT.
+002660     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002670     STOP RUN.
+002680
+002690*****************************************************************
+002700*  1000-INITIALIZE - OPEN FILES, LOAD THE CHECKPOINT, PRINT THE  *
+002710*  REPORT HEADING, AND PRIME THE HOLDING FILE READ               *
+002720*****************************************************************
+002730 1000-INITIALIZE.
+002740     OPEN INPUT CAMPGROUND-MASTER-FILE.
+002750     IF CM-FILE-STATUS NOT = "00"
+002760         DISPLAY "UNABLE TO OPEN CAMPGROUND MASTER FILE"
+002770         MOVE 'Y' TO BLD-EOJ-SWITCH
+002780         MOVE 'Y' TO BLD-HOLDING-EOF-SWITCH
+002790         GO TO 1000-EXIT
+002800     END-IF.
+002810
+002820     OPEN I-O RESERVATION-FILE.
+002830     IF RES-FILE-STATUS = "35"
+002840         CLOSE RESERVATION-FILE
+002850         OPEN OUTPUT RESERVATION-FILE
+002860         CLOSE RESERVATION-FILE
+002870         OPEN I-O RESERVATION-FILE
+002880     END-IF.
+002890     IF RES-FILE-STATUS NOT = "00"
+002900         DISPLAY "UNABLE TO OPEN RESERVATION FILE"
+002910         MOVE 'Y' TO BLD-EOJ-SWITCH
+002920         MOVE 'Y' TO BLD-HOLDING-EOF-SWITCH
+002930         GO TO 1000-EXIT
+002940     END-IF.
+002950
+002960     OPEN EXTEND AUDIT-FILE.
+002970     IF AUD-FILE-STATUS = "35"
+002980         OPEN OUTPUT AUDIT-FILE
+002990         CLOSE AUDIT-FILE
+003000         OPEN EXTEND AUDIT-FILE
+003010     END-IF.
+003020     IF AUD-FILE-STATUS NOT = "00"
+003030         DISPLAY "UNABLE TO OPEN AUDIT FILE"
+003040         MOVE 'Y' TO BLD-EOJ-SWITCH
+003050         MOVE 'Y' TO BLD-HOLDING-EOF-SWITCH
+003060         GO TO 1000-EXIT
+003070     END-IF.
+003080
+003090     OPEN INPUT HOLDING-FILE.
+003100     IF HLD-FILE-STATUS NOT = "00"
+003110         DISPLAY "UNABLE TO OPEN HOLDING FILE"
+003120         MOVE 'Y' TO BLD-EOJ-SWITCH
+003130         MOVE 'Y' TO BLD-HOLDING-EOF-SWITCH
+003140         GO TO 1000-EXIT
+003150     END-IF.
+003160
+003170     OPEN I-O CHECKPOINT-FILE.
+003180     IF CP-FILE-STATUS = "35"
+003190         CLOSE CHECKPOINT-FILE
+003200         OPEN OUTPUT CHECKPOINT-FILE
+003210         CLOSE CHECKPOINT-FILE
+003220         OPEN I-O CHECKPOINT-FILE
+003230     END-IF.
+003240     IF CP-FILE-STATUS NOT = "00"
+003250         DISPLAY "UNABLE TO OPEN CHECKPOINT FILE"
+003260         MOVE 'Y' TO BLD-EOJ-SWITCH
+003270         MOVE 'Y' TO BLD-HOLDING-EOF-SWITCH
+003280         GO TO 1000-EXIT
+003290     END-IF.
+003300
+003310     OPEN OUTPUT LOAD-REPORT-FILE.
+003320     IF LR-FILE-STATUS NOT = "00"
+003330         DISPLAY "UNABLE TO OPEN LOAD REPORT FILE"
+003340         MOVE 'Y' TO BLD-EOJ-SWITCH
+003350         MOVE 'Y' TO BLD-HOLDING-EOF-SWITCH
+003360         GO TO 1000-EXIT
+003370     END-IF.
+003380
+003390     PERFORM 1100-GET-CHECKPOINT THRU 1100-EXIT.
+003400
+003410     ACCEPT BLD-CURRENT-DATE FROM DATE YYYYMMDD.
+003420     MOVE BLD-CURRENT-DATE-N   TO LR-H2-RUN-DATE.
+003430     MOVE CP-LAST-SEQ-NO       TO LR-H2-RESTART-SEQ.
+003440     WRITE LOAD-REPORT-RECORD FROM LR-HEADING-1.
+003450     WRITE LOAD-REPORT-RECORD FROM LR-HEADING-2.
+003460     WRITE LOAD-REPORT-RECORD FROM LR-COLUMN-HEADING.
+003470
+003480     PERFORM 2100-READ-HOLDING THRU 2100-EXIT.
+003490 1000-EXIT.
+003500     EXIT.
+003510
+003520*****************************************************************
+003530*  1100-GET-CHECKPOINT - READ THE ONE CHECKPOINT RECORD.  IF     *
+003540*  THIS IS THE FIRST RUN THE RECORD DOES NOT EXIST YET, SO ONE   *
+003550*  IS WRITTEN WITH A LAST-SEQ-NO OF ZERO, MEANING NOTHING HAS    *
+003560*  BEEN LOADED YET.                                              *
+003570*****************************************************************
+003580 1100-GET-CHECKPOINT.
+003590     MOVE '1' TO CP-RUN-ID.
+003600     READ CHECKPOINT-FILE
+003610         INVALID KEY
+003620             MOVE ZERO TO CP-LAST-SEQ-NO
+003630             MOVE ZERO TO CP-LAST-UPDATE-DATE
+003640             MOVE ZERO TO CP-LAST-UPDATE-TIME
+003650             WRITE CHECKPOINT-RECORD
+003660     END-READ.
+003670 1100-EXIT.
+003680     EXIT.
+003690
+003700*****************************************************************
+003710*  2000-PROCESS-HOLDING-RECORDS - LOAD ONE HOLDING RECORD IF IT  *
+003720*  HAS NOT ALREADY BEEN LOADED BY AN EARLIER RUN, THEN ADVANCE   *
+003730*  TO THE NEXT HOLDING RECORD                                    *
+003740*****************************************************************
+003750 2000-PROCESS-HOLDING-RECORDS.
+003760     IF HLD-SEQ-NO NOT > CP-LAST-SEQ-NO
+003770         PERFORM 2900-SKIP-ALREADY-LOADED THRU 2900-EXIT
+003780     ELSE
+003790         PERFORM 2200-EDIT-AND-LOAD THRU 2200-EXIT
+003800         PERFORM 8500-UPDATE-CHECKPOINT THRU 8500-EXIT
+003810     END-IF.
+003820     PERFORM 2100-READ-HOLDING THRU 2100-EXIT.
+003830 2000-EXIT.
+003840     EXIT.
+003850
+003860 2100-READ-HOLDING.
+003870     READ HOLDING-FILE NEXT RECORD
+003880         AT END
+003890             SET BLD-HOLDING-EOF TO TRUE
+003900     END-READ.
+003910 2100-EXIT.
+003920     EXIT.
+003930
+003940*****************************************************************
+003950*  2200-EDIT-AND-LOAD - RUN ONE HOLDING RECORD THROUGH THE SAME  *
+003960*  EDITS COBLSC01 APPLIES AT THE COUNTER AND, IF IT PASSES,      *
+003970*  WRITE IT TO THE RESERVATION FILE                              *
+003980*****************************************************************
+003990 2200-EDIT-AND-LOAD.
+004000     SET BLD-DATA-VALID TO TRUE.
+004010     MOVE HLD-OPERATOR-ID   TO BLD-IN-OPERATOR-ID.
+004020     MOVE HLD-CAMPGROUND    TO BLD-IN-CAMPGROUND.
+004030     MOVE HLD-SITE          TO BLD-IN-SITE.
+004040     MOVE HLD-STAY-TYPE     TO BLD-IN-STAY-TYPE.
+004050     MOVE HLD-STAY          TO BLD-IN-STAY.
+004060     MOVE HLD-ARR-MONTH     TO BLD-IN-ARR-MONTH.
+004070     MOVE HLD-ARR-DAY       TO BLD-IN-ARR-DAY.
+004080     MOVE HLD-ARR-YEAR      TO BLD-IN-ARR-YEAR.
+004090     MOVE HLD-LAST-NAME     TO BLD-IN-LAST-NAME.
+004100     MOVE HLD-FIRST-NAME    TO BLD-IN-FIRST-NAME.
+004110     MOVE HLD-PHONE         TO BLD-IN-PHONE.
+004120     MOVE HLD-AMOUNT        TO BLD-IN-AMOUNT.
+004130     MOVE HLD-CARD-TYPE     TO BLD-IN-CARD-TYPE.
+004140     MOVE HLD-CARD-NUMBER   TO BLD-IN-CARD-NUMBER.
+004150     MOVE HLD-EXP-MONTH     TO BLD-IN-EXP-MONTH.
+004160     MOVE HLD-EXP-YEAR      TO BLD-IN-EXP-YEAR.
+004170
+004180     PERFORM 2300-EDIT-CAMPGROUND THRU 2300-EXIT.
+004190     PERFORM 2310-EDIT-SITE THRU 2310-EXIT.
+004200     PERFORM 2320-EDIT-STAY-TYPE THRU 2320-EXIT.
+004210     PERFORM 2330-EDIT-STAY THRU 2330-EXIT.
+004220     PERFORM 2340-EDIT-ARRIVAL-DATE THRU 2340-EXIT.
+004230     PERFORM 8300-COMPUTE-DEPARTURE-DATE THRU 8300-EXIT.
+004240     PERFORM 2350-EDIT-SEASON-WINDOW THRU 2350-EXIT.
+004250     PERFORM 2360-EDIT-SITE-OCCUPANCY THRU 2360-EXIT.
+004260     PERFORM 2400-EDIT-NAME THRU 2400-EXIT.
+004270     PERFORM 2410-EDIT-AMOUNT THRU 2410-EXIT.
+004280     PERFORM 2420-EDIT-CREDIT-CARD THRU 2420-EXIT.
+004290     PERFORM 2430-AUTHORIZE-CREDIT-CARD THRU 2430-EXIT.
+004300     IF BLD-DATA-VALID
+004310         PERFORM 3000-WRITE-RESERVATION THRU 3000-EXIT
+004320         ADD 1 TO BLD-ACCEPTED-COUNT
+004330         PERFORM 8050-PRINT-ACCEPTED-LINE THRU 8050-EXIT
+004340     END-IF.
+004350 2200-EXIT.
+004360     EXIT.
+004370
+004380*****************************************************************
+004390*  2300-EDIT-CAMPGROUND (T-ERR-MSG 1)                            *
+004400*****************************************************************
+004410 2300-EDIT-CAMPGROUND.
+004420     MOVE BLD-IN-CAMPGROUND TO CM-CAMPGROUND-NAME.
+004430     READ CAMPGROUND-MASTER-FILE
+004440         INVALID KEY
+004450             MOVE 01 TO BLD-ERROR-NUMBER
+004460             PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+004470             GO TO 2200-EXIT
+004480     END-READ.
+004490     IF CM-INACTIVE
+004500         MOVE 01 TO BLD-ERROR-NUMBER
+004510         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+004520         GO TO 2200-EXIT
+004530     END-IF.
+004540 2300-EXIT.
+004550     EXIT.
+004560
+004570*****************************************************************
+004580*  2310-EDIT-SITE (T-ERR-MSG 2, 3)                               *
+004590*****************************************************************
+004600 2310-EDIT-SITE.
+004610     IF BLD-IN-SITE(1:1) IS NOT ALPHABETIC
+004620        OR BLD-IN-SITE(2:2) IS NOT NUMERIC
+004630         MOVE 02 TO BLD-ERROR-NUMBER
+004640         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+004650         GO TO 2200-EXIT
+004660     END-IF.
+004670     IF BLD-IN-SITE(2:2) = "00"
+004680         MOVE 03 TO BLD-ERROR-NUMBER
+004690         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+004700         GO TO 2200-EXIT
+004710     END-IF.
+004720 2310-EXIT.
+004730     EXIT.
+004740
+004750*****************************************************************
+004760*  2320-EDIT-STAY-TYPE (T-ERR-MSG 29)                            *
+004770*****************************************************************
+004780 2320-EDIT-STAY-TYPE.
+004790     IF NOT BLD-STAY-SHORT-TERM AND NOT BLD-STAY-SEASONAL
+004800         MOVE 29 TO BLD-ERROR-NUMBER
+004810         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+004820         GO TO 2200-EXIT
+004830     END-IF.
+004840 2320-EXIT.
+004850     EXIT.
+004860
+004870*****************************************************************
+004880*  2330-EDIT-STAY (T-ERR-MSG 4, 5, 34)                           *
+004890*****************************************************************
+004900 2330-EDIT-STAY.
+004910     IF BLD-IN-STAY IS NOT NUMERIC
+004920         MOVE 04 TO BLD-ERROR-NUMBER
+004930         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+004940         GO TO 2200-EXIT
+004950     END-IF.
+004960     IF BLD-STAY-SHORT-TERM
+004970         IF BLD-IN-STAY-N < 2 OR > 11
+004980             MOVE 05 TO BLD-ERROR-NUMBER
+004990             PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+005000             GO TO 2200-EXIT
+005010         END-IF
+005011     ELSE
+005012         IF BLD-IN-STAY-N < 12
+005013             MOVE 34 TO BLD-ERROR-NUMBER
+005014             PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+005015             GO TO 2200-EXIT
+005016         END-IF
+005020     END-IF.
+005030 2330-EXIT.
+005040     EXIT.
+005050
+005060*****************************************************************
+005070*  2340-EDIT-ARRIVAL-DATE (T-ERR-MSG 6-13)                       *
+005080*****************************************************************
+005090 2340-EDIT-ARRIVAL-DATE.
+005100     IF BLD-IN-ARR-MONTH IS NOT NUMERIC
+005110        OR BLD-IN-ARR-DAY IS NOT NUMERIC
+005120        OR BLD-IN-ARR-YEAR IS NOT NUMERIC
+005130         MOVE 06 TO BLD-ERROR-NUMBER
+005140         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+005150         GO TO 2200-EXIT
+005160     END-IF.
+005170
+005180     IF BLD-IN-ARR-MONTH-N < 1 OR > 12
+005190         MOVE 07 TO BLD-ERROR-NUMBER
+005200         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+005210         GO TO 2200-EXIT
+005220     END-IF.
+005230
+005240     IF BLD-IN-ARR-YEAR-N < BLD-CURR-YEAR
+005250         MOVE 08 TO BLD-ERROR-NUMBER
+005260         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+005270         GO TO 2200-EXIT
+005280     END-IF.
+005290
+005300     IF BLD-30-DAY-MONTH AND BLD-IN-ARR-DAY-N > 30
+005310         MOVE 09 TO BLD-ERROR-NUMBER
+005320         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+005330         GO TO 2200-EXIT
+005340     END-IF.
+005350
+005360     IF BLD-31-DAY-MONTH AND BLD-IN-ARR-DAY-N > 31
+005370         MOVE 10 TO BLD-ERROR-NUMBER
+005380         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+005390         GO TO 2200-EXIT
+005400     END-IF.
+005410
+005420     IF BLD-FEB-MONTH
+005430         PERFORM 8200-CHECK-LEAP-YEAR THRU 8200-EXIT
+005440         IF BLD-LEAP-YEAR AND BLD-IN-ARR-DAY-N > 29
+005450             MOVE 11 TO BLD-ERROR-NUMBER
+005460             PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+005470             GO TO 2200-EXIT
+005480         END-IF
+005490         IF BLD-NOT-LEAP-YEAR AND BLD-IN-ARR-DAY-N > 28
+005500             MOVE 12 TO BLD-ERROR-NUMBER
+005510             PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+005520             GO TO 2200-EXIT
+005530         END-IF
+005540     END-IF.
+005550
+005560     IF BLD-IN-ARR-YEAR-N = BLD-CURR-YEAR
+005570        AND BLD-IN-ARR-MONTH-N = BLD-CURR-MONTH
+005580        AND BLD-IN-ARR-DAY-N NOT > BLD-CURR-DAY
+005590         MOVE 13 TO BLD-ERROR-NUMBER
+005600         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+005610         GO TO 2200-EXIT
+005620     END-IF.
+005630 2340-EXIT.
+005640     EXIT.
+005650
+005660*****************************************************************
+005670*  2350-EDIT-SEASON-WINDOW (T-ERR-MSG 30)                        *
+005680*****************************************************************
+005690 2350-EDIT-SEASON-WINDOW.
+005700     IF BLD-STAY-SEASONAL
+005710         IF BLD-REQ-ARR-MONTH < 4 OR > 10
+005720            OR BLD-REQ-DEP-MONTH < 4 OR > 10
+005730             MOVE 30 TO BLD-ERROR-NUMBER
+005740             PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+005750             GO TO 2200-EXIT
+005760         END-IF
+005770     END-IF.
+005780 2350-EXIT.
+005790     EXIT.
+005800
+005810*****************************************************************
+005820*  2360-EDIT-SITE-OCCUPANCY (T-ERR-MSG 28) - SAME OVERLAP CHECK   *
+005830*  COBLSC01 APPLIES AT THE COUNTER.  UNLIKE COBLSC01 THIS         *
+005840*  PROGRAM CANNOT OFFER A WAITLIST PROMPT - THERE IS NO CLERK TO  *
+005850*  ANSWER IT OVERNIGHT - SO A CONFLICT SIMPLY REJECTS THE         *
+005860*  REQUEST FOR THE OFFICE TO FOLLOW UP BY HAND.                  *
+005870*****************************************************************
+005880 2360-EDIT-SITE-OCCUPANCY.
+005890     MOVE BLD-IN-CAMPGROUND TO RES-CAMPGROUND-NAME.
+005900     MOVE BLD-IN-SITE       TO RES-SITE.
+005910     MOVE ZEROS             TO RES-ARRIVAL-DATE.
+005920     START RESERVATION-FILE KEY IS NOT LESS THAN RES-KEY
+005930         INVALID KEY
+005940             GO TO 2360-EXIT
+005950     END-START.
+005960
+005970     MOVE 'N' TO BLD-SCAN-DONE-SWITCH.
+005980     PERFORM 2370-SCAN-SITE-RESERVATIONS THRU 2370-EXIT
+005990         UNTIL BLD-SCAN-DONE.
+006000 2360-EXIT.
+006010     EXIT.
+006020
+006030 2370-SCAN-SITE-RESERVATIONS.
+006040     READ RESERVATION-FILE NEXT RECORD
+006050         AT END
+006060             SET BLD-SCAN-DONE TO TRUE
+006070             GO TO 2370-EXIT
+006080     END-READ.
+006090     IF RES-CAMPGROUND-NAME NOT = BLD-IN-CAMPGROUND
+006100        OR RES-SITE NOT = BLD-IN-SITE
+006110         SET BLD-SCAN-DONE TO TRUE
+006120         GO TO 2370-EXIT
+006130     END-IF.
+006140     IF RES-ACTIVE
+006150        AND BLD-REQUESTED-ARRIVAL < RES-DEPARTURE-DATE
+006160        AND BLD-REQUESTED-DEPARTURE > RES-ARRIVAL-DATE
+006170        MOVE 28 TO BLD-ERROR-NUMBER
+006180        PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+006190        SET BLD-SCAN-DONE TO TRUE
+006200        GO TO 2200-EXIT
+006210     END-IF.
+006220 2370-EXIT.
+006230     EXIT.
+006240
+006250*****************************************************************
+006260*  2400-EDIT-NAME (T-ERR-MSG 14, 15, 32)                         *
+006270*****************************************************************
+006280 2400-EDIT-NAME.
+006290     IF BLD-IN-LAST-NAME = SPACES
+006300         MOVE 14 TO BLD-ERROR-NUMBER
+006310         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+006320         GO TO 2200-EXIT
+006330     END-IF.
+006340     IF BLD-IN-FIRST-NAME = SPACES
+006350         MOVE 15 TO BLD-ERROR-NUMBER
+006360         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+006370         GO TO 2200-EXIT
+006380     END-IF.
+006390     IF BLD-IN-PHONE = SPACES
+006400         MOVE 32 TO BLD-ERROR-NUMBER
+006410         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+006420         GO TO 2200-EXIT
+006430     END-IF.
+006440 2400-EXIT.
+006450     EXIT.
+006460
+006470*****************************************************************
+006480*  2410-EDIT-AMOUNT (T-ERR-MSG 16, 17)                           *
+006490*****************************************************************
+006500 2410-EDIT-AMOUNT.
+006510     IF BLD-IN-AMOUNT IS NOT NUMERIC
+006520         MOVE 16 TO BLD-ERROR-NUMBER
+006530         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+006540         GO TO 2200-EXIT
+006550     END-IF.
+006560
+006570     COMPUTE BLD-EXPECTED-AMOUNT
+006580         = CM-NIGHTLY-RATE * BLD-IN-STAY-N.
+006590     IF BLD-IN-AMOUNT-N NOT = BLD-EXPECTED-AMOUNT
+006600         MOVE 17 TO BLD-ERROR-NUMBER
+006610         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+006620         GO TO 2200-EXIT
+006630     END-IF.
+006640 2410-EXIT.
+006650     EXIT.
+006660
+006670*****************************************************************
+006680*  2420-EDIT-CREDIT-CARD (T-ERR-MSG 18-27)                       *
+006690*****************************************************************
+006700 2420-EDIT-CREDIT-CARD.
+006710     IF BLD-IN-CARD-TYPE NOT = "V" AND NOT = "M" AND NOT = "A"
+006720        AND NOT = "C"
+006730         MOVE 18 TO BLD-ERROR-NUMBER
+006740         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+006750         GO TO 2200-EXIT
+006760     END-IF.
+006770
+006780     IF BLD-IN-CARD-TYPE = "C"
+006790         GO TO 2420-EXIT
+006800     END-IF.
+006810
+006820     IF BLD-IN-CARD-NUMBER IS NOT NUMERIC
+006830         MOVE 19 TO BLD-ERROR-NUMBER
+006840         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+006850         GO TO 2200-EXIT
+006860     END-IF.
+006870
+006880     IF BLD-IN-EXP-MONTH IS NOT NUMERIC
+006890        OR BLD-IN-EXP-YEAR IS NOT NUMERIC
+006900         MOVE 20 TO BLD-ERROR-NUMBER
+006910         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+006920         GO TO 2200-EXIT
+006930     END-IF.
+006940
+006950     IF BLD-IN-EXP-MONTH-N < 1 OR > 12
+006960         MOVE 21 TO BLD-ERROR-NUMBER
+006970         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+006980         GO TO 2200-EXIT
+006990     END-IF.
+007000
+007010     IF BLD-IN-EXP-YEAR-N < BLD-CURR-YEAR
+007020         MOVE 22 TO BLD-ERROR-NUMBER
+007030         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+007040         GO TO 2200-EXIT
+007050     END-IF.
+007060
+007070     IF BLD-IN-EXP-YEAR-N = BLD-CURR-YEAR
+007080        AND BLD-IN-EXP-MONTH-N < BLD-CURR-MONTH
+007090         MOVE 27 TO BLD-ERROR-NUMBER
+007100         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+007110         GO TO 2200-EXIT
+007120     END-IF.
+007130 2420-EXIT.
+007140     EXIT.
+007150
+007160*****************************************************************
+007170*  2430-AUTHORIZE-CREDIT-CARD (T-ERR-MSG 31)                     *
+007180*****************************************************************
+007190 2430-AUTHORIZE-CREDIT-CARD.
+007200     MOVE SPACE TO BLD-CARD-AUTH-STATUS.
+007210     IF BLD-IN-CARD-TYPE = "C"
+007220         GO TO 2430-EXIT
+007230     END-IF.
+007240     CALL 'CARDAUTH' USING BLD-IN-CARD-NUMBER-N
+007250                           BLD-IN-AMOUNT-N
+007260                           BLD-CARD-AUTH-STATUS
+007270                           BLD-CARD-AUTH-CODE.
+007280     IF BLD-CARD-DECLINED
+007290         MOVE 31 TO BLD-ERROR-NUMBER
+007300         PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+007310         GO TO 2200-EXIT
+007320     END-IF.
+007330 2430-EXIT.
+007340     EXIT.
+007350
+007360*****************************************************************
+007370*  2900-SKIP-ALREADY-LOADED - A RESTARTED RUN REACHES A HOLDING   *
+007380*  RECORD IT ALREADY LOADED BEFORE THE PRIOR RUN STOPPED.  COUNT  *
+007390*  IT AND MOVE ON WITHOUT TOUCHING ANY FILE.                     *
+007400*****************************************************************
+007410 2900-SKIP-ALREADY-LOADED.
+007420     ADD 1 TO BLD-SKIPPED-COUNT.
+007430 2900-EXIT.
+007440     EXIT.
+007450
+007460*****************************************************************
+007470*  3000-WRITE-RESERVATION - MOVE THE EDITED ENTRY TO THE FILE     *
+007480*  RECORD AND WRITE IT                                            *
+007490*****************************************************************
+007500 3000-WRITE-RESERVATION.
+007501     MOVE BLD-IN-CAMPGROUND     TO RES-CAMPGROUND-NAME.
+007502     MOVE BLD-IN-SITE           TO RES-SITE.
+007503     MOVE BLD-REQUESTED-ARRIVAL TO RES-ARRIVAL-DATE.
+007504*    A CANCELLED RESERVATION AT THIS EXACT CAMPGROUND/SITE/
+007505*    ARRIVAL-DATE KEY DOES NOT FREE THE KEY ON THIS FILE
+007506*    ORGANIZATION - A MAIL OR PHONE REQUEST LANDING ON THE SAME
+007507*    KEY SUPERSEDES IT BY REWRITING THE CANCELLED RECORD RATHER
+007508*    THAN ATTEMPTING A SECOND WRITE, WHICH THE FILE WOULD REJECT
+007509*    AS A DUPLICATE, THE SAME AS THE COUNTER PROGRAM DOES.
+007510     MOVE 'N' TO BLD-SUPERSEDE-SWITCH.
+007510*    A RESTARTED RUN CAN LAND ON A HOLDING RECORD THAT WAS
+007510*    ALREADY WRITTEN TO THE RESERVATION FILE BY AN EARLIER RUN
+007510*    THAT ABENDED BEFORE ITS CHECKPOINT REWRITE COMPLETED - IF
+007510*    THE ACTIVE RECORD ALREADY ON FILE MATCHES THIS REQUEST,
+007510*    TREAT IT AS ALREADY LOADED RATHER THAN A DUPLICATE-KEY
+007510*    REJECTION.
+007510     MOVE 'N' TO BLD-ALREADY-LOADED-SWITCH.
+007511     READ RESERVATION-FILE
+007512         INVALID KEY
+007513             CONTINUE
+007514         NOT INVALID KEY
+007515             IF RES-CANCELLED
+007516                 SET BLD-SUPERSEDE TO TRUE
+007517             ELSE
+007518                 IF RES-LAST-NAME = BLD-IN-LAST-NAME
+007519                     AND RES-FIRST-NAME = BLD-IN-FIRST-NAME
+007520                     AND RES-PHONE = BLD-IN-PHONE
+007521                     AND RES-AMOUNT = BLD-IN-AMOUNT-N
+007522                     AND RES-DEPARTURE-DATE =
+007523                         BLD-REQUESTED-DEPARTURE
+007524                     SET BLD-ALREADY-LOADED TO TRUE
+007525                 END-IF
+007526             END-IF
+007527     END-READ.
+007528
+007529     IF BLD-ALREADY-LOADED
+007530         GO TO 3000-EXIT
+007531     END-IF.
+007531
+007532     MOVE SPACES TO RESERVATION-RECORD.
+007521     MOVE BLD-IN-CAMPGROUND    TO RES-CAMPGROUND-NAME.
+007522     MOVE BLD-IN-SITE          TO RES-SITE.
+007523     MOVE BLD-IN-STAY-TYPE     TO RES-STAY-TYPE.
+007550     MOVE BLD-IN-STAY-N        TO RES-STAY.
+007560     MOVE BLD-IN-LAST-NAME     TO RES-LAST-NAME.
+007570     MOVE BLD-IN-FIRST-NAME    TO RES-FIRST-NAME.
+007580     MOVE BLD-IN-PHONE         TO RES-PHONE.
+007590     MOVE BLD-IN-AMOUNT-N      TO RES-AMOUNT.
+007600     MOVE BLD-IN-CARD-TYPE     TO RES-CARD-TYPE.
+007610     IF BLD-IN-CARD-TYPE = "C"
+007620         MOVE ZERO TO RES-CARD-NUMBER
+007630         MOVE ZERO TO RES-EXP-YEAR
+007640         MOVE ZERO TO RES-EXP-MONTH
+007650     ELSE
+007660         MOVE BLD-IN-CARD-NUMBER-N TO RES-CARD-NUMBER
+007670         MOVE BLD-IN-EXP-YEAR-N    TO RES-EXP-YEAR
+007680         MOVE BLD-IN-EXP-MONTH-N   TO RES-EXP-MONTH
+007690     END-IF.
+007700     MOVE BLD-CARD-AUTH-STATUS TO RES-CARD-AUTH-STATUS.
+007710     MOVE BLD-CARD-AUTH-CODE   TO RES-CARD-AUTH-CODE.
+007720     SET RES-ACTIVE            TO TRUE.
+007730     MOVE BLD-IN-OPERATOR-ID   TO RES-OPERATOR-ID.
+007740     MOVE BLD-CURRENT-DATE-N   TO RES-LAST-CHANGE-DATE.
+007741     MOVE BLD-CURRENT-DATE-N   TO RES-AMOUNT-CHANGE-DATE.
+007750     MOVE BLD-REQUESTED-ARRIVAL   TO RES-ARRIVAL-DATE.
+007760     MOVE BLD-REQUESTED-DEPARTURE TO RES-DEPARTURE-DATE.
+007770
+007771     IF BLD-SUPERSEDE
+007772         REWRITE RESERVATION-RECORD
+007773             INVALID KEY
+007774                 MOVE 28 TO BLD-ERROR-NUMBER
+007775                 PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+007776                 GO TO 2200-EXIT
+007777         END-REWRITE
+007778     ELSE
+007780         WRITE RESERVATION-RECORD
+007790             INVALID KEY
+007800                 MOVE 28 TO BLD-ERROR-NUMBER
+007820                 PERFORM 8100-REJECT-ENTRY THRU 8100-EXIT
+007825                 GO TO 2200-EXIT
+007830         END-WRITE
+007831     END-IF.
+007840 3000-EXIT.
+007850     EXIT.
+007860
+007870*****************************************************************
+007880*  8050-PRINT-ACCEPTED-LINE - ONE REPORT LINE FOR A REQUEST THAT  *
+007890*  MADE IT TO THE RESERVATION FILE                                *
+007900*****************************************************************
+007910 8050-PRINT-ACCEPTED-LINE.
+007920     MOVE HLD-SEQ-NO           TO LR-D-SEQ-NO.
+007930     MOVE BLD-IN-CAMPGROUND    TO LR-D-CAMPGROUND.
+007940     MOVE BLD-IN-SITE          TO LR-D-SITE.
+007950     MOVE BLD-IN-LAST-NAME     TO LR-D-LAST-NAME.
+007960     MOVE BLD-IN-FIRST-NAME    TO LR-D-FIRST-NAME.
+008010     MOVE "ACCEPTED" TO LR-D-RESULT.
+008020     MOVE SPACES     TO LR-D-REASON.
+008030     WRITE LOAD-REPORT-RECORD FROM LR-DETAIL-LINE.
+008040 8050-EXIT.
+008050     EXIT.
+008060
+008070*****************************************************************
+008080*  8100-REJECT-ENTRY - PRINT A REPORT LINE FOR A REQUEST THAT     *
+008090*  FAILED AN EDIT, LOG IT TO THE AUDIT TRAIL, AND MARK THE ENTRY  *
+008100*  INVALID SO 2200-EDIT-AND-LOAD DOES NOT WRITE IT                *
+008110*****************************************************************
+008120 8100-REJECT-ENTRY.
+008130     ADD 1 TO BLD-REJECTED-COUNT.
+008140     MOVE HLD-SEQ-NO           TO LR-D-SEQ-NO.
+008150     MOVE BLD-IN-CAMPGROUND    TO LR-D-CAMPGROUND.
+008160     MOVE BLD-IN-SITE          TO LR-D-SITE.
+008170     MOVE BLD-IN-LAST-NAME     TO LR-D-LAST-NAME.
+008180     MOVE BLD-IN-FIRST-NAME    TO LR-D-FIRST-NAME.
+008230     MOVE "REJECTED"           TO LR-D-RESULT.
+008240     MOVE T-ERR-MSG(BLD-ERROR-NUMBER) TO LR-D-REASON.
+008250     WRITE LOAD-REPORT-RECORD FROM LR-DETAIL-LINE.
+008260     PERFORM 8150-WRITE-AUDIT-RECORD THRU 8150-EXIT.
+008270     SET BLD-DATA-INVALID TO TRUE.
+008280 8100-EXIT.
+008290     EXIT.
+008300
+008310*****************************************************************
+008320*  8150-WRITE-AUDIT-RECORD - SAME AUDIT TRAIL COBLSC01 WRITES TO, *
+008330*  KEYED BY THE OPERATOR WHO ORIGINALLY TOOK THE MAIL OR PHONE    *
+008340*  REQUEST                                                       *
+008350*****************************************************************
+008360 8150-WRITE-AUDIT-RECORD.
+008370     MOVE SPACES            TO AUDIT-RECORD.
+008380     MOVE BLD-IN-CAMPGROUND TO AUD-CAMPGROUND-NAME.
+008390     MOVE BLD-IN-SITE       TO AUD-SITE.
+008400     ACCEPT AUD-AUDIT-DATE FROM DATE YYYYMMDD.
+008410     ACCEPT AUD-AUDIT-TIME FROM TIME.
+008420     MOVE BLD-IN-OPERATOR-ID TO AUD-OPERATOR-ID.
+008430     MOVE BLD-ERROR-NUMBER  TO AUD-ERROR-NUMBER.
+008440     MOVE T-ERR-MSG(BLD-ERROR-NUMBER) TO AUD-ERROR-MESSAGE.
+008450     WRITE AUDIT-RECORD.
+008460 8150-EXIT.
+008470     EXIT.
+008480
+008490*****************************************************************
+008500*  8200-CHECK-LEAP-YEAR - SETS BLD-LEAP-YEAR-SWITCH FOR THE       *
+008510*  ARRIVAL YEAR                                                  *
+008520*****************************************************************
+008530 8200-CHECK-LEAP-YEAR.
+008540     SET BLD-NOT-LEAP-YEAR TO TRUE.
+008550     DIVIDE BLD-IN-ARR-YEAR-N BY 4
+008560         GIVING BLD-DIVIDE-QUOTIENT
+008570         REMAINDER BLD-DIVIDE-REMAINDER.
+008580     IF BLD-DIVIDE-REMAINDER = 0
+008590         DIVIDE BLD-IN-ARR-YEAR-N BY 100
+008600             GIVING BLD-DIVIDE-QUOTIENT
+008610             REMAINDER BLD-DIVIDE-REMAINDER
+008620         IF BLD-DIVIDE-REMAINDER NOT = 0
+008630             SET BLD-LEAP-YEAR TO TRUE
+008640         ELSE
+008650             DIVIDE BLD-IN-ARR-YEAR-N BY 400
+008660                 GIVING BLD-DIVIDE-QUOTIENT
+008670                 REMAINDER BLD-DIVIDE-REMAINDER
+008680             IF BLD-DIVIDE-REMAINDER = 0
+008690                 SET BLD-LEAP-YEAR TO TRUE
+008700             END-IF
+008710         END-IF
+008720     END-IF.
+008730 8200-EXIT.
+008740     EXIT.
+008750
+008751*****************************************************************
+008752*  8210-CHECK-DEP-LEAP-YEAR - SAME LEAP YEAR TEST AS 8200, BUT     *
+008753*  FOR THE DEPARTURE YEAR, WHICH CAN ROLL PAST THE ARRIVAL YEAR    *
+008754*  ON A SEASONAL STAY THAT RUNS INTO NEXT JANUARY.                *
+008755*****************************************************************
+008756 8210-CHECK-DEP-LEAP-YEAR.
+008757     SET BLD-NOT-LEAP-YEAR TO TRUE.
+008758     DIVIDE BLD-REQ-DEP-YEAR BY 4
+008758         GIVING BLD-DIVIDE-QUOTIENT
+008759         REMAINDER BLD-DIVIDE-REMAINDER.
+008760     IF BLD-DIVIDE-REMAINDER = 0
+008761         DIVIDE BLD-REQ-DEP-YEAR BY 100
+008761             GIVING BLD-DIVIDE-QUOTIENT
+008762             REMAINDER BLD-DIVIDE-REMAINDER
+008763         IF BLD-DIVIDE-REMAINDER NOT = 0
+008764             SET BLD-LEAP-YEAR TO TRUE
+008765         ELSE
+008766             DIVIDE BLD-REQ-DEP-YEAR BY 400
+008767                 GIVING BLD-DIVIDE-QUOTIENT
+008768                 REMAINDER BLD-DIVIDE-REMAINDER
+008769             IF BLD-DIVIDE-REMAINDER = 0
+008770                 SET BLD-LEAP-YEAR TO TRUE
+008771             END-IF
+008772         END-IF
+008773     END-IF.
+008774 8210-EXIT.
+008775     EXIT.
+008776
+008760*****************************************************************
+008770*  8300-COMPUTE-DEPARTURE-DATE - ARRIVAL PLUS THE LENGTH OF STAY,  *
+008771*  CARRYING INTO LATER MONTHS (AND YEARS) AS NEEDED SO A STAY     *
+008772*  THAT CROSSES A MONTH OR YEAR BOUNDARY - INCLUDING A LEAP        *
+008773*  FEBRUARY - LANDS ON A REAL CALENDAR DATE INSTEAD OF AN         *
+008774*  OUT-OF-RANGE DAY OF MONTH.                                     *
+008790*****************************************************************
+008800 8300-COMPUTE-DEPARTURE-DATE.
+008810     MOVE BLD-IN-ARR-YEAR-N  TO BLD-REQ-ARR-YEAR.
+008830     MOVE BLD-IN-ARR-MONTH-N TO BLD-REQ-ARR-MONTH.
+008850     MOVE BLD-IN-ARR-DAY-N   TO BLD-REQ-ARR-DAY.
+008820     MOVE BLD-IN-ARR-YEAR-N  TO BLD-REQ-DEP-YEAR.
+008840     MOVE BLD-IN-ARR-MONTH-N TO BLD-REQ-DEP-MONTH.
+008860*    A SEASONAL STAY CAN RUN WELL PAST 99 DAYS, SO THE RAW SUM
+008860*    IS COMPUTED INTO A WIDE INTERMEDIATE, NOT DIRECTLY INTO THE
+008860*    2-DIGIT BLD-REQ-DEP-DAY, SO IT CANNOT TRUNCATE BEFORE THE
+008860*    CARRY LOOP HAS A CHANCE TO ROLL IT INTO LATER MONTHS.
+008860     COMPUTE BLD-RAW-DEP-DAY = BLD-IN-ARR-DAY-N + BLD-IN-STAY-N.
+008861
+008862     MOVE 'N' TO BLD-CARRY-DONE-SWITCH.
+008863     PERFORM 8310-CARRY-DEPARTURE-DATE THRU 8310-EXIT
+008864         UNTIL BLD-CARRY-DONE.
+008865     MOVE BLD-RAW-DEP-DAY TO BLD-REQ-DEP-DAY.
+008870 8300-EXIT.
+008880     EXIT.
+008881
+008882*****************************************************************
+008883*  8310-CARRY-DEPARTURE-DATE - IF THE DEPARTURE DAY RUNS PAST     *
+008884*  THE END OF ITS MONTH, DROP BACK BY THAT MONTH'S LENGTH AND     *
+008885*  ADVANCE TO THE NEXT MONTH (ROLLING THE YEAR AT DECEMBER),      *
+008886*  THEN CHECK AGAIN - A LONG SEASONAL STAY CAN CROSS MORE THAN    *
+008887*  ONE MONTH BOUNDARY.                                            *
+008888*****************************************************************
+008889 8310-CARRY-DEPARTURE-DATE.
+008890     PERFORM 8320-GET-DEP-MONTH-LENGTH THRU 8320-EXIT.
+008891     IF BLD-RAW-DEP-DAY > BLD-DAYS-IN-MONTH
+008892         SUBTRACT BLD-DAYS-IN-MONTH FROM BLD-RAW-DEP-DAY
+008892         ADD 1 TO BLD-REQ-DEP-MONTH
+008893         IF BLD-REQ-DEP-MONTH > 12
+008894             MOVE 1 TO BLD-REQ-DEP-MONTH
+008895             ADD 1 TO BLD-REQ-DEP-YEAR
+008896         END-IF
+008897     ELSE
+008898         SET BLD-CARRY-DONE TO TRUE
+008899     END-IF.
+008900 8310-EXIT.
+008901     EXIT.
+008902
+008903*****************************************************************
+008904*  8320-GET-DEP-MONTH-LENGTH - HOW MANY DAYS ARE IN THE CURRENT   *
+008905*  DEPARTURE MONTH, INCLUDING A LEAP-YEAR FEBRUARY.               *
+008906*****************************************************************
+008907 8320-GET-DEP-MONTH-LENGTH.
+008908     IF BLD-DEP-30-DAY-MO
+008909         MOVE 30 TO BLD-DAYS-IN-MONTH
+008910     ELSE
+008911         IF BLD-DEP-31-DAY-MO
+008912             MOVE 31 TO BLD-DAYS-IN-MONTH
+008913         ELSE
+008914             PERFORM 8210-CHECK-DEP-LEAP-YEAR THRU 8210-EXIT
+008915             IF BLD-LEAP-YEAR
+008916                 MOVE 29 TO BLD-DAYS-IN-MONTH
+008917             ELSE
+008918                 MOVE 28 TO BLD-DAYS-IN-MONTH
+008919             END-IF
+008920         END-IF
+008921     END-IF.
+008922 8320-EXIT.
+008923     EXIT.
+008890
+008900*****************************************************************
+008910*  8500-UPDATE-CHECKPOINT - REWRITE THE CHECKPOINT RECORD WITH    *
+008920*  THIS HOLDING RECORD'S SEQUENCE NUMBER NOW THAT IT HAS BEEN     *
+008930*  FULLY PROCESSED (ACCEPTED OR REJECTED), SO A RESTART NEVER     *
+008940*  REPLAYS IT                                                     *
+008950*****************************************************************
+008960 8500-UPDATE-CHECKPOINT.
+008970     MOVE HLD-SEQ-NO TO CP-LAST-SEQ-NO.
+008980     ACCEPT CP-LAST-UPDATE-DATE FROM DATE YYYYMMDD.
+008990     ACCEPT CP-LAST-UPDATE-TIME FROM TIME.
+009000     REWRITE CHECKPOINT-RECORD
+009010         INVALID KEY
+009020             DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+009030     END-REWRITE.
+009040 8500-EXIT.
+009050     EXIT.
+009060
+009070*****************************************************************
+009080*  7000-PRINT-SUMMARY - ACCEPTED/REJECTED/SKIPPED COUNTS         *
+009090*****************************************************************
+009100 7000-PRINT-SUMMARY.
+009110     MOVE BLD-ACCEPTED-COUNT TO LR-S-ACCEPTED.
+009120     WRITE LOAD-REPORT-RECORD FROM LR-SUMMARY-LINE.
+009130     MOVE BLD-REJECTED-COUNT TO LR-S-REJECTED.
+009140     WRITE LOAD-REPORT-RECORD FROM LR-SUMMARY-LINE-2.
+009150     MOVE BLD-SKIPPED-COUNT  TO LR-S-SKIPPED.
+009160     WRITE LOAD-REPORT-RECORD FROM LR-SUMMARY-LINE-3.
+009170 7000-EXIT.
+009180     EXIT.
+009190
+009200*****************************************************************
+009210*  9000-TERMINATE - CLOSE FILES                                  *
+009220*****************************************************************
+009230 9000-TERMINATE.
+009240     CLOSE CAMPGROUND-MASTER-FILE.
+009250     CLOSE RESERVATION-FILE.
+009260     CLOSE AUDIT-FILE.
+009270     CLOSE HOLDING-FILE.
+009280     CLOSE CHECKPOINT-FILE.
+009290     CLOSE LOAD-REPORT-FILE.
+009300 9000-EXIT.
+009310     EXIT.
