@@ -0,0 +1,1183 @@
+000010*****************************************************************
+000020*  COBLSC03                                                      *
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID.    COBLSC03.
+000060 AUTHOR.        R L HUTCHENS.
+000070 INSTALLATION.  PARK  BOARD  DATA  PROCESSING.
+000080 DATE-WRITTEN.  2026-08-09.
+000090 DATE-COMPILED.
+000100*****************************************************************
+000110*  PURPOSE.  RESERVATION MAINTENANCE.  LOOKS UP AN EXISTING      *
+000120*  RESERVATION BY CAMPGROUND, SITE, AND ARRIVAL DATE AND LETS A  *
+000130*  CLERK CANCEL IT OR CORRECT ANY OF ITS FIELDS - CAMPGROUND,    *
+000140*  SITE, STAY TYPE, STAY LENGTH, AND ARRIVAL DATE INCLUDED, NOT  *
+000150*  JUST THE GUEST NAME, PHONE, AMOUNT, AND PAYMENT INFORMATION.  *
+000160*  BECAUSE CAMPGROUND, SITE, AND ARRIVAL DATE MAKE UP THE        *
+000170*  RESERVATION FILE'S RECORD KEY, CORRECTING ANY OF THOSE THREE  *
+000180*  CANNOT BE A PLAIN REWRITE - THE OLD-KEY RECORD IS CANCELLED   *
+000190*  IN PLACE AND A NEW RECORD IS WRITTEN AT THE NEW KEY.  SEE     *
+000200*  3100-UPDATE-RESERVATION.                                     *
+000210*                                                                *
+000220*  REUSES COBLSC01'S FIELD EDITS (SAME T-ERR-MSG NUMBERS, FROM   *
+000230*  THE SAME ERROR.CPY TABLE) SO A CORRECTED RESERVATION IS HELD  *
+000240*  TO THE SAME RULES AS A NEW ONE.  EVERY CANCELLATION OR        *
+000250*  CORRECTION IS LOGGED TO THE SAME AUDIT-FILE COBLSC01 WRITES   *
+000260*  REJECTIONS TO.                                                *
+000270*                                                                *
+000280*  MOD-LOG                                                       *
+000290*  DATE       BY   DESCRIPTION                                   *
+000300*  ---------- ---- ------------------------------------------    *
+000310*  2026-08-09 RLH  ORIGINAL PROGRAM.                              *
+000320*  2026-08-09 RLH  ALLOW CORRECTING CAMPGROUND, SITE, STAY TYPE,  *
+000330*                  STAY LENGTH, AND ARRIVAL DATE, NOT JUST NAME,  *
+000340*                  PHONE, AMOUNT, AND PAYMENT INFORMATION.        *
+000350*****************************************************************
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SPECIAL-NAMES.
+000330     CONSOLE IS CRT.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT CAMPGROUND-MASTER-FILE ASSIGN TO "CAMPMSTR"
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS RANDOM
+000390         RECORD KEY IS CM-CAMPGROUND-NAME
+000400         FILE STATUS IS CM-FILE-STATUS.
+000410
+000420     SELECT RESERVATION-FILE ASSIGN TO "RESERVE"
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS DYNAMIC
+000450         RECORD KEY IS RES-KEY
+000460         FILE STATUS IS RES-FILE-STATUS.
+000470
+000480     SELECT AUDIT-FILE ASSIGN TO "AUDIT"
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS AUD-FILE-STATUS.
+000510
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  CAMPGROUND-MASTER-FILE.
+000550 COPY CAMPMSTR.CPY.
+000560
+000570 FD  RESERVATION-FILE.
+000580 COPY RESERV.CPY.
+000590
+000600 FD  AUDIT-FILE.
+000610 COPY AUDIT.CPY.
+000620
+000630 WORKING-STORAGE SECTION.
+000640*****************************************************************
+000650*  SWITCHES AND COUNTERS                                        *
+000660*****************************************************************
+000670 77  CM-FILE-STATUS              PIC X(02) VALUE ZERO.
+000680 77  RES-FILE-STATUS             PIC X(02) VALUE ZERO.
+000690 77  AUD-FILE-STATUS             PIC X(02) VALUE ZERO.
+000700
+000710 77  RSV-OPERATOR-ID             PIC X(08) VALUE SPACES.
+000720
+000730 77  RSV-EOJ-SWITCH              PIC X(01) VALUE 'N'.
+000740     88  RSV-EOJ                 VALUE 'Y'.
+000750
+000760 77  RSV-FOUND-SWITCH            PIC X(01) VALUE 'N'.
+000770     88  RSV-RESERVATION-FOUND   VALUE 'Y'.
+000780
+000790 77  RSV-VALID-SWITCH            PIC X(01) VALUE 'Y'.
+000800     88  RSV-DATA-VALID          VALUE 'Y'.
+000810     88  RSV-DATA-INVALID        VALUE 'N'.
+000820
+000830 77  RSV-LEAP-YEAR-SWITCH        PIC X(01) VALUE 'N'.
+000840     88  RSV-LEAP-YEAR           VALUE 'Y'.
+000850     88  RSV-NOT-LEAP-YEAR       VALUE 'N'.
+000860
+000870 77  RSV-SCAN-DONE-SWITCH        PIC X(01) VALUE 'N'.
+000880     88  RSV-SCAN-DONE           VALUE 'Y'.
+000890
+000900 77  RSV-CARRY-DONE-SWITCH       PIC X(01) VALUE 'N'.
+000910     88  RSV-CARRY-DONE          VALUE 'Y'.
+000920
+000930 77  RSV-KEY-CHANGED-SWITCH      PIC X(01) VALUE 'N'.
+000940     88  RSV-KEY-CHANGED         VALUE 'Y'.
+000950
+000960 77  RSV-SUPERSEDE-SWITCH        PIC X(01) VALUE 'N'.
+000970     88  RSV-SUPERSEDE           VALUE 'Y'.
+000980
+000981*    THE AMOUNT AND ITS CHANGE DATE AS THEY STOOD ON THE RECORD
+000982*    BEFORE THIS CORRECTION, SAVED OFF BEFORE THE RECORD BUFFER
+000983*    GETS OVERWRITTEN, SO 3100/3120 CAN TELL WHETHER THIS
+000984*    CORRECTION ACTUALLY MOVED MONEY OR JUST TOUCHED SOME OTHER
+000985*    FIELD.
+000986 77  RSV-OLD-AMOUNT-N            PIC 9(05)V99 VALUE ZERO.
+000987 77  RSV-OLD-AMOUNT-CHG-DATE     PIC 9(08) VALUE ZERO.
+000988
+000990 77  RSV-DIVIDE-QUOTIENT         PIC 9(04) VALUE ZERO.
+001000 77  RSV-DIVIDE-REMAINDER        PIC 9(04) VALUE ZERO.
+001010 77  RSV-DAYS-IN-MONTH           PIC 9(02) VALUE ZERO.
+001020 77  RSV-RAW-DEP-DAY             PIC 9(05) VALUE ZERO.
+001030
+001040 77  RSV-ERROR-NUMBER            PIC 9(02) VALUE ZERO.
+001050
+001060 77  RSV-CONTINUE-ANSWER         PIC X(01) VALUE 'Y'.
+001070     88  RSV-CONTINUE            VALUE 'Y'.
+001080     88  RSV-DO-NOT-CONTINUE     VALUE 'N'.
+001090
+001100 77  RSV-DISPLAY-MSG             PIC X(63) VALUE SPACES.
+001110
+001120 77  RSV-EXPECTED-AMOUNT         PIC 9(05)V99 VALUE ZERO.
+001130
+001140 77  RSV-CARD-AUTH-STATUS        PIC X(01) VALUE SPACE.
+001150     88  RSV-CARD-APPROVED       VALUE 'A'.
+001160     88  RSV-CARD-DECLINED       VALUE 'D'.
+001170 77  RSV-CARD-AUTH-CODE          PIC X(06) VALUE SPACES.
+001180
+001190 77  RSV-MAINT-ACTION-DESC       PIC X(63) VALUE SPACES.
+001200
+001210*****************************************************************
+001220*  TODAY'S DATE, USED TO STAMP A CORRECTED OR CANCELLED RECORD    *
+001230*  AND TO EDIT THAT A CORRECTED CARD IS NOT EXPIRED               *
+001240*****************************************************************
+001250 01  RSV-CURRENT-DATE.
+001260     05  RSV-CURR-YEAR           PIC 9(04).
+001270     05  RSV-CURR-MONTH          PIC 9(02).
+001280     05  RSV-CURR-DAY            PIC 9(02).
+001290 01  RSV-CURRENT-DATE-N REDEFINES RSV-CURRENT-DATE
+001300                             PIC 9(08).
+001310
+001320*****************************************************************
+001330*  LOOKUP AREA - FINDS THE RESERVATION TO MAINTAIN                *
+001340*****************************************************************
+001350 01  RSV-LOOKUP-AREA.
+001360     05  RSV-IN-CAMPGROUND       PIC X(20).
+001370     05  RSV-IN-SITE             PIC X(03).
+001380     05  RSV-IN-ARR-MONTH        PIC X(02).
+001390     05  RSV-IN-ARR-MONTH-N REDEFINES RSV-IN-ARR-MONTH
+001400                                 PIC 9(02).
+001410         88  RSV-30-DAY-MONTH    VALUES 4 6 9 11.
+001420         88  RSV-31-DAY-MONTH    VALUES 1 3 5 7 8 10 12.
+001430         88  RSV-FEB-MONTH       VALUE 2.
+001440     05  RSV-IN-ARR-DAY          PIC X(02).
+001450     05  RSV-IN-ARR-DAY-N REDEFINES RSV-IN-ARR-DAY
+001460                                 PIC 9(02).
+001470     05  RSV-IN-ARR-YEAR         PIC X(04).
+001480     05  RSV-IN-ARR-YEAR-N REDEFINES RSV-IN-ARR-YEAR
+001490                                 PIC 9(04).
+001500
+001510*****************************************************************
+001520*  SAVES THE KEY THE RESERVATION WAS FOUND UNDER, BEFORE 2200-    *
+001530*  ACCEPT-MAINTENANCE-SCREEN PRE-LOADS RSV-LOOKUP-AREA WITH THE   *
+001540*  SAME FIELDS FOR OVERTYPING - THIS IS WHAT LETS 3050-DETECT-    *
+001550*  KEY-CHANGE TELL A CORRECTED KEY FROM AN UNCHANGED ONE, AND     *
+001560*  WHAT LETS THE SITE-OCCUPANCY SCAN LEAVE THE RESERVATION'S OWN  *
+001570*  OLD RECORD OUT OF ITS OWN CONFLICT CHECK.                      *
+001580*****************************************************************
+001590 01  RSV-OLD-KEY-AREA.
+001600     05  RSV-OLD-CAMPGROUND      PIC X(20).
+001610     05  RSV-OLD-SITE            PIC X(03).
+001620     05  RSV-OLD-ARRIVAL-DATE.
+001630         10  RSV-OLD-ARR-YEAR    PIC 9(04).
+001640         10  RSV-OLD-ARR-MONTH   PIC 9(02).
+001650         10  RSV-OLD-ARR-DAY     PIC 9(02).
+001660
+001670*****************************************************************
+001680*  THE REQUESTED ARRIVAL/DEPARTURE FOR A CORRECTED STAY, WORKED   *
+001690*  OUT THE SAME WAY COBLSC01 WORKS THEM OUT AT BOOKING TIME       *
+001700*****************************************************************
+001710 01  RSV-REQUESTED-ARRIVAL.
+001720    05  RSV-REQ-ARR-YEAR         PIC 9(04).
+001730    05  RSV-REQ-ARR-MONTH        PIC 9(02).
+001740    05  RSV-REQ-ARR-DAY          PIC 9(02).
+001750 01  RSV-REQUESTED-DEPARTURE.
+001760    05  RSV-REQ-DEP-YEAR         PIC 9(04).
+001770    05  RSV-REQ-DEP-MONTH        PIC 9(02).
+001780        88  RSV-DEP-30-DAY-MO    VALUES 4 6 9 11.
+001790        88  RSV-DEP-31-DAY-MO    VALUES 1 3 5 7 8 10 12.
+001800        88  RSV-DEP-FEB-MO       VALUE 2.
+001810    05  RSV-REQ-DEP-DAY          PIC 9(02).
+001820
+001830*****************************************************************
+001840*  MAINTENANCE AREA - PRE-LOADED WITH THE CURRENT RESERVATION     *
+001850*  VALUES, THEN OVERTYPED BY THE CLERK WITH ANY CORRECTIONS       *
+001860*****************************************************************
+001870 01  RSV-MAINT-AREA.
+001880     05  RSV-IN-STAY-TYPE        PIC X(01).
+001890         88  RSV-STAY-SHORT-TERM VALUE 'S'.
+001900         88  RSV-STAY-SEASONAL   VALUE 'L'.
+001910     05  RSV-IN-STAY             PIC X(03).
+001920     05  RSV-IN-STAY-N REDEFINES RSV-IN-STAY
+001930                                 PIC 9(03).
+001940     05  RSV-IN-LAST-NAME        PIC X(20).
+001950     05  RSV-IN-FIRST-NAME       PIC X(15).
+001960     05  RSV-IN-PHONE            PIC X(10).
+001970     05  RSV-IN-AMOUNT           PIC X(07).
+001980     05  RSV-IN-AMOUNT-N REDEFINES RSV-IN-AMOUNT
+001990                                 PIC 9(05)V99.
+002000     05  RSV-IN-CARD-TYPE        PIC X(01).
+002010     05  RSV-IN-CARD-NUMBER      PIC X(16).
+002020     05  RSV-IN-CARD-NUMBER-N REDEFINES RSV-IN-CARD-NUMBER
+002030                                 PIC 9(16).
+002040     05  RSV-IN-EXP-MONTH        PIC X(02).
+002050     05  RSV-IN-EXP-MONTH-N REDEFINES RSV-IN-EXP-MONTH
+002060                                 PIC 9(02).
+002070         88  RSV-30-DAY-EXP-MO   VALUES 4 6 9 11.
+002080         88  RSV-31-DAY-EXP-MO   VALUES 1 3 5 7 8 10 12.
+002090         88  RSV-FEB-EXP-MO      VALUE 2.
+002100     05  RSV-IN-EXP-YEAR         PIC X(04).
+002110     05  RSV-IN-EXP-YEAR-N REDEFINES RSV-IN-EXP-YEAR
+002120                                 PIC 9(04).
+002130     05  RSV-IN-ACTION           PIC X(01).
+002140         88  RSV-ACTION-CANCEL   VALUE 'C'.
+002150         88  RSV-ACTION-UPDATE   VALUE 'U'.
+002160
+002170 COPY ERROR.CPY.
+002180
+002190 SCREEN SECTION.
+002200 01  RSV-LOOKUP-SCREEN.
+002210     05  BLANK SCREEN.
+002220     05  LINE 01 COL 01 VALUE "PARK BOARD RESERVATION MAINT".
+002230     05  LINE 03 COL 01 VALUE "CAMPGROUND........:".
+002240     05  LINE 03 COL 21 PIC X(20) USING RSV-IN-CAMPGROUND.
+002250     05  LINE 04 COL 01 VALUE "SITE..............:".
+002260     05  LINE 04 COL 21 PIC X(03) USING RSV-IN-SITE.
+002270     05  LINE 05 COL 01 VALUE "ARRIVAL MM DD YYYY:".
+002280     05  LINE 05 COL 21 PIC X(02) USING RSV-IN-ARR-MONTH.
+002290     05  LINE 05 COL 24 PIC X(02) USING RSV-IN-ARR-DAY.
+002300     05  LINE 05 COL 27 PIC X(04) USING RSV-IN-ARR-YEAR.
+002310
+002320 01  RSV-MAINT-SCREEN.
+002330     05  BLANK SCREEN.
+002340     05  LINE 01 COL 01 VALUE "PARK BOARD RESERVATION MAINT".
+002350     05  LINE 03 COL 01 VALUE "CAMPGROUND........:".
+002360     05  LINE 03 COL 21 PIC X(20) USING RSV-IN-CAMPGROUND.
+002370     05  LINE 04 COL 01 VALUE "SITE..............:".
+002380     05  LINE 04 COL 21 PIC X(03) USING RSV-IN-SITE.
+002390     05  LINE 05 COL 01 VALUE "STAY TYPE (S/L)...:".
+002400     05  LINE 05 COL 21 PIC X(01) USING RSV-IN-STAY-TYPE.
+002410     05  LINE 05 COL 30 VALUE "STAY (DAYS):".
+002420     05  LINE 05 COL 43 PIC X(03) USING RSV-IN-STAY.
+002430     05  LINE 06 COL 01 VALUE "ARRIVAL MM DD YYYY:".
+002440     05  LINE 06 COL 21 PIC X(02) USING RSV-IN-ARR-MONTH.
+002450     05  LINE 06 COL 24 PIC X(02) USING RSV-IN-ARR-DAY.
+002460     05  LINE 06 COL 27 PIC X(04) USING RSV-IN-ARR-YEAR.
+002470     05  LINE 08 COL 01 VALUE "LAST NAME.........:".
+002480     05  LINE 08 COL 21 PIC X(20) USING RSV-IN-LAST-NAME.
+002490     05  LINE 09 COL 01 VALUE "FIRST NAME........:".
+002500     05  LINE 09 COL 21 PIC X(15) USING RSV-IN-FIRST-NAME.
+002510     05  LINE 10 COL 01 VALUE "PHONE.............:".
+002520     05  LINE 10 COL 21 PIC X(10) USING RSV-IN-PHONE.
+002530     05  LINE 11 COL 01 VALUE "AMOUNT............:".
+002540     05  LINE 11 COL 21 PIC X(07) USING RSV-IN-AMOUNT.
+002550     05  LINE 12 COL 01 VALUE "PAY TYPE (V/M/A/C):".
+002560     05  LINE 12 COL 21 PIC X(01) USING RSV-IN-CARD-TYPE.
+002570     05  LINE 13 COL 01 VALUE "CARD NUMBER.......:".
+002580     05  LINE 13 COL 21 PIC X(16) USING RSV-IN-CARD-NUMBER.
+002590     05  LINE 14 COL 01 VALUE "EXPIRATION MM YYYY:".
+002600     05  LINE 14 COL 21 PIC X(02) USING RSV-IN-EXP-MONTH.
+002610     05  LINE 14 COL 24 PIC X(04) USING RSV-IN-EXP-YEAR.
+002620     05  LINE 16 COL 01 VALUE "ACTION (U=UPDATE, C=CANCEL):".
+002630     05  LINE 16 COL 30 PIC X(01) USING RSV-IN-ACTION.
+002640
+002650 01  RSV-MESSAGE-SCREEN.
+002660     05  LINE 22 COL 01 ERASE EOL
+002665             PIC X(63) USING RSV-DISPLAY-MSG.
+002670
+002680 01  RSV-CONTINUE-SCREEN.
+002690     05  LINE 24 COL 01 ERASE EOL
+002700             VALUE "ANOTHER RESERVATION (Y/N)?".
+002710     05  LINE 24 COL 29 PIC X(01) USING RSV-CONTINUE-ANSWER.
+002720
+002730 01  RSV-OPERATOR-SCREEN.
+002740     05  BLANK SCREEN.
+002750     05  LINE 01 COL 01 VALUE "PARK BOARD RESERVATION MAINT".
+002760     05  LINE 03 COL 01 VALUE "OPERATOR ID.......:".
+002770     05  LINE 03 COL 21 PIC X(08) USING RSV-OPERATOR-ID.
+002780
+002790 PROCEDURE DIVISION.
+002800*****************************************************************
+002810*  0000-MAINLINE                                                *
+002820*****************************************************************
+002830 0000-MAINLINE.
+002840     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002850     PERFORM 2000-PROCESS-MAINTENANCE THRU 2000-EXIT
+002860         UNTIL RSV-EOJ.
+002870     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002880     STOP RUN.
+002890
+002900*****************************************************************
+002910*  1000-INITIALIZE - OPEN FILES AND GET TODAY'S DATE             *
+002920*****************************************************************
+002930 1000-INITIALIZE.
+002940     OPEN INPUT CAMPGROUND-MASTER-FILE.
+002950     IF CM-FILE-STATUS NOT = "00"
+002960         DISPLAY "UNABLE TO OPEN CAMPGROUND MASTER FILE"
+002970         MOVE 'Y' TO RSV-EOJ-SWITCH
+002980         GO TO 1000-EXIT
+002990     END-IF.
+003000
+003010     OPEN I-O RESERVATION-FILE.
+003020     IF RES-FILE-STATUS NOT = "00"
+003030         DISPLAY "UNABLE TO OPEN RESERVATION FILE"
+003040         MOVE 'Y' TO RSV-EOJ-SWITCH
+003050         GO TO 1000-EXIT
+003060     END-IF.
+003070
+003080     OPEN EXTEND AUDIT-FILE.
+003090     IF AUD-FILE-STATUS = "35"
+003100         OPEN OUTPUT AUDIT-FILE
+003110         CLOSE AUDIT-FILE
+003120         OPEN EXTEND AUDIT-FILE
+003130     END-IF.
+003140     IF AUD-FILE-STATUS NOT = "00"
+003150         DISPLAY "UNABLE TO OPEN AUDIT FILE"
+003160         MOVE 'Y' TO RSV-EOJ-SWITCH
+003170         GO TO 1000-EXIT
+003180     END-IF.
+003190
+003200     DISPLAY RSV-OPERATOR-SCREEN.
+003210     ACCEPT RSV-OPERATOR-SCREEN.
+003220     ACCEPT RSV-CURRENT-DATE FROM DATE YYYYMMDD.
+003230 1000-EXIT.
+003240     EXIT.
+003250
+003260*****************************************************************
+003270*  2000-PROCESS-MAINTENANCE - LOOK UP ONE RESERVATION AND, IF     *
+003280*  FOUND, CANCEL IT OR CORRECT IT                                 *
+003290*****************************************************************
+003300 2000-PROCESS-MAINTENANCE.
+003310     SET RSV-DATA-VALID TO TRUE.
+003320     MOVE SPACES TO RSV-LOOKUP-AREA.
+003330     PERFORM 2100-ACCEPT-LOOKUP-SCREEN THRU 2100-EXIT.
+003340     PERFORM 2150-FIND-RESERVATION THRU 2150-EXIT.
+003350     IF RSV-RESERVATION-FOUND
+003360         PERFORM 2160-READ-CAMPGROUND THRU 2160-EXIT
+003370         PERFORM 2200-ACCEPT-MAINTENANCE-SCREEN THRU 2200-EXIT
+003380         IF RSV-ACTION-CANCEL
+003390             PERFORM 3000-CANCEL-RESERVATION THRU 3000-EXIT
+003400         ELSE
+003410             IF RSV-ACTION-UPDATE
+003420                 PERFORM 2300-EDIT-CAMPGROUND THRU 2300-EXIT
+003430                 PERFORM 2310-EDIT-SITE THRU 2310-EXIT
+003440                 PERFORM 2320-EDIT-STAY-TYPE THRU 2320-EXIT
+003450                 PERFORM 2330-EDIT-STAY THRU 2330-EXIT
+003460                 PERFORM 2340-EDIT-ARRIVAL-DATE THRU 2340-EXIT
+003470                 PERFORM 8300-COMPUTE-DEPARTURE-DATE
+003472                     THRU 8300-EXIT
+003480                 PERFORM 2350-EDIT-SEASON-WINDOW THRU 2350-EXIT
+003490                 PERFORM 3050-DETECT-KEY-CHANGE THRU 3050-EXIT
+003500                 PERFORM 2360-EDIT-SITE-OCCUPANCY THRU 2360-EXIT
+003510                 PERFORM 2600-EDIT-NAME THRU 2600-EXIT
+003520                 PERFORM 2700-EDIT-AMOUNT THRU 2700-EXIT
+003530                 PERFORM 2800-EDIT-CREDIT-CARD THRU 2800-EXIT
+003540                 PERFORM 2850-AUTHORIZE-CREDIT-CARD
+003542                     THRU 2850-EXIT
+003550                 IF RSV-DATA-VALID
+003560                    PERFORM 3100-UPDATE-RESERVATION
+003562                        THRU 3100-EXIT
+003570                 END-IF
+003580             ELSE
+003590                 MOVE 33 TO RSV-ERROR-NUMBER
+003600                 PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+003610                 GO TO 2000-EXIT
+003620             END-IF
+003630         END-IF
+003640     END-IF.
+003650     PERFORM 2900-ASK-CONTINUE THRU 2900-EXIT.
+003660 2000-EXIT.
+003670     EXIT.
+003680
+003690 2100-ACCEPT-LOOKUP-SCREEN.
+003700     DISPLAY RSV-LOOKUP-SCREEN.
+003710     ACCEPT RSV-LOOKUP-SCREEN.
+003720 2100-EXIT.
+003730     EXIT.
+003740
+003750*****************************************************************
+003760*  2150-FIND-RESERVATION - READ THE RESERVATION DIRECT ON THE     *
+003770*  ENTERED CAMPGROUND/SITE/ARRIVAL DATE KEY                       *
+003780*****************************************************************
+003790 2150-FIND-RESERVATION.
+003800     MOVE 'N' TO RSV-FOUND-SWITCH.
+003810     MOVE RSV-IN-CAMPGROUND  TO RES-CAMPGROUND-NAME.
+003820     MOVE RSV-IN-SITE        TO RES-SITE.
+003830     MOVE RSV-IN-ARR-YEAR-N  TO RES-ARR-YEAR.
+003840     MOVE RSV-IN-ARR-MONTH-N TO RES-ARR-MONTH.
+003850     MOVE RSV-IN-ARR-DAY-N   TO RES-ARR-DAY.
+003860     READ RESERVATION-FILE
+003870         INVALID KEY
+003880             MOVE "RESERVATION NOT FOUND" TO RSV-DISPLAY-MSG
+003890             DISPLAY RSV-MESSAGE-SCREEN
+003900         NOT INVALID KEY
+003910             IF RES-CANCELLED
+003920                 MOVE "THAT RESERVATION IS ALREADY CANCELLED"
+003930                     TO RSV-DISPLAY-MSG
+003940                 DISPLAY RSV-MESSAGE-SCREEN
+003950             ELSE
+003960                 SET RSV-RESERVATION-FOUND TO TRUE
+003970                 MOVE RES-CAMPGROUND-NAME TO RSV-OLD-CAMPGROUND
+003980                 MOVE RES-SITE            TO RSV-OLD-SITE
+003990                 MOVE RES-ARR-YEAR        TO RSV-OLD-ARR-YEAR
+004000                 MOVE RES-ARR-MONTH       TO RSV-OLD-ARR-MONTH
+004010                 MOVE RES-ARR-DAY         TO RSV-OLD-ARR-DAY
+004020             END-IF
+004030     END-READ.
+004040 2150-EXIT.
+004050     EXIT.
+004060
+004070*****************************************************************
+004080*  2160-READ-CAMPGROUND - PICKS UP THE NIGHTLY RATE NEEDED TO     *
+004090*  RE-EDIT A CORRECTED AMOUNT                                     *
+004100*****************************************************************
+004110 2160-READ-CAMPGROUND.
+004120     MOVE RES-CAMPGROUND-NAME TO CM-CAMPGROUND-NAME.
+004130     READ CAMPGROUND-MASTER-FILE
+004140         INVALID KEY
+004150             MOVE ZERO TO CM-NIGHTLY-RATE
+004160     END-READ.
+004170 2160-EXIT.
+004180     EXIT.
+004190
+004200*****************************************************************
+004210*  2200-ACCEPT-MAINTENANCE-SCREEN - PRE-LOAD THE CURRENT VALUES   *
+004220*  AND LET THE CLERK OVERTYPE WHAT NEEDS CORRECTING               *
+004230*****************************************************************
+004240 2200-ACCEPT-MAINTENANCE-SCREEN.
+004250     MOVE RES-CAMPGROUND-NAME  TO RSV-IN-CAMPGROUND.
+004260     MOVE RES-SITE             TO RSV-IN-SITE.
+004270     MOVE RES-STAY-TYPE        TO RSV-IN-STAY-TYPE.
+004280     MOVE RES-STAY             TO RSV-IN-STAY-N.
+004290     MOVE RES-ARR-MONTH        TO RSV-IN-ARR-MONTH-N.
+004300     MOVE RES-ARR-DAY          TO RSV-IN-ARR-DAY-N.
+004310     MOVE RES-ARR-YEAR         TO RSV-IN-ARR-YEAR-N.
+004320     MOVE RES-LAST-NAME        TO RSV-IN-LAST-NAME.
+004330     MOVE RES-FIRST-NAME       TO RSV-IN-FIRST-NAME.
+004340     MOVE RES-PHONE            TO RSV-IN-PHONE.
+004350     MOVE RES-AMOUNT           TO RSV-IN-AMOUNT-N.
+004360     MOVE RES-CARD-TYPE        TO RSV-IN-CARD-TYPE.
+004370     MOVE RES-CARD-NUMBER      TO RSV-IN-CARD-NUMBER-N.
+004380     MOVE RES-EXP-MONTH        TO RSV-IN-EXP-MONTH-N.
+004390     MOVE RES-EXP-YEAR         TO RSV-IN-EXP-YEAR-N.
+004400     MOVE SPACES               TO RSV-IN-ACTION.
+004410     DISPLAY RSV-MAINT-SCREEN.
+004420     ACCEPT RSV-MAINT-SCREEN.
+004430 2200-EXIT.
+004440     EXIT.
+004450
+004460*****************************************************************
+004470*  2300-EDIT-CAMPGROUND (T-ERR-MSG 1) - SAME EDIT COBLSC01        *
+004480*  APPLIES WHEN A RESERVATION IS FIRST BOOKED.  A CORRECTED       *
+004490*  CAMPGROUND MUST STILL BE ON THE ACTIVE CAMPGROUND MASTER, AND  *
+004500*  RE-READING IT HERE ALSO REFRESHES CM-NIGHTLY-RATE FOR          *
+004510*  2700-EDIT-AMOUNT.                                              *
+004520*****************************************************************
+004530 2300-EDIT-CAMPGROUND.
+004540     MOVE RSV-IN-CAMPGROUND TO CM-CAMPGROUND-NAME.
+004550     READ CAMPGROUND-MASTER-FILE
+004560         INVALID KEY
+004570             MOVE 01 TO RSV-ERROR-NUMBER
+004580             PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+004590             SET RSV-DATA-INVALID TO TRUE
+004600             GO TO 2000-EXIT
+004610     END-READ.
+004620     IF CM-INACTIVE
+004630         MOVE 01 TO RSV-ERROR-NUMBER
+004640         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+004650         SET RSV-DATA-INVALID TO TRUE
+004660         GO TO 2000-EXIT
+004670     END-IF.
+004680 2300-EXIT.
+004690     EXIT.
+004700
+004710*****************************************************************
+004720*  2310-EDIT-SITE (T-ERR-MSG 2, 3) - 1 LETTER + 2 DIGITS > 0      *
+004730*****************************************************************
+004740 2310-EDIT-SITE.
+004750     IF RSV-IN-SITE(1:1) IS NOT ALPHABETIC
+004760        OR RSV-IN-SITE(2:2) IS NOT NUMERIC
+004770         MOVE 02 TO RSV-ERROR-NUMBER
+004780         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+004790         SET RSV-DATA-INVALID TO TRUE
+004800         GO TO 2000-EXIT
+004810     END-IF.
+004820     IF RSV-IN-SITE(2:2) = "00"
+004830         MOVE 03 TO RSV-ERROR-NUMBER
+004840         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+004850         SET RSV-DATA-INVALID TO TRUE
+004860         GO TO 2000-EXIT
+004870     END-IF.
+004880 2310-EXIT.
+004890     EXIT.
+004900
+004910*****************************************************************
+004920*  2320-EDIT-STAY-TYPE (T-ERR-MSG 29) - S FOR A SHORT-TERM STAY   *
+004930*  OR L FOR A SEASONAL STAY                                      *
+004940*****************************************************************
+004950 2320-EDIT-STAY-TYPE.
+004960     IF NOT RSV-STAY-SHORT-TERM AND NOT RSV-STAY-SEASONAL
+004970         MOVE 29 TO RSV-ERROR-NUMBER
+004980         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+004990         SET RSV-DATA-INVALID TO TRUE
+005000         GO TO 2000-EXIT
+005010     END-IF.
+005020 2320-EXIT.
+005030     EXIT.
+005040
+005050*****************************************************************
+005060*  2330-EDIT-STAY (T-ERR-MSG 4, 5, 34) - NUMERIC.  THE 2-11 DAY   *
+005070*  RANGE (MSG 5) APPLIES TO A SHORT-TERM STAY; A SEASONAL STAY    *
+005080*  HAS NO CEILING BUT MUST BE AT LEAST 12 DAYS (MSG 34), SAME     *
+005090*  RULE COBLSC01 APPLIES AT BOOKING TIME.                        *
+005100*****************************************************************
+005110 2330-EDIT-STAY.
+005120     IF RSV-IN-STAY IS NOT NUMERIC
+005130         MOVE 04 TO RSV-ERROR-NUMBER
+005140         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+005150         SET RSV-DATA-INVALID TO TRUE
+005160         GO TO 2000-EXIT
+005170     END-IF.
+005180     IF RSV-STAY-SHORT-TERM
+005190         IF RSV-IN-STAY-N < 2 OR > 11
+005200             MOVE 05 TO RSV-ERROR-NUMBER
+005210             PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+005220             SET RSV-DATA-INVALID TO TRUE
+005230             GO TO 2000-EXIT
+005240         END-IF
+005250     ELSE
+005260         IF RSV-IN-STAY-N < 12
+005270             MOVE 34 TO RSV-ERROR-NUMBER
+005280             PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+005290             SET RSV-DATA-INVALID TO TRUE
+005300             GO TO 2000-EXIT
+005310         END-IF
+005320     END-IF.
+005330 2330-EXIT.
+005340     EXIT.
+005350
+005360*****************************************************************
+005370*  2340-EDIT-ARRIVAL-DATE (T-ERR-MSG 6-13) - NUMERIC, VALID       *
+005380*  MONTH, YEAR NOT IN THE PAST, VALID DAY FOR THE MONTH           *
+005390*  (INCLUDING LEAP YEAR), AND NOT BEFORE TODAY.                   *
+005400*****************************************************************
+005410 2340-EDIT-ARRIVAL-DATE.
+005420     IF RSV-IN-ARR-MONTH IS NOT NUMERIC
+005430        OR RSV-IN-ARR-DAY IS NOT NUMERIC
+005440        OR RSV-IN-ARR-YEAR IS NOT NUMERIC
+005450         MOVE 06 TO RSV-ERROR-NUMBER
+005460         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+005470         SET RSV-DATA-INVALID TO TRUE
+005480         GO TO 2000-EXIT
+005490     END-IF.
+005500
+005510     IF RSV-IN-ARR-MONTH-N < 1 OR > 12
+005520         MOVE 07 TO RSV-ERROR-NUMBER
+005530         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+005540         SET RSV-DATA-INVALID TO TRUE
+005550         GO TO 2000-EXIT
+005560     END-IF.
+005570
+005580     IF RSV-IN-ARR-YEAR-N < RSV-CURR-YEAR
+005590         MOVE 08 TO RSV-ERROR-NUMBER
+005600         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+005610         SET RSV-DATA-INVALID TO TRUE
+005620         GO TO 2000-EXIT
+005630     END-IF.
+005640
+005650     IF RSV-30-DAY-MONTH AND RSV-IN-ARR-DAY-N > 30
+005660         MOVE 09 TO RSV-ERROR-NUMBER
+005670         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+005680         SET RSV-DATA-INVALID TO TRUE
+005690         GO TO 2000-EXIT
+005700     END-IF.
+005710
+005720     IF RSV-31-DAY-MONTH AND RSV-IN-ARR-DAY-N > 31
+005730         MOVE 10 TO RSV-ERROR-NUMBER
+005740         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+005750         SET RSV-DATA-INVALID TO TRUE
+005760         GO TO 2000-EXIT
+005770     END-IF.
+005780
+005790     IF RSV-FEB-MONTH
+005800         PERFORM 8200-CHECK-LEAP-YEAR THRU 8200-EXIT
+005810         IF RSV-LEAP-YEAR AND RSV-IN-ARR-DAY-N > 29
+005820             MOVE 11 TO RSV-ERROR-NUMBER
+005830             PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+005840             SET RSV-DATA-INVALID TO TRUE
+005850             GO TO 2000-EXIT
+005860         END-IF
+005870         IF RSV-NOT-LEAP-YEAR AND RSV-IN-ARR-DAY-N > 28
+005880             MOVE 12 TO RSV-ERROR-NUMBER
+005890             PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+005900             SET RSV-DATA-INVALID TO TRUE
+005910             GO TO 2000-EXIT
+005920         END-IF
+005930     END-IF.
+005940
+005950     IF RSV-IN-ARR-YEAR-N = RSV-CURR-YEAR
+005960        AND RSV-IN-ARR-MONTH-N = RSV-CURR-MONTH
+005970        AND RSV-IN-ARR-DAY-N NOT > RSV-CURR-DAY
+005980         MOVE 13 TO RSV-ERROR-NUMBER
+005990         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+006000         SET RSV-DATA-INVALID TO TRUE
+006010         GO TO 2000-EXIT
+006020     END-IF.
+006030 2340-EXIT.
+006040     EXIT.
+006050
+006060*****************************************************************
+006070*  2350-EDIT-SEASON-WINDOW (T-ERR-MSG 30) - A SEASONAL STAY       *
+006080*  MUST FALL ENTIRELY WITHIN APRIL THROUGH OCTOBER.  RUNS AFTER   *
+006090*  8300-COMPUTE-DEPARTURE-DATE HAS SET THE REQUESTED ARRIVAL      *
+006100*  AND DEPARTURE GROUPS.                                         *
+006110*****************************************************************
+006120 2350-EDIT-SEASON-WINDOW.
+006130     IF RSV-STAY-SEASONAL
+006140         IF RSV-REQ-ARR-MONTH < 4 OR > 10
+006150            OR RSV-REQ-DEP-MONTH < 4 OR > 10
+006160             MOVE 30 TO RSV-ERROR-NUMBER
+006170             PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+006180             SET RSV-DATA-INVALID TO TRUE
+006190             GO TO 2000-EXIT
+006200         END-IF
+006210     END-IF.
+006220 2350-EXIT.
+006230     EXIT.
+006240
+006250*****************************************************************
+006260*  2360-EDIT-SITE-OCCUPANCY (T-ERR-MSG 28) - THE SITE MUST NOT    *
+006270*  ALREADY BE HELD, BY ANOTHER ACTIVE RESERVATION, FOR ANY PART   *
+006280*  OF THE REQUESTED STAY.  SCANS THE RESERVATION FILE STARTING    *
+006290*  AT THE FIRST RECORD FOR THIS CAMPGROUND/SITE SINCE THE FILE IS *
+006300*  KEYED BY CAMPGROUND, SITE, AND ARRIVAL DATE.  THE RESERVATION  *
+006310*  BEING CORRECTED IS STILL ON FILE UNDER ITS OLD KEY AT THIS     *
+006320*  POINT, SO 2365 LEAVES IT OUT OF ITS OWN CONFLICT CHECK.        *
+006330*****************************************************************
+006340 2360-EDIT-SITE-OCCUPANCY.
+006350     MOVE RSV-IN-CAMPGROUND TO RES-CAMPGROUND-NAME.
+006360     MOVE RSV-IN-SITE       TO RES-SITE.
+006370     MOVE ZEROS             TO RES-ARRIVAL-DATE.
+006380     START RESERVATION-FILE KEY IS NOT LESS THAN RES-KEY
+006390         INVALID KEY
+006400             GO TO 2360-EXIT
+006410     END-START.
+006420
+006430     MOVE 'N' TO RSV-SCAN-DONE-SWITCH.
+006440     PERFORM 2365-SCAN-SITE-RESERVATIONS THRU 2365-EXIT
+006450         UNTIL RSV-SCAN-DONE.
+006460 2360-EXIT.
+006470     EXIT.
+006480
+006490 2365-SCAN-SITE-RESERVATIONS.
+006500     READ RESERVATION-FILE NEXT RECORD
+006510         AT END
+006520             SET RSV-SCAN-DONE TO TRUE
+006530             GO TO 2365-EXIT
+006540     END-READ.
+006550     IF RES-CAMPGROUND-NAME NOT = RSV-IN-CAMPGROUND
+006560        OR RES-SITE NOT = RSV-IN-SITE
+006570         SET RSV-SCAN-DONE TO TRUE
+006580         GO TO 2365-EXIT
+006590     END-IF.
+006600     IF RES-CAMPGROUND-NAME = RSV-OLD-CAMPGROUND
+006610        AND RES-SITE = RSV-OLD-SITE
+006620        AND RES-ARRIVAL-DATE = RSV-OLD-ARRIVAL-DATE
+006630         GO TO 2365-EXIT
+006640     END-IF.
+006650     IF RES-ACTIVE
+006660        AND RSV-REQUESTED-ARRIVAL < RES-DEPARTURE-DATE
+006670        AND RSV-REQUESTED-DEPARTURE > RES-ARRIVAL-DATE
+006680         MOVE 28 TO RSV-ERROR-NUMBER
+006690         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+006700         SET RSV-DATA-INVALID TO TRUE
+006710         SET RSV-SCAN-DONE TO TRUE
+006720         GO TO 2000-EXIT
+006730     END-IF.
+006740 2365-EXIT.
+006750     EXIT.
+006760
+006770*****************************************************************
+006780*  3050-DETECT-KEY-CHANGE - RES-KEY IS THE CAMPGROUND, SITE, AND  *
+006790*  ARRIVAL DATE.  IF ANY OF THOSE THREE ARE BEING CORRECTED, THE  *
+006800*  RESERVATION NEEDS A NEW RECORD AT THE NEW KEY INSTEAD OF A     *
+006810*  PLAIN REWRITE - SEE 3100-UPDATE-RESERVATION.                  *
+006820*****************************************************************
+006830 3050-DETECT-KEY-CHANGE.
+006840     MOVE 'N' TO RSV-KEY-CHANGED-SWITCH.
+006850     IF RSV-IN-CAMPGROUND  NOT = RSV-OLD-CAMPGROUND
+006860        OR RSV-IN-SITE     NOT = RSV-OLD-SITE
+006870        OR RSV-IN-ARR-YEAR-N  NOT = RSV-OLD-ARR-YEAR
+006880        OR RSV-IN-ARR-MONTH-N NOT = RSV-OLD-ARR-MONTH
+006890        OR RSV-IN-ARR-DAY-N   NOT = RSV-OLD-ARR-DAY
+006900         SET RSV-KEY-CHANGED TO TRUE
+006910     END-IF.
+006920 3050-EXIT.
+006930     EXIT.
+006940
+006950*****************************************************************
+006960*  2600-EDIT-NAME (T-ERR-MSG 14, 15, 32) - SAME EDIT COBLSC01     *
+006970*  APPLIES WHEN A RESERVATION IS FIRST BOOKED                     *
+006980*****************************************************************
+006990 2600-EDIT-NAME.
+007000     IF RSV-IN-LAST-NAME = SPACES
+007010         MOVE 14 TO RSV-ERROR-NUMBER
+007020         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+007030         SET RSV-DATA-INVALID TO TRUE
+007040         GO TO 2000-EXIT
+007050     END-IF.
+007060     IF RSV-IN-FIRST-NAME = SPACES
+007070         MOVE 15 TO RSV-ERROR-NUMBER
+007080         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+007090         SET RSV-DATA-INVALID TO TRUE
+007100         GO TO 2000-EXIT
+007110     END-IF.
+007120     IF RSV-IN-PHONE = SPACES
+007130         MOVE 32 TO RSV-ERROR-NUMBER
+007140         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+007150         SET RSV-DATA-INVALID TO TRUE
+007160         GO TO 2000-EXIT
+007170     END-IF.
+007180 2600-EXIT.
+007190     EXIT.
+007200
+007210*****************************************************************
+007220*  2700-EDIT-AMOUNT (T-ERR-MSG 16, 17) - NUMERIC AND EQUAL TO     *
+007230*  THE CAMPGROUND'S NIGHTLY RATE TIMES THE (POSSIBLY CORRECTED)   *
+007240*  STAY LENGTH.  2300-EDIT-CAMPGROUND HAS ALREADY RE-READ THE     *
+007250*  CAMPGROUND MASTER FOR RSV-IN-CAMPGROUND, SO CM-NIGHTLY-RATE IS *
+007260*  THE RATE FOR WHATEVER CAMPGROUND IS NOW ON THE RESERVATION.    *
+007270*****************************************************************
+007280 2700-EDIT-AMOUNT.
+007290     IF RSV-IN-AMOUNT IS NOT NUMERIC
+007300         MOVE 16 TO RSV-ERROR-NUMBER
+007310         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+007320         SET RSV-DATA-INVALID TO TRUE
+007330         GO TO 2000-EXIT
+007340     END-IF.
+007350
+007360     COMPUTE RSV-EXPECTED-AMOUNT
+007370         = CM-NIGHTLY-RATE * RSV-IN-STAY-N.
+007380     IF RSV-IN-AMOUNT-N NOT = RSV-EXPECTED-AMOUNT
+007390         MOVE 17 TO RSV-ERROR-NUMBER
+007400         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+007410         SET RSV-DATA-INVALID TO TRUE
+007420         GO TO 2000-EXIT
+007430     END-IF.
+007440 2700-EXIT.
+007450     EXIT.
+007460
+007470*****************************************************************
+007480*  2800-EDIT-CREDIT-CARD (T-ERR-MSG 18-27) - SAME FORMAT AND      *
+007490*  EXPIRATION EDITS COBLSC01 APPLIES AT BOOKING TIME               *
+007500*****************************************************************
+007510 2800-EDIT-CREDIT-CARD.
+007520     IF RSV-IN-CARD-TYPE NOT = "V" AND NOT = "M" AND NOT = "A"
+007530        AND NOT = "C"
+007540         MOVE 18 TO RSV-ERROR-NUMBER
+007550         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+007560         SET RSV-DATA-INVALID TO TRUE
+007570         GO TO 2000-EXIT
+007580     END-IF.
+007590
+007600*    A CASH PAYMENT HAS NO CARD NUMBER OR EXPIRATION TO EDIT AND
+007610*    IS NEVER SENT TO THE CARD PROCESSOR.
+007620     IF RSV-IN-CARD-TYPE = "C"
+007630         GO TO 2800-EXIT
+007640     END-IF.
+007650
+007660     IF RSV-IN-CARD-NUMBER IS NOT NUMERIC
+007670         MOVE 19 TO RSV-ERROR-NUMBER
+007680         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+007690         SET RSV-DATA-INVALID TO TRUE
+007700         GO TO 2000-EXIT
+007710     END-IF.
+007720
+007730     IF RSV-IN-EXP-MONTH IS NOT NUMERIC
+007740        OR RSV-IN-EXP-YEAR IS NOT NUMERIC
+007750         MOVE 20 TO RSV-ERROR-NUMBER
+007760         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+007770         SET RSV-DATA-INVALID TO TRUE
+007780         GO TO 2000-EXIT
+007790     END-IF.
+007800
+007810     IF RSV-IN-EXP-MONTH-N < 1 OR > 12
+007820         MOVE 21 TO RSV-ERROR-NUMBER
+007830         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+007840         SET RSV-DATA-INVALID TO TRUE
+007850         GO TO 2000-EXIT
+007860     END-IF.
+007870
+007880     IF RSV-IN-EXP-YEAR-N < RSV-CURR-YEAR
+007890         MOVE 22 TO RSV-ERROR-NUMBER
+007900         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+007910         SET RSV-DATA-INVALID TO TRUE
+007920         GO TO 2000-EXIT
+007930     END-IF.
+007940
+007950     IF RSV-IN-EXP-YEAR-N = RSV-CURR-YEAR
+007960        AND RSV-IN-EXP-MONTH-N < RSV-CURR-MONTH
+007970         MOVE 27 TO RSV-ERROR-NUMBER
+007980         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+007990         SET RSV-DATA-INVALID TO TRUE
+008000         GO TO 2000-EXIT
+008010     END-IF.
+008020 2800-EXIT.
+008030     EXIT.
+008040
+008050*****************************************************************
+008060*  2850-AUTHORIZE-CREDIT-CARD (T-ERR-MSG 31) - RE-RUNS THE CARD   *
+008070*  PROCESSOR CALL ANY TIME A CORRECTION LEAVES A CARD ON THE      *
+008080*  RESERVATION, SINCE THE ORIGINAL AUTHORIZATION WAS FOR WHATEVER *
+008090*  CARD NUMBER AND AMOUNT WERE ON FILE BEFORE THE CORRECTION.     *
+008100*****************************************************************
+008110 2850-AUTHORIZE-CREDIT-CARD.
+008120     MOVE SPACE TO RSV-CARD-AUTH-STATUS.
+008130     IF RSV-IN-CARD-TYPE = "C"
+008140         GO TO 2850-EXIT
+008150     END-IF.
+008160     CALL 'CARDAUTH' USING RSV-IN-CARD-NUMBER-N
+008170                           RSV-IN-AMOUNT-N
+008180                           RSV-CARD-AUTH-STATUS
+008190                           RSV-CARD-AUTH-CODE.
+008200     IF RSV-CARD-DECLINED
+008210         MOVE 31 TO RSV-ERROR-NUMBER
+008220         PERFORM 8100-DISPLAY-ERROR THRU 8100-EXIT
+008230         SET RSV-DATA-INVALID TO TRUE
+008240         GO TO 2000-EXIT
+008250     END-IF.
+008260 2850-EXIT.
+008270     EXIT.
+008280
+008290*****************************************************************
+008300*  2900-ASK-CONTINUE                                             *
+008310*****************************************************************
+008320 2900-ASK-CONTINUE.
+008330     DISPLAY RSV-CONTINUE-SCREEN.
+008340     ACCEPT RSV-CONTINUE-SCREEN.
+008350     IF RSV-DO-NOT-CONTINUE
+008360         MOVE 'Y' TO RSV-EOJ-SWITCH
+008370     END-IF.
+008380 2900-EXIT.
+008390     EXIT.
+008400
+008410*****************************************************************
+008420*  3000-CANCEL-RESERVATION - MARK THE RECORD CANCELLED AND LOG IT *
+008430*****************************************************************
+008440 3000-CANCEL-RESERVATION.
+008450     SET RES-CANCELLED         TO TRUE.
+008460     MOVE RSV-OPERATOR-ID      TO RES-OPERATOR-ID.
+008470     MOVE RSV-CURRENT-DATE-N   TO RES-LAST-CHANGE-DATE.
+008480     REWRITE RESERVATION-RECORD
+008490         INVALID KEY
+008500             DISPLAY "UNABLE TO REWRITE RESERVATION RECORD"
+008510     END-REWRITE.
+008520     MOVE "RESERVATION CANCELLED" TO RSV-MAINT-ACTION-DESC.
+008530     PERFORM 8160-LOG-MAINTENANCE THRU 8160-EXIT.
+008540 3000-EXIT.
+008550     EXIT.
+008560
+008570*****************************************************************
+008580*  3100-UPDATE-RESERVATION - IF THE CAMPGROUND, SITE, OR ARRIVAL   *
+008590*  DATE CHANGED, RES-KEY CHANGED TOO, WHICH A REWRITE CANNOT DO -  *
+008591*  3110/3120 CANCEL THE OLD-KEY RECORD AND WRITE A NEW ONE.        *
+008592*  OTHERWISE THE CORRECTED FIELDS GO DOWN WITH A PLAIN REWRITE,    *
+008593*  THE SAME AS BEFORE STAY TYPE, STAY LENGTH, AND DATES WERE       *
+008594*  CORRECTABLE.                                                   *
+008600*****************************************************************
+008610 3100-UPDATE-RESERVATION.
+008610*    SAVE THE PRE-CORRECTION AMOUNT AND ITS CHANGE DATE BEFORE
+008610*    3110/3120 OVERWRITE THE RECORD BUFFER, SO THE AMOUNT-
+008610*    CHANGE-DATE STAMP BELOW ONLY MOVES WHEN THE AMOUNT ITSELF
+008610*    ACTUALLY CHANGES.
+008610     MOVE RES-AMOUNT             TO RSV-OLD-AMOUNT-N.
+008610     MOVE RES-AMOUNT-CHANGE-DATE TO RSV-OLD-AMOUNT-CHG-DATE.
+008611     IF RSV-KEY-CHANGED
+008612         PERFORM 3110-CANCEL-OLD-KEY-RECORD THRU 3110-EXIT
+008613         PERFORM 3120-WRITE-NEW-KEY-RECORD THRU 3120-EXIT
+008614     ELSE
+008615         MOVE RSV-IN-STAY-TYPE        TO RES-STAY-TYPE
+008616         MOVE RSV-IN-STAY-N           TO RES-STAY
+008617         MOVE RSV-REQUESTED-DEPARTURE TO RES-DEPARTURE-DATE
+008620         MOVE RSV-IN-LAST-NAME     TO RES-LAST-NAME
+008630         MOVE RSV-IN-FIRST-NAME    TO RES-FIRST-NAME
+008640         MOVE RSV-IN-PHONE         TO RES-PHONE
+008650         MOVE RSV-IN-AMOUNT-N      TO RES-AMOUNT
+008651         IF RSV-IN-AMOUNT-N NOT = RSV-OLD-AMOUNT-N
+008652             MOVE RSV-CURRENT-DATE-N   TO RES-AMOUNT-CHANGE-DATE
+008653         ELSE
+008654             MOVE RSV-OLD-AMOUNT-CHG-DATE
+008654                 TO RES-AMOUNT-CHANGE-DATE
+008655         END-IF
+008660         MOVE RSV-IN-CARD-TYPE     TO RES-CARD-TYPE
+008670         IF RSV-IN-CARD-TYPE = "C"
+008680             MOVE ZERO TO RES-CARD-NUMBER
+008690             MOVE ZERO TO RES-EXP-YEAR
+008700             MOVE ZERO TO RES-EXP-MONTH
+008710         ELSE
+008720             MOVE RSV-IN-CARD-NUMBER-N TO RES-CARD-NUMBER
+008730             MOVE RSV-IN-EXP-YEAR-N    TO RES-EXP-YEAR
+008740             MOVE RSV-IN-EXP-MONTH-N   TO RES-EXP-MONTH
+008750         END-IF
+008760         MOVE RSV-CARD-AUTH-STATUS TO RES-CARD-AUTH-STATUS
+008770         MOVE RSV-CARD-AUTH-CODE   TO RES-CARD-AUTH-CODE
+008780         MOVE RSV-OPERATOR-ID      TO RES-OPERATOR-ID
+008790         MOVE RSV-CURRENT-DATE-N   TO RES-LAST-CHANGE-DATE
+008800         REWRITE RESERVATION-RECORD
+008810             INVALID KEY
+008820                 DISPLAY "UNABLE TO REWRITE RESERVATION RECORD"
+008830         END-REWRITE
+008831     END-IF.
+008840     MOVE "RESERVATION CORRECTED" TO RSV-MAINT-ACTION-DESC.
+008850     PERFORM 8160-LOG-MAINTENANCE THRU 8160-EXIT.
+008860 3100-EXIT.
+008870     EXIT.
+008880
+008881*****************************************************************
+008882*  3110-CANCEL-OLD-KEY-RECORD - RESERVATION-RECORD STILL HOLDS THE *
+008883*  RECORD AS 2150-FIND-RESERVATION READ IT, UNDER ITS OLD KEY, SO  *
+008884*  THIS IS A PLAIN REWRITE WITH RES-STATUS SET TO CANCELLED - THE  *
+008885*  SAME AS 3000-CANCEL-RESERVATION - BEFORE 3120 CLAIMS THE NEW    *
+008886*  KEY.  THE OLD FIELD VALUES ARE LEFT ON THE CANCELLED RECORD SO  *
+008887*  THE AUDIT TRAIL SHOWS WHAT THE RESERVATION USED TO BE.          *
+008888*****************************************************************
+008889 3110-CANCEL-OLD-KEY-RECORD.
+008890     SET RES-CANCELLED         TO TRUE.
+008891     MOVE RSV-OPERATOR-ID      TO RES-OPERATOR-ID.
+008892     MOVE RSV-CURRENT-DATE-N   TO RES-LAST-CHANGE-DATE.
+008893     REWRITE RESERVATION-RECORD
+008894         INVALID KEY
+008895             DISPLAY "UNABLE TO REWRITE RESERVATION RECORD"
+008896     END-REWRITE.
+008897 3110-EXIT.
+008898     EXIT.
+008899
+008900*****************************************************************
+008901*  3120-WRITE-NEW-KEY-RECORD - BUILDS A FRESH RECORD UNDER THE     *
+008902*  CORRECTED CAMPGROUND/SITE/ARRIVAL-DATE KEY.  A CANCELLED        *
+008903*  RESERVATION AT THAT EXACT KEY DOES NOT FREE IT ON THIS FILE     *
+008904*  ORGANIZATION, SO A STALE CANCELLED RECORD SITTING ON THE NEW    *
+008905*  KEY IS SUPERSEDED WITH A REWRITE RATHER THAN A SECOND WRITE,    *
+008906*  WHICH THE FILE WOULD REJECT AS A DUPLICATE - THE SAME PATTERN   *
+008907*  COBLSC01 AND COBLSC04 USE WHEN THEY FIRST BOOK A RESERVATION.   *
+008908*****************************************************************
+008909 3120-WRITE-NEW-KEY-RECORD.
+008910     MOVE RSV-IN-CAMPGROUND     TO RES-CAMPGROUND-NAME.
+008911     MOVE RSV-IN-SITE           TO RES-SITE.
+008912     MOVE RSV-REQUESTED-ARRIVAL TO RES-ARRIVAL-DATE.
+008913     MOVE 'N' TO RSV-SUPERSEDE-SWITCH.
+008914     READ RESERVATION-FILE
+008915         INVALID KEY
+008916             CONTINUE
+008917         NOT INVALID KEY
+008918             IF RES-CANCELLED
+008919                 SET RSV-SUPERSEDE TO TRUE
+008920             END-IF
+008921     END-READ.
+008922
+008923     MOVE SPACES TO RESERVATION-RECORD.
+008924     MOVE RSV-IN-CAMPGROUND       TO RES-CAMPGROUND-NAME.
+008925     MOVE RSV-IN-SITE             TO RES-SITE.
+008926     MOVE RSV-IN-STAY-TYPE        TO RES-STAY-TYPE.
+008927     MOVE RSV-IN-STAY-N           TO RES-STAY.
+008928     MOVE RSV-REQUESTED-ARRIVAL   TO RES-ARRIVAL-DATE.
+008929     MOVE RSV-REQUESTED-DEPARTURE TO RES-DEPARTURE-DATE.
+008930     MOVE RSV-IN-LAST-NAME        TO RES-LAST-NAME.
+008931     MOVE RSV-IN-FIRST-NAME       TO RES-FIRST-NAME.
+008932     MOVE RSV-IN-PHONE            TO RES-PHONE.
+008933     MOVE RSV-IN-AMOUNT-N         TO RES-AMOUNT.
+008933     IF RSV-IN-AMOUNT-N NOT = RSV-OLD-AMOUNT-N
+008933         MOVE RSV-CURRENT-DATE-N      TO RES-AMOUNT-CHANGE-DATE
+008933     ELSE
+008933         MOVE RSV-OLD-AMOUNT-CHG-DATE TO RES-AMOUNT-CHANGE-DATE
+008933     END-IF.
+008934     MOVE RSV-IN-CARD-TYPE        TO RES-CARD-TYPE.
+008935     IF RSV-IN-CARD-TYPE = "C"
+008936         MOVE ZERO TO RES-CARD-NUMBER
+008937         MOVE ZERO TO RES-EXP-YEAR
+008938         MOVE ZERO TO RES-EXP-MONTH
+008939     ELSE
+008940         MOVE RSV-IN-CARD-NUMBER-N TO RES-CARD-NUMBER
+008941         MOVE RSV-IN-EXP-YEAR-N    TO RES-EXP-YEAR
+008942         MOVE RSV-IN-EXP-MONTH-N   TO RES-EXP-MONTH
+008943     END-IF.
+008944     MOVE RSV-CARD-AUTH-STATUS TO RES-CARD-AUTH-STATUS.
+008945     MOVE RSV-CARD-AUTH-CODE   TO RES-CARD-AUTH-CODE.
+008946     SET RES-ACTIVE            TO TRUE.
+008947     MOVE RSV-OPERATOR-ID      TO RES-OPERATOR-ID.
+008948     MOVE RSV-CURRENT-DATE-N   TO RES-LAST-CHANGE-DATE.
+008949
+008950     IF RSV-SUPERSEDE
+008951         REWRITE RESERVATION-RECORD
+008952             INVALID KEY
+008953                 DISPLAY "UNABLE TO REWRITE RESERVATION RECORD"
+008954         END-REWRITE
+008955     ELSE
+008956         WRITE RESERVATION-RECORD
+008957             INVALID KEY
+008958                 DISPLAY "UNABLE TO WRITE RESERVATION RECORD"
+008959         END-WRITE
+008960     END-IF.
+008961 3120-EXIT.
+008962     EXIT.
+008963
+008890*****************************************************************
+008900*  8100-DISPLAY-ERROR - SHOW THE MESSAGE FOR RSV-ERROR-NUMBER    *
+008910*****************************************************************
+008920 8100-DISPLAY-ERROR.
+008930     MOVE T-ERR-MSG(RSV-ERROR-NUMBER) TO RSV-DISPLAY-MSG.
+008940     DISPLAY RSV-MESSAGE-SCREEN.
+008950 8100-EXIT.
+008960     EXIT.
+008970
+008980*****************************************************************
+008990*  8160-LOG-MAINTENANCE - WRITE AN AUDIT RECORD FOR A             *
+009000*  CANCELLATION OR CORRECTION.  SHARES AUDIT-FILE WITH COBLSC01,  *
+009010*  WHICH LOGS REJECTIONS THE SAME WAY WITH A REAL T-ERR-MSG       *
+009020*  NUMBER; AUD-ERROR-NUMBER ZERO HERE MEANS "NOT A REJECTION -    *
+009030*  A MAINTENANCE ACTION," WITH THE ACTION TAKEN IN THE MESSAGE    *
+009040*  TEXT FIELD INSTEAD.                                            *
+009050*****************************************************************
+009060 8160-LOG-MAINTENANCE.
+009070     MOVE SPACES              TO AUDIT-RECORD.
+009080     MOVE RES-CAMPGROUND-NAME TO AUD-CAMPGROUND-NAME.
+009090     MOVE RES-SITE            TO AUD-SITE.
+009100     ACCEPT AUD-AUDIT-DATE FROM DATE YYYYMMDD.
+009110     ACCEPT AUD-AUDIT-TIME FROM TIME.
+009120     MOVE RSV-OPERATOR-ID     TO AUD-OPERATOR-ID.
+009130     MOVE ZERO                TO AUD-ERROR-NUMBER.
+009140     MOVE RSV-MAINT-ACTION-DESC TO AUD-ERROR-MESSAGE.
+009150     WRITE AUDIT-RECORD.
+009160 8160-EXIT.
+009170     EXIT.
+009171
+009172*****************************************************************
+009173*  8200-CHECK-LEAP-YEAR - SETS RSV-LEAP-YEAR-SWITCH FOR THE      *
+009174*  ARRIVAL YEAR.  A YEAR IS A LEAP YEAR WHEN IT DIVIDES BY 4     *
+009175*  AND (DOES NOT DIVIDE BY 100 OR DOES DIVIDE BY 400).           *
+009176*****************************************************************
+009177 8200-CHECK-LEAP-YEAR.
+009178     SET RSV-NOT-LEAP-YEAR TO TRUE.
+009179     DIVIDE RSV-IN-ARR-YEAR-N BY 4
+009180         GIVING RSV-DIVIDE-QUOTIENT
+009181         REMAINDER RSV-DIVIDE-REMAINDER.
+009182     IF RSV-DIVIDE-REMAINDER = 0
+009183         DIVIDE RSV-IN-ARR-YEAR-N BY 100
+009184             GIVING RSV-DIVIDE-QUOTIENT
+009185             REMAINDER RSV-DIVIDE-REMAINDER
+009186         IF RSV-DIVIDE-REMAINDER NOT = 0
+009187             SET RSV-LEAP-YEAR TO TRUE
+009188         ELSE
+009189             DIVIDE RSV-IN-ARR-YEAR-N BY 400
+009190                 GIVING RSV-DIVIDE-QUOTIENT
+009191                 REMAINDER RSV-DIVIDE-REMAINDER
+009192             IF RSV-DIVIDE-REMAINDER = 0
+009193                 SET RSV-LEAP-YEAR TO TRUE
+009194             END-IF
+009195         END-IF
+009196     END-IF.
+009197 8200-EXIT.
+009198     EXIT.
+009199
+009200*****************************************************************
+009201*  8210-CHECK-DEP-LEAP-YEAR - SAME LEAP YEAR TEST AS 8200, BUT     *
+009202*  FOR THE DEPARTURE YEAR, WHICH CAN ROLL PAST THE ARRIVAL YEAR    *
+009203*  ON A SEASONAL STAY THAT RUNS INTO NEXT JANUARY.                *
+009204*****************************************************************
+009205 8210-CHECK-DEP-LEAP-YEAR.
+009206     SET RSV-NOT-LEAP-YEAR TO TRUE.
+009207     DIVIDE RSV-REQ-DEP-YEAR BY 4
+009208         GIVING RSV-DIVIDE-QUOTIENT
+009209         REMAINDER RSV-DIVIDE-REMAINDER.
+009210     IF RSV-DIVIDE-REMAINDER = 0
+009211         DIVIDE RSV-REQ-DEP-YEAR BY 100
+009212             GIVING RSV-DIVIDE-QUOTIENT
+009213             REMAINDER RSV-DIVIDE-REMAINDER
+009214         IF RSV-DIVIDE-REMAINDER NOT = 0
+009215             SET RSV-LEAP-YEAR TO TRUE
+009216         ELSE
+009217             DIVIDE RSV-REQ-DEP-YEAR BY 400
+009218                 GIVING RSV-DIVIDE-QUOTIENT
+009219                 REMAINDER RSV-DIVIDE-REMAINDER
+009220             IF RSV-DIVIDE-REMAINDER = 0
+009221                 SET RSV-LEAP-YEAR TO TRUE
+009222             END-IF
+009223         END-IF
+009224     END-IF.
+009225 8210-EXIT.
+009226     EXIT.
+009227
+009228*****************************************************************
+009229*  8300-COMPUTE-DEPARTURE-DATE - ARRIVAL PLUS THE LENGTH OF STAY,  *
+009230*  CARRYING INTO LATER MONTHS (AND YEARS) AS NEEDED SO A STAY     *
+009231*  THAT CROSSES A MONTH OR YEAR BOUNDARY - INCLUDING A LEAP        *
+009232*  FEBRUARY - LANDS ON A REAL CALENDAR DATE INSTEAD OF AN         *
+009233*  OUT-OF-RANGE DAY OF MONTH.                                     *
+009234*****************************************************************
+009235 8300-COMPUTE-DEPARTURE-DATE.
+009236     MOVE RSV-IN-ARR-YEAR-N  TO RSV-REQ-ARR-YEAR.
+009237     MOVE RSV-IN-ARR-MONTH-N TO RSV-REQ-ARR-MONTH.
+009238     MOVE RSV-IN-ARR-DAY-N   TO RSV-REQ-ARR-DAY.
+009239     MOVE RSV-IN-ARR-YEAR-N  TO RSV-REQ-DEP-YEAR.
+009240     MOVE RSV-IN-ARR-MONTH-N TO RSV-REQ-DEP-MONTH.
+009241*    A SEASONAL STAY CAN RUN WELL PAST 99 DAYS, SO THE RAW SUM
+009242*    IS COMPUTED INTO A WIDE INTERMEDIATE, NOT DIRECTLY INTO THE
+009243*    2-DIGIT RSV-REQ-DEP-DAY, SO IT CANNOT TRUNCATE BEFORE THE
+009244*    CARRY LOOP HAS A CHANCE TO ROLL IT INTO LATER MONTHS.
+009245     COMPUTE RSV-RAW-DEP-DAY = RSV-IN-ARR-DAY-N + RSV-IN-STAY-N.
+009246
+009247     MOVE 'N' TO RSV-CARRY-DONE-SWITCH.
+009248     PERFORM 8310-CARRY-DEPARTURE-DATE THRU 8310-EXIT
+009249         UNTIL RSV-CARRY-DONE.
+009250     MOVE RSV-RAW-DEP-DAY TO RSV-REQ-DEP-DAY.
+009251 8300-EXIT.
+009252     EXIT.
+009253
+009254*****************************************************************
+009255*  8310-CARRY-DEPARTURE-DATE - IF THE DEPARTURE DAY RUNS PAST     *
+009256*  THE END OF ITS MONTH, DROP BACK BY THAT MONTH'S LENGTH AND     *
+009257*  ADVANCE TO THE NEXT MONTH (ROLLING THE YEAR AT DECEMBER),      *
+009258*  THEN CHECK AGAIN - A LONG SEASONAL STAY CAN CROSS MORE THAN    *
+009259*  ONE MONTH BOUNDARY.                                            *
+009260*****************************************************************
+009261 8310-CARRY-DEPARTURE-DATE.
+009262     PERFORM 8320-GET-DEP-MONTH-LENGTH THRU 8320-EXIT.
+009263     IF RSV-RAW-DEP-DAY > RSV-DAYS-IN-MONTH
+009264         SUBTRACT RSV-DAYS-IN-MONTH FROM RSV-RAW-DEP-DAY
+009265         ADD 1 TO RSV-REQ-DEP-MONTH
+009266         IF RSV-REQ-DEP-MONTH > 12
+009267             MOVE 1 TO RSV-REQ-DEP-MONTH
+009268             ADD 1 TO RSV-REQ-DEP-YEAR
+009269         END-IF
+009270     ELSE
+009271         SET RSV-CARRY-DONE TO TRUE
+009272     END-IF.
+009273 8310-EXIT.
+009274     EXIT.
+009275
+009276*****************************************************************
+009277*  8320-GET-DEP-MONTH-LENGTH - HOW MANY DAYS ARE IN THE CURRENT   *
+009278*  DEPARTURE MONTH, INCLUDING A LEAP-YEAR FEBRUARY.               *
+009279*****************************************************************
+009280 8320-GET-DEP-MONTH-LENGTH.
+009281     IF RSV-DEP-30-DAY-MO
+009282         MOVE 30 TO RSV-DAYS-IN-MONTH
+009283     ELSE
+009284         IF RSV-DEP-31-DAY-MO
+009285             MOVE 31 TO RSV-DAYS-IN-MONTH
+009285         ELSE
+009286             PERFORM 8210-CHECK-DEP-LEAP-YEAR THRU 8210-EXIT
+009287             IF RSV-LEAP-YEAR
+009288                 MOVE 29 TO RSV-DAYS-IN-MONTH
+009289             ELSE
+009290                 MOVE 28 TO RSV-DAYS-IN-MONTH
+009291             END-IF
+009292         END-IF
+009293     END-IF.
+009294 8320-EXIT.
+009295     EXIT.
+009296
+009300*****************************************************************
+009301*  9000-TERMINATE - CLOSE FILES                                 *
+009210*****************************************************************
+009220 9000-TERMINATE.
+009230     CLOSE CAMPGROUND-MASTER-FILE.
+009240     CLOSE RESERVATION-FILE.
+009250     CLOSE AUDIT-FILE.
+009260 9000-EXIT.
+009270     EXIT.
