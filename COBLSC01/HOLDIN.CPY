@@ -0,0 +1,35 @@
+000100*****************************************************************
+000110*  HOLDIN.CPY                                                   *
+000120*  RESERVATION HOLDING RECORD LAYOUT                            *
+000130*                                                                *
+000140*  ONE RECORD PER MAIL-IN OR PHONE RESERVATION REQUEST, KEYED    *
+000150*  UP DURING THE DAY AND RUN THROUGH THE OVERNIGHT LOAD          *
+000160*  (COBLSC04).  THE FIELDS MATCH COBLSC01'S ENTRY SCREEN SO THE  *
+000170*  SAME EDITS APPLY.  HLD-SEQ-NO IS THE HOLDING FILE'S OWN       *
+000180*  RECORD NUMBER, WRITTEN IN ORDER AS REQUESTS ARE KEYED, AND    *
+000190*  IS WHAT THE CHECKPOINT FILE REMEMBERS ACROSS A RESTART.       *
+000200*                                                                *
+000210*  MOD-LOG                                                       *
+000220*  DATE       BY   DESCRIPTION                                   *
+000230*  ---------- ---- ------------------------------------------    *
+000240*  2026-08-09 RLH  ORIGINAL RECORD LAYOUT.                        *
+000250*****************************************************************
+000260 01  HOLDING-RECORD.
+000270     05  HLD-SEQ-NO                  PIC 9(08).
+000280     05  HLD-OPERATOR-ID             PIC X(08).
+000290     05  HLD-CAMPGROUND              PIC X(20).
+000300     05  HLD-SITE                    PIC X(03).
+000310     05  HLD-STAY-TYPE               PIC X(01).
+000320     05  HLD-STAY                    PIC X(03).
+000330     05  HLD-ARR-MONTH               PIC X(02).
+000340     05  HLD-ARR-DAY                 PIC X(02).
+000350     05  HLD-ARR-YEAR                PIC X(04).
+000360     05  HLD-LAST-NAME               PIC X(20).
+000370     05  HLD-FIRST-NAME              PIC X(15).
+000380     05  HLD-PHONE                   PIC X(10).
+000390     05  HLD-AMOUNT                  PIC X(07).
+000400     05  HLD-CARD-TYPE               PIC X(01).
+000410     05  HLD-CARD-NUMBER             PIC X(16).
+000420     05  HLD-EXP-MONTH               PIC X(02).
+000430     05  HLD-EXP-YEAR                PIC X(04).
+000440     05  FILLER                      PIC X(10).
