@@ -0,0 +1,63 @@
+000100*****************************************************************
+000110*  CARDAUTH                                                      *
+000120*****************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.    CARDAUTH.
+000150 AUTHOR.        R L HUTCHENS.
+000160 INSTALLATION.  PARK  BOARD  DATA  PROCESSING.
+000170 DATE-WRITTEN.  2026-08-09.
+000180 DATE-COMPILED.
+000190*****************************************************************
+000200*  PURPOSE.  CARD AUTHORIZATION SUBPROGRAM.  CALLED BY COBLSC01  *
+000210*  ONCE A CREDIT CARD HAS PASSED ITS FORMAT AND EXPIRATION       *
+000220*  EDITS.  RETURNS AN APPROVE/DECLINE STATUS AND AN              *
+000230*  AUTHORIZATION CODE FOR THE CALLER TO STORE ON THE             *
+000240*  RESERVATION RECORD.                                          *
+000250*                                                                *
+000260*  MOD-LOG                                                       *
+000270*  DATE       BY   DESCRIPTION                                   *
+000280*  ---------- ---- ------------------------------------------    *
+000290*  2026-08-09 RLH  ORIGINAL PROGRAM.                              *
+000300*****************************************************************
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 DATA DIVISION.
+000340 WORKING-STORAGE SECTION.
+000350 77  CA-DIVIDE-QUOTIENT          PIC 9(14) VALUE ZERO.
+000360 77  CA-DIVIDE-REMAINDER         PIC 9(01) VALUE ZERO.
+000370 77  CA-CODE-QUOTIENT            PIC 9(10) VALUE ZERO.
+000380 77  CA-CODE-REMAINDER           PIC 9(06) VALUE ZERO.
+000380
+000390 LINKAGE SECTION.
+000400 01  CA-CARD-NUMBER              PIC 9(16).
+000410 01  CA-AMOUNT                   PIC 9(05)V99.
+000420 01  CA-AUTH-STATUS              PIC X(01).
+000430     88  CA-APPROVED             VALUE 'A'.
+000440     88  CA-DECLINED             VALUE 'D'.
+000450 01  CA-AUTH-CODE                PIC X(06).
+000460
+000470 PROCEDURE DIVISION USING CA-CARD-NUMBER
+000480                          CA-AMOUNT
+000490                          CA-AUTH-STATUS
+000500                          CA-AUTH-CODE.
+000510*****************************************************************
+000520*  0000-MAINLINE - A CARD IS DECLINED WHEN ITS NUMBER DIVIDES    *
+000530*  EVENLY BY 10; THIS STANDS IN FOR THE REAL-TIME RESPONSE A     *
+000540*  CARD PROCESSOR WOULD RETURN.  THE AUTHORIZATION CODE IS THE   *
+000550*  LAST 6 DIGITS OF THE CARD NUMBER, WHICH STANDS IN FOR THE     *
+000560*  CODE A REAL PROCESSOR WOULD ASSIGN.                           *
+000570*****************************************************************
+000580 0000-MAINLINE.
+000590     DIVIDE CA-CARD-NUMBER BY 10
+000600         GIVING CA-DIVIDE-QUOTIENT
+000610         REMAINDER CA-DIVIDE-REMAINDER.
+000620     IF CA-DIVIDE-REMAINDER = 0
+000630         SET CA-DECLINED TO TRUE
+000640     ELSE
+000650         SET CA-APPROVED TO TRUE
+000660     END-IF.
+000670     DIVIDE CA-CARD-NUMBER BY 1000000
+000680         GIVING CA-CODE-QUOTIENT
+000690         REMAINDER CA-CODE-REMAINDER.
+000695     MOVE CA-CODE-REMAINDER TO CA-AUTH-CODE.
+000700     GOBACK.
