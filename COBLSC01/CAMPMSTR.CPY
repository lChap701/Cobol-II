@@ -0,0 +1,22 @@
+000100*****************************************************************
+000110*  CAMPMSTR.CPY                                                 *
+000120*  CAMPGROUND MASTER RECORD LAYOUT                              *
+000130*                                                                *
+000140*  HOLDS THE LIST OF VALID CAMPGROUNDS AS DATA SO THE PARK       *
+000150*  BOARD CAN ADD OR RETIRE A CAMPGROUND WITHOUT A PROGRAM        *
+000160*  CHANGE.  KEYED BY CAMPGROUND NAME SINCE THAT IS WHAT THE      *
+000170*  CLERK KEYS ON THE ENTRY SCREEN.                               *
+000180*                                                                *
+000190*  MOD-LOG                                                       *
+000200*  DATE       BY   DESCRIPTION                                   *
+000210*  ---------- ---- ------------------------------------------    *
+000220*  2026-08-09 RLH  ORIGINAL RECORD LAYOUT.                        *
+000230*****************************************************************
+000240 01  CAMPGROUND-MASTER-RECORD.
+000250     05  CM-CAMPGROUND-NAME          PIC X(20).
+000260     05  CM-CAMPGROUND-CODE          PIC X(02).
+000270     05  CM-ACTIVE-FLAG              PIC X(01).
+000280         88  CM-ACTIVE               VALUE 'Y'.
+000290         88  CM-INACTIVE             VALUE 'N'.
+000295     05  CM-NIGHTLY-RATE             PIC 9(03)V99.
+000300     05  FILLER                      PIC X(07).
