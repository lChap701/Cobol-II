@@ -0,0 +1,315 @@
+000100*****************************************************************
+000110*  COBLSC02                                                      *
+000120*****************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.    COBLSC02.
+000150 AUTHOR.        R L HUTCHENS.
+000160 INSTALLATION.  PARK  BOARD  DATA  PROCESSING.
+000170 DATE-WRITTEN.  2026-08-09.
+000180 DATE-COMPILED.
+000190*****************************************************************
+000200*  PURPOSE.  END-OF-DAY DEPOSIT REPORT.  BATCH PROGRAM THAT      *
+000210*  READS EVERY ACTIVE CAMPGROUND ON THE CAMPGROUND-MASTER FILE   *
+000220*  AND, FOR EACH ONE, SCANS THE RESERVATION FILE AND TOTALS THE  *
+000230*  AMOUNT COLLECTED BY PAYMENT TYPE - CASH, VISA, MASTERCARD,    *
+000240*  AND AMEX.  A GRAND TOTAL LINE FOLLOWS THE LAST CAMPGROUND.    *
+000250*                                                                *
+000260*  MOD-LOG                                                       *
+000270*  DATE       BY   DESCRIPTION                                   *
+000280*  ---------- ---- ------------------------------------------    *
+000290*  2026-08-09 RLH  ORIGINAL PROGRAM.                              *
+000295*  2026-08-09 RLH  SWITCHED THE DAILY TOTALS FILTER FROM           *
+000296*                  RES-LAST-CHANGE-DATE TO RES-AMOUNT-CHANGE-DATE  *
+000297*                  SO A CORRECTION THAT DOES NOT TOUCH RES-AMOUNT  *
+000298*                  NO LONGER PULLS THE WHOLE RESERVATION INTO      *
+000299*                  THAT DAY'S TOTALS A SECOND TIME.                *
+000300*****************************************************************
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT CAMPGROUND-MASTER-FILE ASSIGN TO "CAMPMSTR"
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS SEQUENTIAL
+000380         RECORD KEY IS CM-CAMPGROUND-NAME
+000390         FILE STATUS IS CM-FILE-STATUS.
+000400
+000410     SELECT RESERVATION-FILE ASSIGN TO "RESERVE"
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS DYNAMIC
+000440         RECORD KEY IS RES-KEY
+000450         FILE STATUS IS RES-FILE-STATUS.
+000460
+000470     SELECT DEPOSIT-REPORT-FILE ASSIGN TO "DEPOSIT"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS DR-FILE-STATUS.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  CAMPGROUND-MASTER-FILE.
+000540 COPY CAMPMSTR.CPY.
+000550
+000560 FD  RESERVATION-FILE.
+000570 COPY RESERV.CPY.
+000580
+000590 FD  DEPOSIT-REPORT-FILE.
+000600 01  DEPOSIT-REPORT-RECORD          PIC X(80).
+000610
+000620 WORKING-STORAGE SECTION.
+000630*****************************************************************
+000640*  SWITCHES AND FILE STATUS                                     *
+000650*****************************************************************
+000660 77  CM-FILE-STATUS              PIC X(02) VALUE ZERO.
+000670 77  RES-FILE-STATUS             PIC X(02) VALUE ZERO.
+000680 77  DR-FILE-STATUS              PIC X(02) VALUE ZERO.
+000690
+000700 77  DR-EOJ-SWITCH               PIC X(01) VALUE 'N'.
+000710     88  DR-EOJ                  VALUE 'Y'.
+000720
+000730 77  DR-CAMPGROUND-EOF-SWITCH    PIC X(01) VALUE 'N'.
+000740     88  DR-CAMPGROUND-EOF       VALUE 'Y'.
+000750
+000760 77  DR-RESERVATION-EOF-SWITCH   PIC X(01) VALUE 'N'.
+000770     88  DR-RESERVATION-EOF      VALUE 'Y'.
+000780
+000790 77  DR-RUN-DATE                 PIC 9(08) VALUE ZERO.
+000800
+000810*****************************************************************
+000820*  ONE CAMPGROUND'S RUNNING TOTALS, RESET AT THE START OF EACH   *
+000830*  CAMPGROUND AND ADDED INTO THE REPORT GRAND TOTALS AFTER IT    *
+000840*  PRINTS.                                                       *
+000850*****************************************************************
+000860 01  DR-CAMPGROUND-TOTALS.
+000870     05  DR-CASH-TOTAL           PIC 9(07)V99 VALUE ZERO.
+000880     05  DR-VISA-TOTAL           PIC 9(07)V99 VALUE ZERO.
+000890     05  DR-MASTERCARD-TOTAL     PIC 9(07)V99 VALUE ZERO.
+000900     05  DR-AMEX-TOTAL           PIC 9(07)V99 VALUE ZERO.
+000910     05  DR-CAMPGROUND-TOTAL     PIC 9(07)V99 VALUE ZERO.
+000920
+000930 01  DR-REPORT-TOTALS.
+000940     05  DR-REPORT-CASH-TOTAL        PIC 9(08)V99 VALUE ZERO.
+000950     05  DR-REPORT-VISA-TOTAL        PIC 9(08)V99 VALUE ZERO.
+000960     05  DR-REPORT-MASTERCARD-TOTAL  PIC 9(08)V99 VALUE ZERO.
+000970     05  DR-REPORT-AMEX-TOTAL        PIC 9(08)V99 VALUE ZERO.
+000980     05  DR-REPORT-GRAND-TOTAL       PIC 9(08)V99 VALUE ZERO.
+000990
+001000*****************************************************************
+001010*  REPORT LINES                                                 *
+001020*****************************************************************
+001030 01  DR-HEADING-1.
+001040     05  FILLER                  PIC X(28) VALUE SPACES.
+001050     05  FILLER                  PIC X(24)
+001060             VALUE "DAILY DEPOSIT REPORT".
+001070     05  FILLER                  PIC X(28) VALUE SPACES.
+001080
+001090 01  DR-HEADING-2.
+001100     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+001110     05  DR-H2-RUN-DATE          PIC 9(08).
+001120     05  FILLER                  PIC X(62) VALUE SPACES.
+001130
+001140 01  DR-COLUMN-HEADING.
+001150     05  FILLER                  PIC X(20) VALUE "CAMPGROUND".
+001160     05  FILLER                  PIC X(12) VALUE "CASH".
+001170     05  FILLER                  PIC X(12) VALUE "VISA".
+001180     05  FILLER                  PIC X(12) VALUE "MASTERCARD".
+001190     05  FILLER                  PIC X(12) VALUE "AMEX".
+001200     05  FILLER                  PIC X(12) VALUE "TOTAL".
+001210
+001220 01  DR-DETAIL-LINE.
+001230     05  DR-D-CAMPGROUND         PIC X(20).
+001240     05  DR-D-CASH               PIC ZZZ,ZZ9.99.
+001250     05  FILLER                  PIC X(02).
+001260     05  DR-D-VISA               PIC ZZZ,ZZ9.99.
+001270     05  FILLER                  PIC X(02).
+001280     05  DR-D-MASTERCARD         PIC ZZZ,ZZ9.99.
+001290     05  FILLER                  PIC X(02).
+001300     05  DR-D-AMEX               PIC ZZZ,ZZ9.99.
+001310     05  FILLER                  PIC X(02).
+001320     05  DR-D-TOTAL              PIC ZZZ,ZZ9.99.
+001330
+001340 01  DR-GRAND-TOTAL-LINE.
+001350     05  DR-G-LABEL              PIC X(20) VALUE "GRAND TOTAL".
+001360     05  DR-G-CASH               PIC ZZ,ZZZ,ZZ9.99.
+001370     05  DR-G-VISA               PIC ZZ,ZZZ,ZZ9.99.
+001380     05  DR-G-MASTERCARD         PIC ZZ,ZZZ,ZZ9.99.
+001390     05  DR-G-AMEX               PIC ZZ,ZZZ,ZZ9.99.
+001400     05  DR-G-TOTAL              PIC ZZ,ZZZ,ZZ9.99.
+001410
+001420 PROCEDURE DIVISION.
+001430*****************************************************************
+001440*  0000-MAINLINE                                                *
+001450*****************************************************************
+001460 0000-MAINLINE.
+001470     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001480     PERFORM 2000-PROCESS-CAMPGROUND THRU 2000-EXIT
+001490         UNTIL DR-CAMPGROUND-EOF.
+001500     PERFORM 7000-PRINT-GRAND-TOTALS THRU 7000-EXIT.
+001510     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001520     STOP RUN.
+001530
+001540*****************************************************************
+001550*  1000-INITIALIZE - OPEN FILES, PRINT THE REPORT HEADING, AND   *
+001560*  PRIME THE CAMPGROUND-MASTER READ                              *
+001570*****************************************************************
+001580 1000-INITIALIZE.
+001590     OPEN INPUT CAMPGROUND-MASTER-FILE.
+001600     IF CM-FILE-STATUS NOT = "00"
+001610         DISPLAY "UNABLE TO OPEN CAMPGROUND MASTER FILE"
+001620         MOVE 'Y' TO DR-EOJ-SWITCH
+001630         MOVE 'Y' TO DR-CAMPGROUND-EOF-SWITCH
+001640         GO TO 1000-EXIT
+001650     END-IF.
+001660
+001670     OPEN INPUT RESERVATION-FILE.
+001680     IF RES-FILE-STATUS NOT = "00"
+001690         DISPLAY "UNABLE TO OPEN RESERVATION FILE"
+001700         MOVE 'Y' TO DR-EOJ-SWITCH
+001710         MOVE 'Y' TO DR-CAMPGROUND-EOF-SWITCH
+001720         GO TO 1000-EXIT
+001730     END-IF.
+001740
+001750     OPEN OUTPUT DEPOSIT-REPORT-FILE.
+001760     IF DR-FILE-STATUS NOT = "00"
+001770         DISPLAY "UNABLE TO OPEN DEPOSIT REPORT FILE"
+001780         MOVE 'Y' TO DR-EOJ-SWITCH
+001790         MOVE 'Y' TO DR-CAMPGROUND-EOF-SWITCH
+001800         GO TO 1000-EXIT
+001810     END-IF.
+001820
+001830     ACCEPT DR-RUN-DATE FROM DATE YYYYMMDD.
+001840     MOVE DR-RUN-DATE TO DR-H2-RUN-DATE.
+001850     WRITE DEPOSIT-REPORT-RECORD FROM DR-HEADING-1.
+001860     WRITE DEPOSIT-REPORT-RECORD FROM DR-HEADING-2.
+001870     WRITE DEPOSIT-REPORT-RECORD FROM DR-COLUMN-HEADING.
+001880
+001890     PERFORM 2100-READ-CAMPGROUND THRU 2100-EXIT.
+001900 1000-EXIT.
+001910     EXIT.
+001920
+001930*****************************************************************
+001940*  2000-PROCESS-CAMPGROUND - TOTAL AND PRINT ONE ACTIVE          *
+001950*  CAMPGROUND, THEN ADVANCE TO THE NEXT CAMPGROUND-MASTER RECORD *
+001960*****************************************************************
+001970 2000-PROCESS-CAMPGROUND.
+001980     IF CM-ACTIVE
+001990         PERFORM 2200-ACCUMULATE-CAMPGROUND THRU 2200-EXIT
+002000         PERFORM 2300-PRINT-CAMPGROUND-TOTALS THRU 2300-EXIT
+002010     END-IF.
+002020     PERFORM 2100-READ-CAMPGROUND THRU 2100-EXIT.
+002030 2000-EXIT.
+002040     EXIT.
+002050
+002060 2100-READ-CAMPGROUND.
+002070     READ CAMPGROUND-MASTER-FILE NEXT RECORD
+002080         AT END
+002090             SET DR-CAMPGROUND-EOF TO TRUE
+002100     END-READ.
+002110 2100-EXIT.
+002120     EXIT.
+002130
+002140*****************************************************************
+002150*  2200-ACCUMULATE-CAMPGROUND - SCAN THE RESERVATION FILE FOR    *
+002160*  THIS CAMPGROUND'S RECORDS.  RESERVATION-FILE IS KEYED BY      *
+002170*  CAMPGROUND, SITE, AND ARRIVAL DATE, SO A LOW-VALUES SITE AND  *
+002180*  DATE STARTS THE SCAN AT THE FIRST RECORD FOR THE CAMPGROUND.  *
+002190*****************************************************************
+002200 2200-ACCUMULATE-CAMPGROUND.
+002210     MOVE ZEROS TO DR-CAMPGROUND-TOTALS.
+002220     MOVE CM-CAMPGROUND-NAME TO RES-CAMPGROUND-NAME.
+002230     MOVE LOW-VALUES         TO RES-SITE.
+002240     MOVE ZEROS              TO RES-ARRIVAL-DATE.
+002250     START RESERVATION-FILE KEY IS NOT LESS THAN RES-KEY
+002260         INVALID KEY
+002270             GO TO 2200-EXIT
+002280     END-START.
+002290
+002300     MOVE 'N' TO DR-RESERVATION-EOF-SWITCH.
+002310     PERFORM 2250-SCAN-CAMPGROUND-RESERVATIONS THRU 2250-EXIT
+002320         UNTIL DR-RESERVATION-EOF.
+002330 2200-EXIT.
+002340     EXIT.
+002350
+002360 2250-SCAN-CAMPGROUND-RESERVATIONS.
+002370     READ RESERVATION-FILE NEXT RECORD
+002380         AT END
+002390             SET DR-RESERVATION-EOF TO TRUE
+002400             GO TO 2250-EXIT
+002410     END-READ.
+002420     IF RES-CAMPGROUND-NAME NOT = CM-CAMPGROUND-NAME
+002430         SET DR-RESERVATION-EOF TO TRUE
+002440         GO TO 2250-EXIT
+002450     END-IF.
+002460     IF RES-ACTIVE
+002465        AND RES-AMOUNT-CHANGE-DATE = DR-RUN-DATE
+002470         PERFORM 2260-ADD-TO-TOTALS THRU 2260-EXIT
+002480     END-IF.
+002490 2250-EXIT.
+002500     EXIT.
+002510
+002520*****************************************************************
+002530*  2260-ADD-TO-TOTALS (T-ERR-MSG N/A) - CASH IS PAYMENT TYPE C;  *
+002540*  V, M, AND A ARE VISA, MASTERCARD, AND AMEX.                   *
+002550*****************************************************************
+002560 2260-ADD-TO-TOTALS.
+002570     IF RES-CARD-TYPE = "C"
+002580         ADD RES-AMOUNT TO DR-CASH-TOTAL
+002590     ELSE
+002600         IF RES-CARD-TYPE = "V"
+002610             ADD RES-AMOUNT TO DR-VISA-TOTAL
+002620         ELSE
+002630             IF RES-CARD-TYPE = "M"
+002640                 ADD RES-AMOUNT TO DR-MASTERCARD-TOTAL
+002650             ELSE
+002660                 IF RES-CARD-TYPE = "A"
+002670                     ADD RES-AMOUNT TO DR-AMEX-TOTAL
+002680                 END-IF
+002690             END-IF
+002700         END-IF
+002710     END-IF.
+002720     ADD RES-AMOUNT TO DR-CAMPGROUND-TOTAL.
+002730 2260-EXIT.
+002740     EXIT.
+002750
+002760*****************************************************************
+002770*  2300-PRINT-CAMPGROUND-TOTALS - PRINT ONE CAMPGROUND'S LINE    *
+002780*  AND ROLL ITS TOTALS INTO THE REPORT GRAND TOTALS              *
+002790*****************************************************************
+002800 2300-PRINT-CAMPGROUND-TOTALS.
+002810     MOVE CM-CAMPGROUND-NAME TO DR-D-CAMPGROUND.
+002820     MOVE DR-CASH-TOTAL       TO DR-D-CASH.
+002830     MOVE DR-VISA-TOTAL       TO DR-D-VISA.
+002840     MOVE DR-MASTERCARD-TOTAL TO DR-D-MASTERCARD.
+002850     MOVE DR-AMEX-TOTAL       TO DR-D-AMEX.
+002860     MOVE DR-CAMPGROUND-TOTAL TO DR-D-TOTAL.
+002870     WRITE DEPOSIT-REPORT-RECORD FROM DR-DETAIL-LINE.
+002880
+002890     ADD DR-CASH-TOTAL       TO DR-REPORT-CASH-TOTAL.
+002900     ADD DR-VISA-TOTAL       TO DR-REPORT-VISA-TOTAL.
+002910     ADD DR-MASTERCARD-TOTAL TO DR-REPORT-MASTERCARD-TOTAL.
+002920     ADD DR-AMEX-TOTAL       TO DR-REPORT-AMEX-TOTAL.
+002930     ADD DR-CAMPGROUND-TOTAL TO DR-REPORT-GRAND-TOTAL.
+002940 2300-EXIT.
+002950     EXIT.
+002960
+002970*****************************************************************
+002980*  7000-PRINT-GRAND-TOTALS - ONE LINE TOTALING EVERY CAMPGROUND  *
+002990*****************************************************************
+003000 7000-PRINT-GRAND-TOTALS.
+003010     MOVE DR-REPORT-CASH-TOTAL       TO DR-G-CASH.
+003020     MOVE DR-REPORT-VISA-TOTAL       TO DR-G-VISA.
+003030     MOVE DR-REPORT-MASTERCARD-TOTAL TO DR-G-MASTERCARD.
+003040     MOVE DR-REPORT-AMEX-TOTAL       TO DR-G-AMEX.
+003050     MOVE DR-REPORT-GRAND-TOTAL      TO DR-G-TOTAL.
+003060     WRITE DEPOSIT-REPORT-RECORD FROM DR-GRAND-TOTAL-LINE.
+003070 7000-EXIT.
+003080     EXIT.
+003090
+003100*****************************************************************
+003110*  9000-TERMINATE - CLOSE FILES                                 *
+003120*****************************************************************
+003130 9000-TERMINATE.
+003140     CLOSE CAMPGROUND-MASTER-FILE.
+003150     CLOSE RESERVATION-FILE.
+003160     CLOSE DEPOSIT-REPORT-FILE.
+003170 9000-EXIT.
+003180     EXIT.
