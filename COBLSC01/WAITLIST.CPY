@@ -0,0 +1,35 @@
+000100*****************************************************************
+000110*  WAITLIST.CPY                                                 *
+000120*  WAITLIST RECORD LAYOUT                                       *
+000130*                                                                *
+000140*  ONE RECORD PER GUEST WAITING FOR A SITE THAT WAS UNAVAILABLE  *
+000150*  WHEN THEY CALLED.  KEYED BY CAMPGROUND, DESIRED ARRIVAL       *
+000160*  DATE, AND LAST NAME.  WL-DESIRED-SITE OF SPACES MEANS THE     *
+000170*  GUEST WILL TAKE ANY SITE IN THE CAMPGROUND.                   *
+000180*                                                                *
+000190*  MOD-LOG                                                       *
+000200*  DATE       BY   DESCRIPTION                                   *
+000210*  ---------- ---- ------------------------------------------    *
+000220*  2026-08-09 RLH  ORIGINAL RECORD LAYOUT.                        *
+000230*****************************************************************
+000240 01  WAITLIST-RECORD.
+000250     05  WL-KEY.
+000260         10  WL-CAMPGROUND-NAME      PIC X(20).
+000270         10  WL-ARRIVAL-DATE.
+000280             15  WL-ARR-YEAR         PIC 9(04).
+000290             15  WL-ARR-MONTH        PIC 9(02).
+000300             15  WL-ARR-DAY          PIC 9(02).
+000310         10  WL-LAST-NAME            PIC X(20).
+000320     05  WL-DESIRED-SITE             PIC X(03).
+000330     05  WL-DEPARTURE-DATE.
+000340         10  WL-DEP-YEAR             PIC 9(04).
+000350         10  WL-DEP-MONTH            PIC 9(02).
+000360         10  WL-DEP-DAY              PIC 9(02).
+000370     05  WL-FIRST-NAME               PIC X(15).
+000380     05  WL-PHONE                    PIC X(10).
+000390     05  WL-STATUS                   PIC X(01).
+000400         88  WL-WAITING              VALUE 'W'.
+000410         88  WL-NOTIFIED             VALUE 'N'.
+000420         88  WL-FILLED               VALUE 'F'.
+000430     05  WL-ADDED-DATE               PIC 9(08).
+000440     05  FILLER                      PIC X(10).
