@@ -1,7 +1,7 @@
       *  ERROR MESSAGES TABLE  *
        01  ERR-MSG-INFO.
-           05  FILLER          PIC X(63)   VALUE 
-       'CAMPGROUND NEEDS TO BE BUCK CREEK, HONEY CREEK, OR ISLAND VIEW'.
+           05  FILLER          PIC X(63)   VALUE
+       'CAMPGROUND IS NOT ON THE ACTIVE CAMPGROUND MASTER LIST'.
            05  FILLER          PIC X(63)   VALUE 
            'SITE MUST HAVE 1 LETTER AND 2 DIGITS'.
            05  FILLER          PIC X(63)   VALUE 
@@ -34,7 +34,7 @@
            05  FILLER          PIC X(63)   VALUE 
            'THE AMOUNT ENTERED IS INACCURATE FOR THAT SITE'.
            05  FILLER          PIC X(63)   VALUE 
-           'CREDIT CARD TYPE MUST BE V, M, OR A'.
+           'PAYMENT TYPE MUST BE V, M, A, OR C FOR CASH'.
            05  FILLER          PIC X(63)   VALUE 
            'CREDIT CARD NUMBER MUST BE NUMERIC'.
            05  FILLER          PIC X(63)   VALUE 
@@ -51,8 +51,22 @@
            'EXPIRATION MONTHS WITH 2 HAVE 29 DAYS WHEN ON A LEAP YEAR'.
            05  FILLER          PIC X(63)   VALUE 
         'EXPIRATION MONTHS WITH 2 HAVE 28 DAYS WHEN NOT ON A LEAP YEAR'.
-           05  FILLER          PIC X(63)   VALUE 
+           05  FILLER          PIC X(63)   VALUE
            'EXPIRATION DATE MUST BE GREATER THAN THE CURRENT DATE'.
-          
+           05  FILLER          PIC X(63)   VALUE
+        'THAT SITE IS ALREADY RESERVED FOR PART OF THE REQUESTED STAY'.
+           05  FILLER          PIC X(63)   VALUE
+           'STAY TYPE MUST BE S FOR SHORT-TERM OR L FOR SEASONAL'.
+           05  FILLER          PIC X(63)   VALUE
+           'A SEASONAL STAY MUST FALL WITHIN THE APRIL-OCTOBER SEASON'.
+           05  FILLER          PIC X(63)   VALUE
+           'THE CREDIT CARD WAS DECLINED BY THE CARD PROCESSOR'.
+           05  FILLER          PIC X(63)   VALUE
+           'PHONE NUMBER IS REQUIRED'.
+           05  FILLER          PIC X(63)   VALUE
+           'ACTION MUST BE C TO CANCEL OR U TO UPDATE'.
+           05  FILLER          PIC X(63)   VALUE
+           'A SEASONAL STAY MUST BE AT LEAST 12 DAYS'.
+
        01  ERR-MSG-TABLE REDEFINES ERR-MSG-INFO.
-           05  T-ERR-MSG       PIC X(63)   OCCURS 27.
\ No newline at end of file
+           05  T-ERR-MSG       PIC X(63)   OCCURS 34.
\ No newline at end of file
