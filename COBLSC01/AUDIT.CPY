@@ -0,0 +1,23 @@
+000100*****************************************************************
+000110*  AUDIT.CPY                                                    *
+000120*  REJECTION AUDIT TRAIL RECORD LAYOUT                          *
+000130*                                                                *
+000140*  ONE RECORD PER REJECTED ENTRY ON COBLSC01.  WRITTEN BY        *
+000150*  8150-WRITE-AUDIT-RECORD, THE SAME PLACE EVERY EDIT PARAGRAPH  *
+000160*  ALREADY GOES TO DISPLAY THE ERROR MESSAGE, SO NO EDIT CAN     *
+000170*  REJECT AN ENTRY WITHOUT ALSO LOGGING IT.                      *
+000180*                                                                *
+000190*  MOD-LOG                                                       *
+000200*  DATE       BY   DESCRIPTION                                   *
+000210*  ---------- ---- ------------------------------------------    *
+000220*  2026-08-09 RLH  ORIGINAL RECORD LAYOUT.                        *
+000230*****************************************************************
+000240 01  AUDIT-RECORD.
+000250     05  AUD-CAMPGROUND-NAME         PIC X(20).
+000260     05  AUD-SITE                    PIC X(03).
+000270     05  AUD-AUDIT-DATE              PIC 9(08).
+000280     05  AUD-AUDIT-TIME              PIC 9(08).
+000290     05  AUD-OPERATOR-ID             PIC X(08).
+000300     05  AUD-ERROR-NUMBER            PIC 9(02).
+000310     05  AUD-ERROR-MESSAGE           PIC X(63).
+000320     05  FILLER                      PIC X(10).
