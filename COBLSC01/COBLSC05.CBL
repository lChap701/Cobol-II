@@ -0,0 +1,297 @@
+000100*****************************************************************
+000110*  COBLSC05                                                      *
+000120*****************************************************************
+000130 IDENTIFICATION DIVISION.
+000140 PROGRAM-ID.    COBLSC05.
+000150 AUTHOR.        R L HUTCHENS.
+000160 INSTALLATION.  PARK  BOARD  DATA  PROCESSING.
+000170 DATE-WRITTEN.  2026-08-09.
+000180 DATE-COMPILED.
+000190*****************************************************************
+000200*  PURPOSE.  RELEASE WAITLIST.  BATCH PROGRAM THAT SCANS EVERY   *
+000210*  ENTRY STILL WAITING ON THE WAITLIST FILE AND CHECKS WHETHER   *
+000220*  THE RESERVATION FILE NOW SHOWS THAT SITE (OR, FOR AN "ANY     *
+000230*  SITE" ENTRY, THAT CAMPGROUND) OPEN FOR THE WAITLISTED DATES.  *
+000240*  A WAITLIST ENTRY THAT CLEARS IS MARKED NOTIFIED AND PRINTED   *
+000250*  ON A CALL LIST FOR THE GATE CLERK TO WORK.                    *
+000260*                                                                *
+000270*  AN "ANY SITE" ENTRY IS FLAGGED ONLY WHEN NOTHING ON THE       *
+000280*  RESERVATION FILE OVERLAPS ITS DATES ANYWHERE IN THE           *
+000290*  CAMPGROUND.  THIS CAMPGROUND HAS NO OTHER LIST OF WHICH SITES *
+000300*  EXIST, SO THAT IS THE CLOSEST THIS PROGRAM CAN COME TO        *
+000310*  PROVING A SITE IS OPEN WITHOUT ONE; A CAMPGROUND WITH SOME    *
+000320*  SITES BOOKED AND SOME OPEN FOR THOSE DATES STILL NEEDS THE    *
+000330*  CLERK TO PICK A SITE BY HAND.                                 *
+000340*                                                                *
+000350*  MOD-LOG                                                       *
+000360*  DATE       BY   DESCRIPTION                                   *
+000370*  ---------- ---- ------------------------------------------    *
+000380*  2026-08-09 RLH  ORIGINAL PROGRAM.                              *
+000390*****************************************************************
+000400 ENVIRONMENT DIVISION.
+000410 CONFIGURATION SECTION.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT WAITLIST-FILE ASSIGN TO "WAITLIST"
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS SEQUENTIAL
+000470         RECORD KEY IS WL-KEY
+000480         FILE STATUS IS WL-FILE-STATUS.
+000490
+000500     SELECT RESERVATION-FILE ASSIGN TO "RESERVE"
+000510         ORGANIZATION IS INDEXED
+000520         ACCESS MODE IS DYNAMIC
+000530         RECORD KEY IS RES-KEY
+000540         FILE STATUS IS RES-FILE-STATUS.
+000550
+000560     SELECT NOTIFY-FILE ASSIGN TO "NOTIFY"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS RW-FILE-STATUS.
+000590
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  WAITLIST-FILE.
+000630 COPY WAITLIST.CPY.
+000640
+000650 FD  RESERVATION-FILE.
+000660 COPY RESERV.CPY.
+000670
+000680 FD  NOTIFY-FILE.
+000690 01  NOTIFY-RECORD                  PIC X(80).
+000700
+000710 WORKING-STORAGE SECTION.
+000720*****************************************************************
+000730*  SWITCHES AND FILE STATUS                                     *
+000740*****************************************************************
+000750 77  WL-FILE-STATUS              PIC X(02) VALUE ZERO.
+000760 77  RES-FILE-STATUS             PIC X(02) VALUE ZERO.
+000770 77  RW-FILE-STATUS              PIC X(02) VALUE ZERO.
+000780
+000790 77  RW-EOJ-SWITCH               PIC X(01) VALUE 'N'.
+000800     88  RW-EOJ                  VALUE 'Y'.
+000810
+000820 77  RW-WAITLIST-EOF-SWITCH      PIC X(01) VALUE 'N'.
+000830     88  RW-WAITLIST-EOF         VALUE 'Y'.
+000840
+000850 77  RW-SCAN-DONE-SWITCH         PIC X(01) VALUE 'N'.
+000860     88  RW-SCAN-DONE            VALUE 'Y'.
+000870
+000880 77  RW-SITE-FREE-SWITCH         PIC X(01) VALUE 'Y'.
+000890     88  RW-SITE-FREE            VALUE 'Y'.
+000900     88  RW-SITE-NOT-FREE        VALUE 'N'.
+000910
+000920 77  RW-RUN-DATE                 PIC 9(08) VALUE ZERO.
+000921
+000922 77  RW-NOTIFIED-COUNT           PIC 9(05) VALUE ZERO.
+000930
+000940*****************************************************************
+000950*  REPORT LINES                                                 *
+000960*****************************************************************
+000970 01  RW-HEADING-1.
+000980     05  FILLER                  PIC X(28) VALUE SPACES.
+000990     05  FILLER                  PIC X(24)
+001000             VALUE "WAITLIST CALL LIST".
+001010     05  FILLER                  PIC X(28) VALUE SPACES.
+001020
+001030 01  RW-HEADING-2.
+001040     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+001050     05  RW-H2-RUN-DATE          PIC 9(08).
+001060     05  FILLER                  PIC X(62) VALUE SPACES.
+001070
+001080 01  RW-COLUMN-HEADING.
+001090     05  FILLER                  PIC X(20) VALUE "CAMPGROUND".
+001100     05  FILLER                  PIC X(05) VALUE "SITE".
+001110     05  FILLER                  PIC X(10) VALUE "ARRIVAL".
+001120     05  FILLER                  PIC X(20) VALUE "LAST NAME".
+001130     05  FILLER                  PIC X(15) VALUE "FIRST NAME".
+001140     05  FILLER                  PIC X(10) VALUE "PHONE".
+001150
+001160 01  RW-DETAIL-LINE.
+001170     05  RW-D-CAMPGROUND         PIC X(20).
+001180     05  RW-D-SITE               PIC X(05).
+001190     05  RW-D-ARR-MONTH          PIC 9(02).
+001200     05  FILLER                  PIC X(01) VALUE "/".
+001210     05  RW-D-ARR-DAY            PIC 9(02).
+001220     05  FILLER                  PIC X(01) VALUE "/".
+001230     05  RW-D-ARR-YEAR           PIC 9(04) VALUE ZERO.
+001250     05  RW-D-LAST-NAME          PIC X(20).
+001260     05  RW-D-FIRST-NAME         PIC X(15).
+001270     05  RW-D-PHONE              PIC X(10).
+001280
+001290 01  RW-NONE-LINE.
+001300     05  FILLER                  PIC X(30)
+001310             VALUE "NO WAITLIST ENTRIES CLEARED".
+001320
+001330 PROCEDURE DIVISION.
+001340*****************************************************************
+001350*  0000-MAINLINE                                                *
+001360*****************************************************************
+001370 0000-MAINLINE.
+001380     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001390     PERFORM 2000-PROCESS-WAITLIST THRU 2000-EXIT
+001400         UNTIL RW-WAITLIST-EOF.
+001410     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001420     STOP RUN.
+001430
+001440*****************************************************************
+001450*  1000-INITIALIZE - OPEN FILES, PRINT THE CALL LIST HEADING,    *
+001460*  AND PRIME THE WAITLIST READ                                  *
+001470*****************************************************************
+001480 1000-INITIALIZE.
+001490     OPEN I-O WAITLIST-FILE.
+001500     IF WL-FILE-STATUS = "35"
+001510         CLOSE WAITLIST-FILE
+001520         OPEN OUTPUT WAITLIST-FILE
+001530         CLOSE WAITLIST-FILE
+001540         OPEN I-O WAITLIST-FILE
+001550     END-IF.
+001560     IF WL-FILE-STATUS NOT = "00"
+001570         DISPLAY "UNABLE TO OPEN WAITLIST FILE"
+001580         MOVE 'Y' TO RW-EOJ-SWITCH
+001590         MOVE 'Y' TO RW-WAITLIST-EOF-SWITCH
+001600         GO TO 1000-EXIT
+001610     END-IF.
+001620
+001630     OPEN INPUT RESERVATION-FILE.
+001640     IF RES-FILE-STATUS NOT = "00"
+001650         DISPLAY "UNABLE TO OPEN RESERVATION FILE"
+001660         MOVE 'Y' TO RW-EOJ-SWITCH
+001670         MOVE 'Y' TO RW-WAITLIST-EOF-SWITCH
+001680         GO TO 1000-EXIT
+001690     END-IF.
+001700
+001710     OPEN OUTPUT NOTIFY-FILE.
+001720     IF RW-FILE-STATUS NOT = "00"
+001730         DISPLAY "UNABLE TO OPEN NOTIFY FILE"
+001740         MOVE 'Y' TO RW-EOJ-SWITCH
+001750         MOVE 'Y' TO RW-WAITLIST-EOF-SWITCH
+001760         GO TO 1000-EXIT
+001770     END-IF.
+001780
+001790     ACCEPT RW-RUN-DATE FROM DATE YYYYMMDD.
+001800     MOVE RW-RUN-DATE TO RW-H2-RUN-DATE.
+001810     WRITE NOTIFY-RECORD FROM RW-HEADING-1.
+001820     WRITE NOTIFY-RECORD FROM RW-HEADING-2.
+001830     WRITE NOTIFY-RECORD FROM RW-COLUMN-HEADING.
+001840
+001850     PERFORM 2100-READ-WAITLIST THRU 2100-EXIT.
+001860 1000-EXIT.
+001870     EXIT.
+001880
+001890*****************************************************************
+001900*  2000-PROCESS-WAITLIST - CHECK ONE WAITING ENTRY, THEN ADVANCE *
+001910*  TO THE NEXT WAITLIST RECORD                                  *
+001920*****************************************************************
+001930 2000-PROCESS-WAITLIST.
+001940     IF WL-WAITING
+001950         PERFORM 2200-CHECK-SITE-FREE THRU 2200-EXIT
+001960     END-IF.
+001970     PERFORM 2100-READ-WAITLIST THRU 2100-EXIT.
+001980 2000-EXIT.
+001990     EXIT.
+002000
+002010 2100-READ-WAITLIST.
+002020     READ WAITLIST-FILE NEXT RECORD
+002030         AT END
+002040             SET RW-WAITLIST-EOF TO TRUE
+002050     END-READ.
+002060 2100-EXIT.
+002070     EXIT.
+002080
+002090*****************************************************************
+002100*  2200-CHECK-SITE-FREE - SCAN THE RESERVATION FILE FOR THE      *
+002110*  WAITLISTED CAMPGROUND (AND SITE, WHEN ONE WAS ASKED FOR)      *
+002120*  STARTING AT THE FIRST QUALIFYING RECORD, LOW-VALUES IN THE    *
+002130*  SITE POSITION STANDING FOR "ANY SITE IN THE CAMPGROUND".      *
+002140*****************************************************************
+002150 2200-CHECK-SITE-FREE.
+002160     MOVE WL-CAMPGROUND-NAME TO RES-CAMPGROUND-NAME.
+002170     IF WL-DESIRED-SITE = SPACES
+002180         MOVE LOW-VALUES TO RES-SITE
+002190     ELSE
+002200         MOVE WL-DESIRED-SITE TO RES-SITE
+002210     END-IF.
+002220     MOVE ZEROS TO RES-ARRIVAL-DATE.
+002230     SET RW-SITE-FREE TO TRUE.
+002240     MOVE 'Y' TO RW-SCAN-DONE-SWITCH.
+002250     START RESERVATION-FILE KEY IS NOT LESS THAN RES-KEY
+002260         INVALID KEY
+002270             CONTINUE
+002280         NOT INVALID KEY
+002290             MOVE 'N' TO RW-SCAN-DONE-SWITCH
+002300     END-START.
+002310     PERFORM 2250-SCAN-RESERVATIONS THRU 2250-EXIT
+002320         UNTIL RW-SCAN-DONE.
+002330     IF RW-SITE-FREE
+002340         PERFORM 2300-NOTIFY-WAITLIST THRU 2300-EXIT
+002350     END-IF.
+002360 2200-EXIT.
+002370     EXIT.
+002380
+002390 2250-SCAN-RESERVATIONS.
+002400     READ RESERVATION-FILE NEXT RECORD
+002410         AT END
+002420             SET RW-SCAN-DONE TO TRUE
+002430             GO TO 2250-EXIT
+002440     END-READ.
+002450     IF RES-CAMPGROUND-NAME NOT = WL-CAMPGROUND-NAME
+002460         SET RW-SCAN-DONE TO TRUE
+002470         GO TO 2250-EXIT
+002480     END-IF.
+002490     IF WL-DESIRED-SITE NOT = SPACES
+002500        AND RES-SITE NOT = WL-DESIRED-SITE
+002510         SET RW-SCAN-DONE TO TRUE
+002520         GO TO 2250-EXIT
+002530     END-IF.
+002540     IF RES-ACTIVE
+002550        AND WL-ARRIVAL-DATE < RES-DEPARTURE-DATE
+002560        AND WL-DEPARTURE-DATE > RES-ARRIVAL-DATE
+002570         SET RW-SITE-NOT-FREE TO TRUE
+002580         IF WL-DESIRED-SITE NOT = SPACES
+002590             SET RW-SCAN-DONE TO TRUE
+002600         END-IF
+002610     END-IF.
+002620 2250-EXIT.
+002630     EXIT.
+002640
+002650*****************************************************************
+002660*  2300-NOTIFY-WAITLIST - MARK THE WAITLIST RECORD NOTIFIED AND  *
+002670*  PRINT IT ON THE CALL LIST                                    *
+002680*****************************************************************
+002690 2300-NOTIFY-WAITLIST.
+002700     SET WL-NOTIFIED TO TRUE.
+002701     ADD 1 TO RW-NOTIFIED-COUNT.
+002710     REWRITE WAITLIST-RECORD
+002720         INVALID KEY
+002730             DISPLAY "UNABLE TO REWRITE WAITLIST RECORD"
+002740     END-REWRITE.
+002750
+002760     MOVE WL-CAMPGROUND-NAME TO RW-D-CAMPGROUND.
+002770     IF WL-DESIRED-SITE = SPACES
+002780         MOVE "ANY" TO RW-D-SITE
+002790     ELSE
+002800         MOVE WL-DESIRED-SITE TO RW-D-SITE
+002810     END-IF.
+002820     MOVE WL-ARR-MONTH  TO RW-D-ARR-MONTH.
+002830     MOVE WL-ARR-DAY    TO RW-D-ARR-DAY.
+002840     MOVE WL-ARR-YEAR   TO RW-D-ARR-YEAR.
+002850     MOVE WL-LAST-NAME  TO RW-D-LAST-NAME.
+002860     MOVE WL-FIRST-NAME TO RW-D-FIRST-NAME.
+002870     MOVE WL-PHONE      TO RW-D-PHONE.
+002880     WRITE NOTIFY-RECORD FROM RW-DETAIL-LINE.
+002890 2300-EXIT.
+002900     EXIT.
+002910
+002920*****************************************************************
+002930*  9000-TERMINATE - PRINT "NO ENTRIES CLEARED" WHEN NOTHING ON THE *
+002931*  WAITLIST FREED UP DURING THE RUN, THEN CLOSE FILES              *
+002940*****************************************************************
+002950 9000-TERMINATE.
+002951     IF RW-NOTIFIED-COUNT = ZERO
+002952         WRITE NOTIFY-RECORD FROM RW-NONE-LINE
+002953     END-IF.
+002960     CLOSE WAITLIST-FILE.
+002970     CLOSE RESERVATION-FILE.
+002980     CLOSE NOTIFY-FILE.
+002990 9000-EXIT.
+003000     EXIT.
